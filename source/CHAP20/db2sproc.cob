@@ -27,13 +27,17 @@
       * SQL DECLARATION FOR TABLE MY_BOOKS                *
       *****************************************************
                 EXEC SQL DECLARE MY_BOOKS TABLE
-                  (TITLE       VARCHAR(30) NOT NULL,
-                   AUTHOR      VARCHAR(15),
-                   NUM_PAGES   INTEGER,
-                   PRICE       DECIMAL(5,2),
-                   DATE_BOUGHT DATE,
-                   DESCRIPTION VARCHAR(40),
-                   RATING      SMALLINT)
+                  (TITLE          VARCHAR(30) NOT NULL,
+                   AUTHOR         VARCHAR(15),
+                   NUM_PAGES      INTEGER,
+                   PRICE          DECIMAL(5,2),
+                   DATE_BOUGHT    DATE,
+                   DESCRIPTION    VARCHAR(40),
+                   RATING         SMALLINT,
+                   QUANTITY       INTEGER,
+                   SHELF_LOCATION VARCHAR(10),
+                   VENDOR         VARCHAR(20),
+                   ISBN           VARCHAR(13))
                 END-EXEC.
       ****************************************************
       *   DECLARE A HOST VARIABLE TO COUNT THE NUMBER    *
@@ -42,15 +46,19 @@
        01  MATCH   PIC S9(4) USAGE COMP.
       *****************************************************
       * DECLARE LOCAL COPIES OF PARAMETERS USED IN        *
-      * SQL STATEMENTS.                                   *
+      * SQL STATEMENTS.  HV-TITLE HOLDS EITHER AN EXACT   *
+      * TITLE OR A LIKE PATTERN, DEPENDING ON BK-MATCH-   *
+      * MODE.  HV-NEW-VALUE HOLDS THE REPLACEMENT TEXT    *
+      * FOR WHICHEVER COLUMN BK-COLUMN SELECTS.           *
       *****************************************************
        01 IN-HVS.
           10 HV-TITLE.
              49 HV-TITLE-LEN  PIC S9(4) USAGE COMP.
              49 HV-TITLE-TEXT PIC X(30) VALUE SPACES.
-          10 HV-DESCRIPTION.
-             49 HV-DESC-LEN  PIC S9(4) USAGE COMP-4.
-             49 HV-DESC-TEXT PIC X(40).
+          10 HV-NEW-VALUE.
+             49 HV-VALUE-LEN  PIC S9(4) USAGE COMP-4.
+             49 HV-VALUE-TEXT PIC X(40).
+       01  WS-COLUMN  PIC X(20).
 
        LINKAGE SECTION.
       *****************************************************
@@ -59,57 +67,115 @@
        01 BK-TITLE.
           10 BK-TITLE-LEN  PIC S9(4) USAGE COMP.
           10 BK-TITLE-TEXT PIC X(30).
-       01 BK-DESCRIPTION.
-          10 DESC-LEN  PIC S9(4) USAGE COMP-4.
-          10 DESC-TEXT PIC X(40).
+       01 BK-NEW-VALUE.
+          10 VALUE-LEN  PIC S9(4) USAGE COMP-4.
+          10 VALUE-TEXT PIC X(40).
+      *****************************************************
+      * BK-COLUMN NAMES THE COLUMN TO UPDATE (DESCRIPTION  *
+      * OR VENDOR).  WHEN IND-VAR3 IS -1 (NULL), DESCRIPTION *
+      * IS ASSUMED.  BK-MATCH-MODE OF 'L' MEANS HV-TITLE   *
+      * IS A LIKE PATTERN RATHER THAN AN EXACT TITLE.      *
+      *****************************************************
+       01 BK-COLUMN      PIC X(20).
+       01 BK-MATCH-MODE   PIC X.
        01 UPDATED PIC S9(4) USAGE COMP-4.
        01 INDICATORS.
           10 IND-VAR1  PIC S9(4) USAGE COMP.
           10 IND-VAR2  PIC S9(4) USAGE COMP.
           10 IND-VAR3  PIC S9(4) USAGE COMP.
+          10 IND-VAR4  PIC S9(4) USAGE COMP.
 
        PROCEDURE DIVISION USING BK-TITLE,
-                 BK-DESCRIPTION, UPDATED, INDICATORS.
+                 BK-NEW-VALUE, BK-COLUMN, BK-MATCH-MODE,
+                 UPDATED, INDICATORS.
+       0100-MAIN.
       *****************************************************
       * CHECK FOR NULL INPUT VALUES.  DON'T TRY TO UPDATE *
       * A ROW IF EITHER INPUT VALUE IS NULL.              *
       *****************************************************
            IF IND-VAR1 IS NOT EQUAL TO -1 THEN
              MOVE BK-TITLE TO HV-TITLE
-           ELSE MOVE -1 TO IND-VAR3.
+           ELSE MOVE -1 TO IND-VAR4.
            IF IND-VAR2 IS NOT EQUAL TO -1 THEN
-             MOVE BK-DESCRIPTION TO HV-DESCRIPTION
-           ELSE MOVE -1 TO IND-VAR3.
-           IF IND-VAR3 IS NOT EQUAL TO -1 THEN
+             MOVE BK-NEW-VALUE TO HV-NEW-VALUE
+           ELSE MOVE -1 TO IND-VAR4.
+      *****************************************************
+      * A NULL BK-COLUMN DEFAULTS TO DESCRIPTION, SINCE    *
+      * THAT WAS THE ONLY COLUMN THIS PROCEDURE EVER       *
+      * UPDATED BEFORE IT SUPPORTED A COLUMN SELECTOR.     *
+      * THE THIRD INDICATOR POSITION IS BK-COLUMN'S -- THE *
+      * INDICATORS GROUP LINES UP WITH THE PARAMETERS IN   *
+      * THE ORDER THE CALLER LISTS THEM, NOT WITH THE      *
+      * INDICATOR VARIABLE NAMES THE CALLER HAPPENS TO USE.*
+      *****************************************************
+           IF IND-VAR3 IS EQUAL TO -1 THEN
+             MOVE 'DESCRIPTION' TO WS-COLUMN
+           ELSE
+             MOVE BK-COLUMN TO WS-COLUMN.
+           IF WS-COLUMN IS NOT EQUAL TO 'DESCRIPTION'
+               AND WS-COLUMN IS NOT EQUAL TO 'VENDOR' THEN
+             MOVE -1 TO IND-VAR4.
+           IF IND-VAR4 IS NOT EQUAL TO -1 THEN
+             MOVE 0 TO IND-VAR4
+             PERFORM 0200-CHECK-EXISTS
+             IF MATCH IS EQUAL TO 0 THEN
+               MOVE -1 TO IND-VAR4
+             ELSE
+               PERFORM 0300-DO-UPDATE
+               IF SQLCODE IS EQUAL TO 0 THEN
+                 MOVE MATCH TO UPDATED
+               ELSE MOVE -1 TO IND-VAR4
+               END-IF
+             END-IF
+           END-IF.
+           GOBACK.
       *****************************************************
       * EXECUTE A SELECT STATEMENT AGAINST MY_BOOKS TO    *
-      * SEE IF A COPY OF THE ENTRY YOU WANT TO ADD        *
-      * ALREADY EXISTS.                                   *
+      * SEE IF ANY ENTRY MATCHING THE TITLE (OR LIKE      *
+      * PATTERN) ALREADY EXISTS.                          *
       *****************************************************
-             MOVE 0 TO IND-VAR3
+       0200-CHECK-EXISTS.
+           IF BK-MATCH-MODE IS EQUAL TO 'L' THEN
+             EXEC SQL
+                SELECT COUNT(*) INTO :MATCH
+                   FROM MY_BOOKS
+                   WHERE TITLE LIKE :HV-TITLE
+             END-EXEC
+           ELSE
              EXEC SQL
                 SELECT COUNT(*) INTO :MATCH
                    FROM MY_BOOKS
                    WHERE TITLE=:HV-TITLE
              END-EXEC
-      * IF THE ROW DOESN"T EXIST, DON'T TRY TO UPDATE IT.
-             IF MATCH IS EQUAL TO 0 THEN
-               MOVE -1 TO IND-VAR3
-             ELSE
+           END-IF.
       *****************************************************
-      * EXECUTE AN UPDATE STATEMENT TO UPDATE THE         *
-      * DESCRIPTION OF THE BOOK WITH THE GIVEN TITLE.     *
-      * IF THERE ARE MULTIPLE ENTRIES FOR THIS BOOK,      *
-      * ALL ENTRIES ARE UPDATED.                          *
+      * EXECUTE AN UPDATE STATEMENT TO UPDATE THE COLUMN  *
+      * SELECTED BY WS-COLUMN FOR EVERY BOOK MATCHING     *
+      * THE TITLE OR LIKE PATTERN.                        *
       *****************************************************
+       0300-DO-UPDATE.
+           IF WS-COLUMN IS EQUAL TO 'VENDOR' THEN
+             IF BK-MATCH-MODE IS EQUAL TO 'L' THEN
+               EXEC SQL UPDATE MY_BOOKS
+                 SET VENDOR=:HV-NEW-VALUE
+                 WHERE TITLE LIKE :HV-TITLE
+               END-EXEC
+             ELSE
                EXEC SQL UPDATE MY_BOOKS
-                 SET DESCRIPTION=:HV-DESCRIPTION
+                 SET VENDOR=:HV-NEW-VALUE
+                 WHERE TITLE=:HV-TITLE
+               END-EXEC
+             END-IF
+           ELSE
+             IF BK-MATCH-MODE IS EQUAL TO 'L' THEN
+               EXEC SQL UPDATE MY_BOOKS
+                 SET DESCRIPTION=:HV-NEW-VALUE
+                 WHERE TITLE LIKE :HV-TITLE
+               END-EXEC
+             ELSE
+               EXEC SQL UPDATE MY_BOOKS
+                 SET DESCRIPTION=:HV-NEW-VALUE
                  WHERE TITLE=:HV-TITLE
                END-EXEC
-               IF SQLCODE IS EQUAL TO 0 THEN
-                 MOVE MATCH TO UPDATED
-               ELSE MOVE -1 TO IND-VAR3
-               END-IF
              END-IF
-            END-IF.
-            GOBACK.
\ No newline at end of file
+           END-IF.
\ No newline at end of file
