@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DB2RORD.
+
+      *****************************************************************
+      *   DB2RORD - BATCH DB2 COBOL STATIC SQL PROGRAM.  THIS         *
+      *             PROGRAM SCANS MY_BOOKS FOR ANY TITLE WHOSE        *
+      *             ON-HAND QUANTITY HAS FALLEN BELOW THE REORDER     *
+      *             THRESHOLD AND PRINTS A REORDER REPORT LISTING     *
+      *             THE TITLE, VENDOR, SHELF LOCATION, AND ON-HAND    *
+      *             QUANTITY FOR EACH ONE.                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      C01 IS TO-TOP-OF-PAGE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAOUT
+                  ASSIGN TO UT-S-SYSPRINT.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  DATAOUT
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS OUTREC.
+       01  OUTREC                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************
+      * REORDER THRESHOLD -- TITLES AT OR BELOW THIS ON-   *
+      * HAND QUANTITY ARE LISTED ON THE REPORT.            *
+      *****************************************************
+       01  REORDER-THRESHOLD          PIC S9(9) USAGE COMP
+                                       VALUE 10.
+
+      *****************************************************
+      * RECORDS FOR REPORTING RESULTS                     *
+      *****************************************************
+       01  REPHDG.
+               02  FILLER PIC X(10)
+                   VALUE ' ---------'.
+               02  FILLER PIC X(32)
+                   VALUE ' MY_BOOKS REORDER REPORT        '.
+               02  FILLER PIC X(10)
+                   VALUE ' ---------'.
+               02  FILLER PIC X(28)
+                   VALUE SPACES.
+       01  REPCOL.
+               02  FILLER PIC X(31)
+                   VALUE '             TITLE             '.
+               02  FILLER PIC X(10)
+                   VALUE '  VENDOR  '.
+               02  FILLER PIC X(22)
+                   VALUE '      SHELF           '.
+               02  FILLER PIC X(5)
+                   VALUE ' QTY '.
+               02  FILLER PIC X(12)
+                   VALUE SPACES.
+       01  REPROW.
+               02  FILLER PIC X(1)
+                   VALUE SPACES.
+               02  OUT-TITLE PIC X(30)
+                   VALUE SPACES.
+               02  FILLER PIC X(1)
+                   VALUE SPACES.
+               02  OUT-VENDOR PIC X(20)
+                   VALUE SPACES.
+               02  FILLER PIC X(1)
+                   VALUE SPACES.
+               02  OUT-SHELF PIC X(10)
+                   VALUE SPACES.
+               02  FILLER PIC X(1)
+                   VALUE SPACES.
+               02  OUT-QTY PIC ZZZ9
+                   USAGE DISPLAY.
+               02  FILLER PIC X(12)
+                   VALUE SPACES.
+       01  REPNON.
+               02  FILLER PIC X(10)
+                   VALUE SPACES.
+               02  FILLER PIC X(34)
+                   VALUE ' NO TITLES ARE AT OR BELOW REORDER'.
+               02  FILLER PIC X(13)
+                   VALUE ' THRESHOLD   '.
+               02  FILLER PIC X(23)
+                   VALUE SPACES.
+       01  REPCOD.
+               02  FILLER PIC X(10)
+                   VALUE SPACES.
+               02  FILLER PIC X(12)
+                   VALUE ' SQLCODE IS '.
+               02  SQLCD  PIC -999
+                   USAGE DISPLAY.
+               02  FILLER PIC X(10)
+                   VALUE SPACES.
+               02  FILLER PIC X(44)
+                   VALUE SPACES.
+
+       01  REORDER-COUNT               PIC S9(9) USAGE COMP
+                                        VALUE ZERO.
+
+      *****************************************************
+      * INCLUDE SQLCA FOR ERROR HANDLING                  *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      *****************************************************
+      * SQL DECLARATION FOR TABLE MY_BOOKS                *
+      *****************************************************
+                EXEC SQL DECLARE MY_BOOKS TABLE
+                  (TITLE          VARCHAR(30) NOT NULL,
+                   AUTHOR         VARCHAR(15),
+                   NUM_PAGES      INTEGER,
+                   PRICE          DECIMAL(5,2),
+                   DATE_BOUGHT    DATE,
+                   DESCRIPTION    VARCHAR(40),
+                   RATING         SMALLINT,
+                   QUANTITY       INTEGER,
+                   SHELF_LOCATION VARCHAR(10),
+                   VENDOR         VARCHAR(20),
+                   ISBN           VARCHAR(13))
+                END-EXEC.
+
+      *****************************************************
+      * HOST VARIABLES FOR THE COLUMNS NEEDED ON THE      *
+      * REORDER REPORT, PLUS THEIR NULL INDICATORS        *
+      *****************************************************
+      *         EXEC SQL BEGIN DECLARE SECTION.
+       01 HV-TITLE.
+          49 HV-TITLE-LEN  PIC S9(4) USAGE COMP.
+          49 HV-TITLE-TEXT PIC X(30) VALUE SPACES.
+       01 HV-VENDOR.
+          49 HV-VENDOR-LEN  PIC S9(4) USAGE COMP.
+          49 HV-VENDOR-TEXT PIC X(20) VALUE SPACES.
+       01 HV-SHELF-LOCATION.
+          49 HV-SHELF-LEN  PIC S9(4) USAGE COMP.
+          49 HV-SHELF-TEXT PIC X(10) VALUE SPACES.
+       01 HV-QUANTITY       PIC S9(9) USAGE COMP.
+       01 HV-THRESHOLD       PIC S9(9) USAGE COMP.
+       01 IND-REORDER.
+          10 IND-REORDER-VARS PIC S9(4) COMP OCCURS 4 TIMES.
+      *         EXEC SQL END DECLARE SECTION.
+
+      *****************************************************
+      * CURSOR FOR LOW-STOCK TITLES                       *
+      *****************************************************
+                EXEC SQL DECLARE REORDER-CRSR CURSOR FOR
+                  SELECT TITLE, VENDOR, SHELF_LOCATION, QUANTITY
+                  FROM  MY_BOOKS
+                  WHERE QUANTITY <= :HV-THRESHOLD
+                  ORDER BY QUANTITY
+                END-EXEC.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+      *****************************************************
+      * MAIN PROGRAM ROUTINE                              *
+      *****************************************************
+       PGM-START.
+      * OPEN OUTPUT FILE
+                OPEN OUTPUT DATAOUT.
+                MOVE REORDER-THRESHOLD TO HV-THRESHOLD.
+                WRITE OUTREC FROM REPHDG
+                  AFTER ADVANCING TO-TOP-OF-PAGE.
+                WRITE OUTREC FROM REPCOL
+                  AFTER ADVANCING 1 LINE.
+      * OPEN THE CURSOR FOR LOW-STOCK TITLES
+                EXEC SQL OPEN REORDER-CRSR
+                END-EXEC.
+                IF SQLCODE IS NOT EQUAL TO 0 THEN
+                  MOVE SQLCODE TO SQLCD
+                  WRITE OUTREC FROM REPCOD
+                    AFTER ADVANCING 1 LINE
+                END-IF.
+                PERFORM FETCH-AND-PRINT
+                  UNTIL SQLCODE IS NOT EQUAL TO ZERO.
+                EXEC SQL CLOSE REORDER-CRSR
+                END-EXEC.
+                IF REORDER-COUNT IS EQUAL TO ZERO THEN
+                  WRITE OUTREC FROM REPNON
+                    AFTER ADVANCING 1 LINE
+                END-IF.
+       PGM-END.
+      * CLOSE OUTPUT FILE
+                CLOSE DATAOUT.
+                GOBACK.
+
+      *****************************************************
+      * ROUTINE TO FETCH AND PRINT ONE REORDER CANDIDATE   *
+      *****************************************************
+       FETCH-AND-PRINT.
+                EXEC SQL FETCH REORDER-CRSR
+                  INTO :HV-TITLE, :HV-VENDOR:IND-REORDER-VARS(2),
+                       :HV-SHELF-LOCATION:IND-REORDER-VARS(3),
+                       :HV-QUANTITY:IND-REORDER-VARS(4)
+                END-EXEC.
+                IF SQLCODE IS NOT EQUAL TO 0 THEN
+                  IF SQLCODE IS NOT EQUAL TO 100 THEN
+                    MOVE SQLCODE TO SQLCD
+                    WRITE OUTREC FROM REPCOD
+                      AFTER ADVANCING 1 LINE
+                  END-IF
+                ELSE
+                  ADD 1 TO REORDER-COUNT
+                  MOVE SPACES TO OUT-TITLE
+                  MOVE HV-TITLE-TEXT TO OUT-TITLE
+                  IF IND-REORDER-VARS(2) IS NOT EQUAL TO -1 THEN
+                    MOVE SPACES TO OUT-VENDOR
+                    MOVE HV-VENDOR-TEXT TO OUT-VENDOR
+                  ELSE MOVE '--------------------' TO OUT-VENDOR
+                  END-IF
+                  IF IND-REORDER-VARS(3) IS NOT EQUAL TO -1 THEN
+                    MOVE SPACES TO OUT-SHELF
+                    MOVE HV-SHELF-TEXT TO OUT-SHELF
+                  ELSE MOVE '----------' TO OUT-SHELF
+                  END-IF
+                  IF IND-REORDER-VARS(4) IS NOT EQUAL TO -1 THEN
+                    MOVE HV-QUANTITY TO OUT-QTY
+                  ELSE MOVE ZERO TO OUT-QTY
+                  END-IF
+                  WRITE OUTREC FROM REPROW
+                    AFTER ADVANCING 1 LINE
+                END-IF.
