@@ -167,18 +167,21 @@
 
       *****************************************************
       * DECLARE SQLDA FOR RECEIVING RESULTS OF            *
-      * DESCRIBE STATEMENTS.  FOR THIS SAMPLE, WE         *
-      * ASSUME THAT ALL SQL STATEMENTS ARE EXECUTED       *
-      * ON TABLE MY_BOOKS, SO THE SQLDA NEEDS ROOM        *
-      * FOR A MAXIMUM OF 7 COLUMNS, AND ALL DATA WILL     *
-      * HAVE ONE OF THE DATA TYPES IN MY_BOOK.            *
-      *****************************************************
+      * DESCRIBE STATEMENTS.  MY_BOOKS IS UP TO 11        *
+      * COLUMNS WIDE AS OF THE INVENTORY EXTENSION, SO    *
+      * SQL-MAX-COLUMNS GIVES THE SQLDA ROOM FOR UP TO    *
+      * 30 COLUMNS -- ENOUGH HEADROOM FOR TABLES WIDER    *
+      * THAN MY_BOOKS WITHOUT REVISITING THIS PROGRAM     *
+      * EVERY TIME A COLUMN IS ADDED.  ALL DATA IS STILL  *
+      * ASSUMED TO HAVE ONE OF THE DATA TYPES IN MY_BOOKS. *
+      *****************************************************
+       77  SQL-MAX-COLUMNS     PIC S9(4) COMP  VALUE 30.
        01  BKSQLDA.
                02  SQLDAID     PIC X(8)   VALUE 'SQLDA   '.
-               02  SQLDABC     PIC S9(8) COMP  VALUE 324.
-               02  SQLN        PIC S9(4) COMP  VALUE 7.
+               02  SQLDABC     PIC S9(8) COMP  VALUE 1336.
+               02  SQLN        PIC S9(4) COMP  VALUE 30.
                02  SQLD        PIC S9(4) COMP  VALUE 0.
-               02  SQLVAR      OCCURS 1 TO 7 TIMES
+               02  SQLVAR      OCCURS 1 TO 30 TIMES
                                         DEPENDING ON SQLN.
                    03  SQLTYPE     PIC S9(4) COMP.
                    03  SQLLEN      PIC S9(4) COMP.
@@ -224,28 +227,28 @@
       *----------------
       **********************************************************
       *  AREA INTO WHICH DB2 PLACES INDICATOR VALUES DURING    *
-      *  SELECTS.  THIS AREA IS PASSED FROM DB2ALLC.           *
+      *  SELECTS.  THIS AREA IS PASSED FROM DB2ALLC.  ONE      *
+      *  ENTRY PER COLUMN THE DESCRIBE CAN RETURN.             *
       **********************************************************
        01  INDICATORS.
-           02  IND-VARS        PIC S9(4) COMP OCCURS 7 TIMES.
+           02  IND-VARS        PIC S9(4) COMP OCCURS 30 TIMES.
       **********************************************************
       *  AREA INTO WHICH DB2 PLACES DATA VALUES DURING         *
-      *  SELECTS.  THIS AREA IS PASSED FROM DB2ALLC.           *
+      *  SELECTS.  THIS AREA IS PASSED FROM DB2ALLC.  EACH     *
+      *  COLUMN DESCRIBED GETS ITS OWN WORK-COLUMN ENTRY, SO   *
+      *  A STATEMENT RETURNING MORE THAN ONE COLUMN OF THE     *
+      *  SAME DATA TYPE NO LONGER SHARES A SINGLE BUFFER       *
+      *  BETWEEN THOSE COLUMNS.                                *
       **********************************************************
        01  WORKAREA.
-          10 WORK-VARCHAR30.
-             49 VARCHAR30-LEN  PIC S9(4) USAGE COMP.
-             49 VARCHAR30-TEXT PIC X(30).
-          10 WORK-VARCHAR15.
-             49 VARCHAR15-LEN  PIC S9(4) USAGE COMP.
-             49 VARCHAR15-TEXT PIC X(30).
-          10 WORK-INT    PIC S9(9) USAGE COMP.
-          10 WORK-DEC    PIC S9(3)V9(2) COMP-3.
-          10 WORK-DATE   PIC X(10).
-          10 WORK-VARCHAR40.
-             49 VARCHAR40-LEN  PIC S9(4) USAGE COMP.
-             49 VARCHAR40-TEXT PIC X(40).
-          10 WORK-SMINT  PIC S9(4) USAGE COMP.
+          10 WORK-COLUMN OCCURS 30 TIMES.
+             15 WORK-VARCHAR.
+                49 VARCHAR-LEN  PIC S9(4) USAGE COMP.
+                49 VARCHAR-TEXT PIC X(40).
+             15 WORK-INT    PIC S9(9) USAGE COMP.
+             15 WORK-DEC    PIC S9(3)V9(2) COMP-3.
+             15 WORK-DATE   PIC X(10).
+             15 WORK-SMINT  PIC S9(4) USAGE COMP.
 
        PROCEDURE DIVISION USING WORKAREA INDICATORS.
       *---------------------------------------------
@@ -351,24 +354,20 @@
       * GET THE DATA TYPE IRRESPECTIVE OF NULLABILITY
                 DIVIDE DATA-TYPE BY 2 GIVING DATA-TYPE.
                 MULTIPLY DATA-TYPE BY 2 GIVING DATA-TYPE.
+      * EACH COLUMN GETS ITS OWN WORK-COLUMN(I) BUFFER, SO
+      * COLUMNS I AND J NO LONGER COLLIDE JUST BECAUSE THEY
+      * SHARE A DATA TYPE.
                 EVALUATE DATA-TYPE
                  WHEN VARCHAR-TYPE
-                   IF SQLLEN(I) IS EQUAL TO 30 THEN
-                     SET SQLDATA(I) TO ADDRESS OF WORK-VARCHAR30
-                   ELSE IF SQLLEN(I) IS EQUAL TO 15 THEN
-                          SET SQLDATA(I) TO ADDRESS OF WORK-VARCHAR15
-                        ELSE
-                          SET SQLDATA(I) TO ADDRESS OF WORK-VARCHAR40
-                        END-IF
-                   END-IF,
+                   SET SQLDATA(I) TO ADDRESS OF WORK-VARCHAR(I),
                  WHEN INTEGER-TYPE
-                   SET SQLDATA(I) TO ADDRESS OF WORK-INT,
+                   SET SQLDATA(I) TO ADDRESS OF WORK-INT(I),
                  WHEN SMALLINT-TYPE
-                   SET SQLDATA(I) TO ADDRESS OF WORK-SMINT,
+                   SET SQLDATA(I) TO ADDRESS OF WORK-SMINT(I),
                  WHEN DECIMAL-TYPE
-                   SET SQLDATA(I) TO ADDRESS OF WORK-DEC,
+                   SET SQLDATA(I) TO ADDRESS OF WORK-DEC(I),
                  WHEN DATE-TYPE
-                   SET SQLDATA(I) TO ADDRESS OF WORK-DATE,
+                   SET SQLDATA(I) TO ADDRESS OF WORK-DATE(I),
                 END-EVALUATE.
       *****************************************************
       * ROUTINE TO FETCH ROWS                             *
@@ -395,22 +394,15 @@
                   MULTIPLY DATA-TYPE BY 2 GIVING DATA-TYPE
                   EVALUATE DATA-TYPE
                    WHEN VARCHAR-TYPE
-                     IF SQLLEN(I) IS EQUAL TO 30 THEN
-                       MOVE VARCHAR30-TEXT TO OUT-COLTEXT
-                     ELSE IF SQLLEN(I) IS EQUAL TO 15 THEN
-                            MOVE VARCHAR15-TEXT TO OUT-COLTEXT
-                          ELSE
-                            MOVE VARCHAR40-TEXT TO OUT-COLTEXT
-                          END-IF
-                     END-IF,
+                     MOVE VARCHAR-TEXT(I) TO OUT-COLTEXT,
                    WHEN INTEGER-TYPE
-                     MOVE WORK-INT TO OUT-INT,
+                     MOVE WORK-INT(I) TO OUT-INT,
                    WHEN SMALLINT-TYPE
-                     MOVE WORK-SMINT TO OUT-SMINT,
+                     MOVE WORK-SMINT(I) TO OUT-SMINT,
                    WHEN DECIMAL-TYPE
-                     MOVE WORK-DEC TO OUT-DEC,
+                     MOVE WORK-DEC(I) TO OUT-DEC,
                    WHEN DATE-TYPE
-                     MOVE WORK-DATE TO OUT-COLTEXT,
+                     MOVE WORK-DATE(I) TO OUT-COLTEXT,
                   END-EVALUATE
                 ELSE
                   MOVE '---------------' TO OUT-COLTEXT
