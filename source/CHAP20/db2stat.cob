@@ -155,13 +155,17 @@
       * SQL DECLARATION FOR TABLE MY_BOOKS                *
       *****************************************************
                 EXEC SQL DECLARE MY_BOOKS TABLE
-                  (TITLE       VARCHAR(30) NOT NULL,
-                   AUTHOR      VARCHAR(15),
-                   NUM_PAGES   INTEGER,
-                   PRICE       DECIMAL(5,2),
-                   DATE_BOUGHT DATE,
-                   DESCRIPTION VARCHAR(40),
-                   RATING      SMALLINT)
+                  (TITLE          VARCHAR(30) NOT NULL,
+                   AUTHOR         VARCHAR(15),
+                   NUM_PAGES      INTEGER,
+                   PRICE          DECIMAL(5,2),
+                   DATE_BOUGHT    DATE,
+                   DESCRIPTION    VARCHAR(40),
+                   RATING         SMALLINT,
+                   QUANTITY       INTEGER,
+                   SHELF_LOCATION VARCHAR(10),
+                   VENDOR         VARCHAR(20),
+                   ISBN           VARCHAR(13))
                 END-EXEC.
 
       *****************************************************
@@ -183,8 +187,18 @@
              49 HV-DESC-LEN  PIC S9(4) USAGE COMP.
              49 HV-DESC-TEXT PIC X(40) VALUE SPACES.
           10 HV-RATING   PIC S9(4) USAGE COMP.
+          10 HV-QUANTITY PIC S9(9) USAGE COMP.
+          10 HV-SHELF-LOCATION.
+             49 HV-SHELF-LEN  PIC S9(4) USAGE COMP.
+             49 HV-SHELF-TEXT PIC X(10) VALUE SPACES.
+          10 HV-VENDOR.
+             49 HV-VENDOR-LEN  PIC S9(4) USAGE COMP.
+             49 HV-VENDOR-TEXT PIC X(20) VALUE SPACES.
+          10 HV-ISBN.
+             49 HV-ISBN-LEN  PIC S9(4) USAGE COMP.
+             49 HV-ISBN-TEXT PIC X(13) VALUE SPACES.
        01 IND-BOOK.
-          10 IND-BOOK-VARS PIC S9(4) COMP OCCURS 7 TIMES.
+          10 IND-BOOK-VARS PIC S9(4) COMP OCCURS 11 TIMES.
       *         EXEC SQL END DECLARE SECTION.
 
       *****************************************************
@@ -219,7 +233,11 @@
                    PRICE   DECIMAL(5,2),
                    DATE_BOUGHT DATE,
                    DESCRIPTION VARCHAR(40),
-                   RATING SMALLINT)
+                   RATING SMALLINT,
+                   QUANTITY INTEGER,
+                   SHELF_LOCATION VARCHAR(10),
+                   VENDOR VARCHAR(20),
+                   ISBN VARCHAR(13))
                 END-EXEC.
       * SHOW RESULTS OF CREATE
                 MOVE SQLCODE TO SQLCD.
@@ -292,7 +310,8 @@
                 EXEC SQL INSERT INTO MY_BOOKS
                   VALUES ('Bears in the Wild', 'Ursine',
                           125, 15.95, '12/19/1991',
-                          'Case studies of wild bear behavior', 4)
+                          'Case studies of wild bear behavior', 4,
+                          12, 'A-14', 'Wildland Press', '0-123-45678-9')
                 END-EXEC.
       * SHOW RESULTS OF INSERT
                 MOVE SQLCODE TO SQLCD.
@@ -306,7 +325,8 @@
                 EXEC SQL INSERT INTO MY_BOOKS
                   VALUES ('French Cooking for Amateurs', 'LaForet',
                           500, NULL, NULL,
-                          'Good recipes-NOT for amateurs', 2)
+                          'Good recipes-NOT for amateurs', 2,
+                          3, 'B-02', 'Gourmet Imports', '0-987-65432-1')
                 END-EXEC.
       * SHOW RESULTS OF INSERT
                 MOVE SQLCODE TO SQLCD.
