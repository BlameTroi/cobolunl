@@ -123,13 +123,17 @@
       * SQL DECLARATION FOR TABLE MY_BOOKS                *
       *****************************************************
                 EXEC SQL DECLARE MY_BOOKS TABLE
-                  (TITLE       VARCHAR(30) NOT NULL,
-                   AUTHOR      VARCHAR(15),
-                   NUM_PAGES   INTEGER,
-                   PRICE       DECIMAL(5,2),
-                   DATE_BOUGHT DATE,
-                   DESCRIPTION VARCHAR(40),
-                   RATING      SMALLINT)
+                  (TITLE          VARCHAR(30) NOT NULL,
+                   AUTHOR         VARCHAR(15),
+                   NUM_PAGES      INTEGER,
+                   PRICE          DECIMAL(5,2),
+                   DATE_BOUGHT    DATE,
+                   DESCRIPTION    VARCHAR(40),
+                   RATING         SMALLINT,
+                   QUANTITY       INTEGER,
+                   SHELF_LOCATION VARCHAR(10),
+                   VENDOR         VARCHAR(20),
+                   ISBN           VARCHAR(13))
                 END-EXEC.
 
       *****************************************************
@@ -138,14 +142,17 @@
        01 HV-TITLE.
           49 HV-TITLE-LEN  PIC S9(4) USAGE COMP.
           49 HV-TITLE-TEXT PIC X(30) VALUE SPACES.
-       01 HV-DESCRIPTION.
-          49 HV-DESC-LEN  PIC S9(4) USAGE COMP.
-          49 HV-DESC-TEXT PIC X(40) VALUE SPACES.
+       01 HV-NEW-VALUE.
+          49 HV-VALUE-LEN  PIC S9(4) USAGE COMP.
+          49 HV-VALUE-TEXT PIC X(40) VALUE SPACES.
+       01 HV-COLUMN       PIC X(20) VALUE 'DESCRIPTION'.
+       01 HV-MATCH-MODE    PIC X VALUE 'E'.
        01 UPDATED PIC S9(4) USAGE COMP.
        01 INDICATORS.
           10 IND-VAR1 PIC S9(4) COMP.
           10 IND-VAR2 PIC S9(4) COMP.
           10 IND-VAR3 PIC S9(4) COMP.
+          10 IND-VAR4 PIC S9(4) COMP.
       *
        PROCEDURE DIVISION.
       *------------------
@@ -169,23 +176,31 @@
       *****************************************************
                 MOVE 0 TO IND-VAR1.
                 MOVE 0 TO IND-VAR2.
+                MOVE 0 TO IND-VAR3.
                 MOVE 'French Cooking for Amateurs' TO HV-TITLE-TEXT.
                 MOVE 27 TO HV-TITLE-LEN.
                 MOVE 'Great cookbook, even for professionals'
-                  TO HV-DESC-TEXT.
-                MOVE 38 TO HV-DESC-LEN.
-      * CALL THE STORED PROCEDURE
+                  TO HV-VALUE-TEXT.
+                MOVE 38 TO HV-VALUE-LEN.
+                MOVE 'DESCRIPTION' TO HV-COLUMN.
+                MOVE 'E' TO HV-MATCH-MODE.
+      * CALL THE STORED PROCEDURE, REQUESTING AN EXACT-TITLE
+      * UPDATE OF THE DESCRIPTION COLUMN -- THE SAME UPDATE
+      * THIS CLIENT ALWAYS PERFORMED BEFORE DB2SPROC
+      * SUPPORTED A COLUMN SELECTOR AND LIKE MATCHING.
                 WRITE OUTREC FROM REPCAL
                   AFTER ADVANCING 1 LINE.
                 EXEC SQL CALL DB2SPROC(:HV-TITLE:IND-VAR1,
-                                       :HV-DESCRIPTION:IND-VAR2,
-                                       :UPDATED:IND-VAR3)
+                                       :HV-NEW-VALUE:IND-VAR2,
+                                       :HV-COLUMN:IND-VAR3,
+                                       :HV-MATCH-MODE,
+                                       :UPDATED:IND-VAR4)
                 END-EXEC.
                 MOVE SQLCODE TO SQLCD.
                 WRITE OUTREC FROM REPCOD
                   AFTER ADVANCING 1 LINE.
       * SHOW RESULTS OF UPDATE THROUGH STORED PROCEDURE
-                IF IND-VAR3 IS NOT EQUAL TO 0 THEN
+                IF IND-VAR4 IS NOT EQUAL TO 0 THEN
                   WRITE OUTREC FROM REPNOU
                 ELSE
                   MOVE UPDATED TO DSPUPD
