@@ -20,32 +20,28 @@
       *-------------
        WORKING-STORAGE SECTION.
       **********************************************************
-      *  AREA IN WHICH DB2 PLACES DATA FROM SELECTS.  FOR      *
-      *  SIMPLICITY, WE DEFINE A DATA AREA THAT MATCHES THE    *
-      *  HOST EQUIVALENTS OF THE COLUMNS IN THE MY_BOOKS       *
-      *  TABLE.                                                *
+      *  AREA IN WHICH DB2 PLACES DATA FROM SELECTS.  ONE      *
+      *  WORK-COLUMN ENTRY PER COLUMN DESCRIBED, SO TWO       *
+      *  COLUMNS OF THE SAME DATA TYPE DON'T SHARE A BUFFER.  *
+      *  SIZED FOR UP TO SQL-MAX-COLUMNS (30) IN DB2DYNM --   *
+      *  HEADROOM BEYOND THE CURRENT 11-COLUMN MY_BOOKS.      *
       **********************************************************
        01  WORKAREA.
-          10 WORK-VARCHAR30.
-             49 VARCHAR30-LEN  PIC S9(4) USAGE COMP.
-             49 VARCHAR30-TEXT PIC X(30) VALUE SPACES.
-          10 WORK-VARCHAR15.
-             49 VARCHAR15-LEN  PIC S9(4) USAGE COMP.
-             49 VARCHAR15-TEXT PIC X(30) VALUE SPACES.
-          10 WORK-INT    PIC S9(9) USAGE COMP.
-          10 WORK-DEC    PIC S9(3)V9(2) COMP-3.
-          10 WORK-DATE   PIC X(10).
-          10 WORK-VARCHAR40.
-             49 VARCHAR40-LEN  PIC S9(4) USAGE COMP.
-             49 VARCHAR40-TEXT PIC X(40) VALUE SPACES.
-          10 WORK-SMINT  PIC S9(4) USAGE COMP.
+          10 WORK-COLUMN OCCURS 30 TIMES.
+             15 WORK-VARCHAR.
+                49 VARCHAR-LEN  PIC S9(4) USAGE COMP.
+                49 VARCHAR-TEXT PIC X(40) VALUE SPACES.
+             15 WORK-INT    PIC S9(9) USAGE COMP.
+             15 WORK-DEC    PIC S9(3)V9(2) COMP-3.
+             15 WORK-DATE   PIC X(10).
+             15 WORK-SMINT  PIC S9(4) USAGE COMP.
       **********************************************************
       *  AREA IN WHICH DB2 PLACES INDICATOR DATA.  WE DEFINE   *
       *  ENOUGH INDICATORS FOR THE MAXIMUM NUMBER OF COLUMNS   *
-      *  RETURNED FROM THE MY_BOOKS TABLE (7).                 *
+      *  DB2DYNM'S SQLDA CAN DESCRIBE (SQL-MAX-COLUMNS, 30).   *
       **********************************************************
        01  INDICATORS.
-           02  IND-VARS        PIC S9(4) COMP OCCURS 7 TIMES.
+           02  IND-VARS        PIC S9(4) COMP OCCURS 30 TIMES.
 
        PROCEDURE DIVISION.
       *------------------
