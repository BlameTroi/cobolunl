@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MAINAUTO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  INPUT-AUTO-YEAR               PIC XX.
+       01  INPUT-AUTO-BRAND               PIC X(10).
+       01  CONTINUE-PROCESSING           PIC XXX VALUE SPACES.
+       01  READ-FUNCTION                 PIC X VALUE 'R'.
+       01  CLOSE-FUNCTION                PIC X VALUE 'C'.
+       01  DELETE-FUNCTION                PIC X VALUE 'D'.
+       01  INACTIVATE-FUNCTION            PIC X VALUE 'I'.
+       01  MAINT-CHOICE                   PIC X VALUE SPACE.
+       01  RETRN-CODE                    PIC XX VALUE ZERO.
+       01  AUTO-INFO.
+           05  AUTO-INFO-YEAR            PIC XX.
+           05  AUTO-INFO-BRAND           PIC X(10).
+           05  AUTO-INFO-ACTIVE-FLAG     PIC X.
+               88  AUTO-INFO-IS-ACTIVE         VALUE 'Y'.
+               88  AUTO-INFO-IS-INACTIVE       VALUE 'N'.
+           05  FILLER                    PIC X(67).
+
+       PROCEDURE DIVISION.
+       0100-MAIN.
+           DISPLAY 'WELCOME TO THE ACME AUTO COVERAGE LOOKUP SYSTEM'.
+           PERFORM 0200-MAIN-LOOP THRU 0200-EXIT
+               UNTIL CONTINUE-PROCESSING (1:1) = 'N' OR 'n'.
+           CALL 'AUTOSVC'
+                USING CLOSE-FUNCTION RETRN-CODE AUTO-INFO.
+           STOP RUN.
+       0200-MAIN-LOOP.
+           DISPLAY 'PLEASE ENTER THE AUTO YEAR CODE'.
+           ACCEPT INPUT-AUTO-YEAR.
+           DISPLAY 'PLEASE ENTER THE AUTO BRAND'.
+           ACCEPT INPUT-AUTO-BRAND.
+           MOVE INPUT-AUTO-YEAR TO AUTO-INFO-YEAR.
+           MOVE INPUT-AUTO-BRAND TO AUTO-INFO-BRAND.
+           CALL 'AUTOSVC'
+                USING READ-FUNCTION RETRN-CODE AUTO-INFO.
+           IF RETRN-CODE = '01'
+                DISPLAY 'WE ARE UNABLE TO LOCATE THAT YEAR/BRAND'
+           ELSE
+           IF RETRN-CODE = '00'
+                IF AUTO-INFO-IS-ACTIVE
+                     DISPLAY 'STATUS: ACTIVE'
+                ELSE
+                     DISPLAY 'STATUS: INACTIVE'
+                END-IF
+                PERFORM 0300-MAINTAIN-AUTO
+           ELSE
+                MOVE 'N' TO CONTINUE-PROCESSING
+                GO TO 0200-EXIT.
+           DISPLAY 'LOOK UP ANOTHER YEAR/BRAND? (Y/N)'.
+           ACCEPT CONTINUE-PROCESSING.
+       0200-EXIT.
+           EXIT.
+       0300-MAINTAIN-AUTO.
+           DISPLAY 'REMOVE? (D)ELETE, (I)NACTIVATE, (N)O'
+           ACCEPT MAINT-CHOICE.
+           IF MAINT-CHOICE = 'D' OR 'd'
+                CALL 'AUTOSVC'
+                     USING DELETE-FUNCTION RETRN-CODE AUTO-INFO
+                IF RETRN-CODE = '00'
+                     DISPLAY 'AUTO RECORD DELETED'
+                ELSE
+                     DISPLAY 'UNABLE TO DELETE AUTO RECORD'
+                END-IF
+           ELSE
+           IF MAINT-CHOICE = 'I' OR 'i'
+                CALL 'AUTOSVC'
+                     USING INACTIVATE-FUNCTION RETRN-CODE AUTO-INFO
+                IF RETRN-CODE = '00'
+                     DISPLAY 'AUTO RECORD MARKED INACTIVE'
+                ELSE
+                     DISPLAY 'UNABLE TO INACTIVATE AUTO RECORD'
+                END-IF
+           END-IF.
