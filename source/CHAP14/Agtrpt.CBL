@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AGTRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGENT-INFO-FILE      ASSIGN TO "AGTINFO"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE SEQUENTIAL
+                                       RECORD KEY AGENT-KEY
+                                       FILE STATUS AGENT-STATUS.
+           SELECT STATE-SUMMARY-REPORT ASSIGN TO "AGTSTATE.DAT"
+                                       LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGENT-INFO-FILE.
+       01  AGENT-RECORD.
+           05  AGENT-KEY.
+               10  AGENT-STATE          PIC XX.
+               10  AGENT-TERRITORY      PIC X(20).
+           05  FILLER                   PIC X(58).
+           05  AGENT-ACTIVE-FLAG        PIC X.
+               88  AGENT-IS-ACTIVE       VALUE 'Y'.
+               88  AGENT-IS-INACTIVE     VALUE 'N'.
+       FD  STATE-SUMMARY-REPORT.
+       01  SUMMARY-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  AGENT-STATUS                 PIC XX VALUE '00'.
+       01  AGENT-EOF-STATUS             PIC X  VALUE 'N'.
+           88  AGENT-EOF                 VALUE 'Y'.
+       01  PREV-AGENT-STATE             PIC XX VALUE LOW-VALUES.
+       01  PREV-AGENT-TERRITORY         PIC X(20) VALUE LOW-VALUES.
+       01  STATE-AGENT-COUNT            PIC 9(5) VALUE ZERO.
+       01  TERRITORY-AGENT-COUNT        PIC 9(5) VALUE ZERO.
+       01  GRAND-AGENT-COUNT            PIC 9(6) VALUE ZERO.
+       01  GRAND-STATE-COUNT            PIC 9(4) VALUE ZERO.
+
+       01  SUMMARY-HEADING-1.
+           05  FILLER                   PIC X(45) VALUE
+               'AGENT SUMMARY BY STATE AND TERRITORY'.
+       01  SUMMARY-HEADING-2.
+           05  FILLER                   PIC X(10) VALUE 'STATE'.
+           05  FILLER                   PIC X(14) VALUE 'TERRITORY'.
+           05  FILLER                   PIC X(15) VALUE 'AGENT COUNT'.
+       01  TERRITORY-DETAIL-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACE.
+           05  TDL-TERRITORY            PIC X(20).
+           05  FILLER                   PIC X(4) VALUE SPACE.
+           05  TDL-COUNT                PIC ZZ,ZZ9.
+       01  SUMMARY-DETAIL-LINE.
+           05  SDL-STATE                PIC XX.
+           05  FILLER                   PIC X(8) VALUE SPACE.
+           05  SDL-COUNT                PIC ZZ,ZZ9.
+       01  GRAND-TOTAL-LINE.
+           05  GTL-LABEL                PIC X(10) VALUE 'TOTAL'.
+           05  GTL-STATE-COUNT          PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(9) VALUE ' STATES, '.
+           05  GTL-AGENT-COUNT          PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(8) VALUE ' AGENTS'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN INPUT AGENT-INFO-FILE
+                OUTPUT STATE-SUMMARY-REPORT.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-HEADING-1.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-HEADING-2.
+           PERFORM 0800-READ-AGENT-RECORD.
+           PERFORM 0100-ACCUMULATE-TERRITORY
+               UNTIL AGENT-EOF.
+           PERFORM 0120-CLOSE-OUT-PRIOR-STATE.
+           PERFORM 0300-WRITE-GRAND-TOTAL.
+           CLOSE AGENT-INFO-FILE
+                 STATE-SUMMARY-REPORT.
+           STOP RUN.
+
+      *  AGTINFO is read in STATE + TERRITORY key order, so a change
+      *  in AGENT-TERRITORY within the same state is itself a control
+      *  break -- its agent count is written before the next territory
+      *  (or the state total, on a state change) starts accumulating.
+       0100-ACCUMULATE-TERRITORY.
+
+           IF AGENT-STATE NOT = PREV-AGENT-STATE
+               PERFORM 0120-CLOSE-OUT-PRIOR-STATE
+               MOVE ZERO TO STATE-AGENT-COUNT
+               MOVE AGENT-STATE TO PREV-AGENT-STATE
+               MOVE LOW-VALUES TO PREV-AGENT-TERRITORY
+               ADD 1 TO GRAND-STATE-COUNT
+           END-IF.
+           IF AGENT-TERRITORY NOT = PREV-AGENT-TERRITORY
+               IF PREV-AGENT-TERRITORY NOT = LOW-VALUES
+                   PERFORM 0150-WRITE-TERRITORY-TOTAL
+               END-IF
+               MOVE ZERO TO TERRITORY-AGENT-COUNT
+               MOVE AGENT-TERRITORY TO PREV-AGENT-TERRITORY
+           END-IF.
+           ADD 1 TO STATE-AGENT-COUNT.
+           ADD 1 TO TERRITORY-AGENT-COUNT.
+           ADD 1 TO GRAND-AGENT-COUNT.
+           PERFORM 0800-READ-AGENT-RECORD.
+
+       0120-CLOSE-OUT-PRIOR-STATE.
+
+           IF PREV-AGENT-STATE NOT = LOW-VALUES
+               IF PREV-AGENT-TERRITORY NOT = LOW-VALUES
+                   PERFORM 0150-WRITE-TERRITORY-TOTAL
+               END-IF
+               PERFORM 0200-WRITE-STATE-TOTAL
+           END-IF.
+
+       0150-WRITE-TERRITORY-TOTAL.
+
+           MOVE PREV-AGENT-TERRITORY TO TDL-TERRITORY.
+           MOVE TERRITORY-AGENT-COUNT TO TDL-COUNT.
+           WRITE SUMMARY-REPORT-LINE FROM TERRITORY-DETAIL-LINE.
+
+       0200-WRITE-STATE-TOTAL.
+
+           MOVE PREV-AGENT-STATE TO SDL-STATE.
+           MOVE STATE-AGENT-COUNT TO SDL-COUNT.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-DETAIL-LINE.
+
+       0300-WRITE-GRAND-TOTAL.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE GRAND-STATE-COUNT TO GTL-STATE-COUNT.
+           MOVE GRAND-AGENT-COUNT TO GTL-AGENT-COUNT.
+           WRITE SUMMARY-REPORT-LINE FROM GRAND-TOTAL-LINE.
+
+       0800-READ-AGENT-RECORD.
+
+           READ AGENT-INFO-FILE
+               AT END
+                   MOVE 'Y' TO AGENT-EOF-STATUS.
