@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AUTORPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTO-INFO-FILE       ASSIGN TO "AUTOINFO"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE SEQUENTIAL
+                                       RECORD KEY AUTO-KEY
+                                       FILE STATUS AUTO-STATUS.
+           SELECT YEAR-SUMMARY-REPORT  ASSIGN TO "AUTOYEAR.DAT"
+                                       LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTO-INFO-FILE.
+       01  AUTO-RECORD.
+           05  AUTO-KEY.
+               10  AUTO-YEAR            PIC XX.
+               10  AUTO-BRAND           PIC X(10).
+           05  AUTO-ACTIVE-FLAG         PIC X.
+               88  AUTO-IS-ACTIVE        VALUE 'Y'.
+               88  AUTO-IS-INACTIVE      VALUE 'N'.
+           05  FILLER                   PIC X(67).
+       FD  YEAR-SUMMARY-REPORT.
+       01  SUMMARY-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  AUTO-STATUS                  PIC XX VALUE '00'.
+       01  AUTO-EOF-STATUS              PIC X  VALUE 'N'.
+           88  AUTO-EOF                  VALUE 'Y'.
+       01  PREV-AUTO-YEAR               PIC XX VALUE LOW-VALUES.
+       01  PREV-AUTO-BRAND              PIC X(10) VALUE LOW-VALUES.
+       01  YEAR-VEHICLE-COUNT           PIC 9(5) VALUE ZERO.
+       01  BRAND-VEHICLE-COUNT          PIC 9(5) VALUE ZERO.
+       01  GRAND-VEHICLE-COUNT          PIC 9(6) VALUE ZERO.
+       01  GRAND-YEAR-COUNT             PIC 9(4) VALUE ZERO.
+
+       01  SUMMARY-HEADING-1.
+           05  FILLER                   PIC X(45) VALUE
+               'AUTO SUMMARY BY MODEL YEAR AND BRAND'.
+       01  SUMMARY-HEADING-2.
+           05  FILLER                   PIC X(10) VALUE 'YEAR'.
+           05  FILLER                   PIC X(14) VALUE 'BRAND'.
+           05  FILLER                   PIC X(15) VALUE 'VEHICLE COUNT'.
+       01  BRAND-DETAIL-LINE.
+           05  FILLER                   PIC X(4) VALUE SPACE.
+           05  BDL-BRAND                PIC X(10).
+           05  FILLER                   PIC X(4) VALUE SPACE.
+           05  BDL-COUNT                PIC ZZ,ZZ9.
+       01  SUMMARY-DETAIL-LINE.
+           05  SDL-YEAR                 PIC XX.
+           05  FILLER                   PIC X(8) VALUE SPACE.
+           05  SDL-COUNT                PIC ZZ,ZZ9.
+       01  GRAND-TOTAL-LINE.
+           05  GTL-LABEL                PIC X(10) VALUE 'TOTAL'.
+           05  GTL-YEAR-COUNT           PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(8) VALUE ' YEARS, '.
+           05  GTL-VEHICLE-COUNT        PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(10) VALUE ' VEHICLES'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN INPUT AUTO-INFO-FILE
+                OUTPUT YEAR-SUMMARY-REPORT.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-HEADING-1.
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-HEADING-2.
+           PERFORM 0800-READ-AUTO-RECORD.
+           PERFORM 0100-ACCUMULATE-BRAND
+               UNTIL AUTO-EOF.
+           PERFORM 0120-CLOSE-OUT-PRIOR-YEAR.
+           PERFORM 0300-WRITE-GRAND-TOTAL.
+           CLOSE AUTO-INFO-FILE
+                 YEAR-SUMMARY-REPORT.
+           STOP RUN.
+
+      *  AUTOINFO is read in YEAR + BRAND key order, so a change in
+      *  AUTO-BRAND within the same year is itself a control break --
+      *  its vehicle count is written before the next brand (or the
+      *  year total, on a year change) starts accumulating.
+       0100-ACCUMULATE-BRAND.
+
+           IF AUTO-YEAR NOT = PREV-AUTO-YEAR
+               PERFORM 0120-CLOSE-OUT-PRIOR-YEAR
+               MOVE ZERO TO YEAR-VEHICLE-COUNT
+               MOVE AUTO-YEAR TO PREV-AUTO-YEAR
+               MOVE LOW-VALUES TO PREV-AUTO-BRAND
+               ADD 1 TO GRAND-YEAR-COUNT
+           END-IF.
+           IF AUTO-BRAND NOT = PREV-AUTO-BRAND
+               IF PREV-AUTO-BRAND NOT = LOW-VALUES
+                   PERFORM 0150-WRITE-BRAND-TOTAL
+               END-IF
+               MOVE ZERO TO BRAND-VEHICLE-COUNT
+               MOVE AUTO-BRAND TO PREV-AUTO-BRAND
+           END-IF.
+           ADD 1 TO YEAR-VEHICLE-COUNT.
+           ADD 1 TO BRAND-VEHICLE-COUNT.
+           ADD 1 TO GRAND-VEHICLE-COUNT.
+           PERFORM 0800-READ-AUTO-RECORD.
+
+       0120-CLOSE-OUT-PRIOR-YEAR.
+
+           IF PREV-AUTO-YEAR NOT = LOW-VALUES
+               IF PREV-AUTO-BRAND NOT = LOW-VALUES
+                   PERFORM 0150-WRITE-BRAND-TOTAL
+               END-IF
+               PERFORM 0200-WRITE-YEAR-TOTAL
+           END-IF.
+
+       0150-WRITE-BRAND-TOTAL.
+
+           MOVE PREV-AUTO-BRAND TO BDL-BRAND.
+           MOVE BRAND-VEHICLE-COUNT TO BDL-COUNT.
+           WRITE SUMMARY-REPORT-LINE FROM BRAND-DETAIL-LINE.
+
+       0200-WRITE-YEAR-TOTAL.
+
+           MOVE PREV-AUTO-YEAR TO SDL-YEAR.
+           MOVE YEAR-VEHICLE-COUNT TO SDL-COUNT.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-DETAIL-LINE.
+
+       0300-WRITE-GRAND-TOTAL.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE GRAND-YEAR-COUNT TO GTL-YEAR-COUNT.
+           MOVE GRAND-VEHICLE-COUNT TO GTL-VEHICLE-COUNT.
+           WRITE SUMMARY-REPORT-LINE FROM GRAND-TOTAL-LINE.
+
+       0800-READ-AUTO-RECORD.
+
+           READ AUTO-INFO-FILE
+               AT END
+                   MOVE 'Y' TO AUTO-EOF-STATUS.
