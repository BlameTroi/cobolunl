@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AUTOSVC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTO-INFO-FILE      ASSIGN TO "AUTOINFO"
+                                      ORGANIZATION INDEXED
+                                      ACCESS MODE DYNAMIC
+                                      RECORD KEY AUTO-KEY
+                                      FILE STATUS AUTO-STATUS.
+           SELECT AUTO-AUDIT-FILE     ASSIGN TO "AUTOAUDIT.DAT"
+                                      LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTO-INFO-FILE.
+       01  AUTO-RECORD.
+           05  AUTO-KEY.
+               10  AUTO-YEAR            PIC XX.
+               10  AUTO-BRAND           PIC X(10).
+           05  AUTO-ACTIVE-FLAG         PIC X.
+               88  AUTO-IS-ACTIVE        VALUE 'Y'.
+               88  AUTO-IS-INACTIVE      VALUE 'N'.
+           05  FILLER                   PIC X(67).
+       FD  AUTO-AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE               PIC 9(6).
+           05  AUDIT-TIME               PIC 9(8).
+           05  AUDIT-USER-ID            PIC X(20).
+           05  AUDIT-FUNCTION           PIC X.
+           05  AUDIT-KEY                PIC X(12).
+           05  AUDIT-RETURN-CODE        PIC XX.
+       WORKING-STORAGE SECTION.
+       01  AUTO-STATUS                  PIC XX VALUE '00'.
+       01  FIRST-TIME-STATUS            PIC X  VALUE 'Y'.
+       LINKAGE SECTION.
+       01  CALL-FUNCTION                PIC X.
+       01  CALL-RETURN                  PIC XX.
+       01  CALL-INFO                    PIC X(80).
+       PROCEDURE DIVISION USING CALL-FUNCTION CALL-RETURN CALL-INFO.
+       0100-MAIN.
+           IF FIRST-TIME-STATUS = 'N'
+               PERFORM 0200-PROCESS-REQUEST
+           ELSE
+               MOVE 'N' TO FIRST-TIME-STATUS
+               OPEN I-O AUTO-INFO-FILE
+               OPEN OUTPUT AUTO-AUDIT-FILE
+               IF AUTO-STATUS  = '00'
+                  PERFORM 0200-PROCESS-REQUEST
+               ELSE
+                  DISPLAY 'UNABLE TO OPEN AUTO FILE, STATUS: '
+                      AUTO-STATUS
+                  DISPLAY '**PLEASE CALL HELP DESK**'
+                  MOVE '99' TO CALL-RETURN
+                  PERFORM 0600-WRITE-AUDIT-RECORD.
+           EXIT PROGRAM.
+       0200-PROCESS-REQUEST.
+           EVALUATE CALL-FUNCTION
+             WHEN 'C'
+               CLOSE AUTO-INFO-FILE
+               MOVE '00' TO CALL-RETURN
+               PERFORM 0600-WRITE-AUDIT-RECORD
+               CLOSE AUTO-AUDIT-FILE
+             WHEN 'R'
+               PERFORM 0300-DIRECT-READ
+               PERFORM 0600-WRITE-AUDIT-RECORD
+             WHEN 'D'
+               PERFORM 0400-DIRECT-DELETE
+               PERFORM 0600-WRITE-AUDIT-RECORD
+             WHEN 'I'
+               PERFORM 0500-DIRECT-INACTIVATE
+               PERFORM 0600-WRITE-AUDIT-RECORD
+             WHEN OTHER
+               DISPLAY 'UNKNOWN REQUEST FUNCTION: ' CALL-FUNCTION
+               DISPLAY '**PLEASE CALL HELP DESK**'
+               MOVE '99' TO CALL-RETURN
+               PERFORM 0600-WRITE-AUDIT-RECORD.
+       0300-DIRECT-READ.
+           MOVE CALL-INFO TO AUTO-RECORD.
+           READ AUTO-INFO-FILE INTO CALL-INFO.
+           IF AUTO-STATUS = '00'
+               MOVE '00' TO CALL-RETURN
+           ELSE
+           IF AUTO-STATUS = '23'
+               MOVE '01' TO CALL-RETURN
+           ELSE
+               DISPLAY 'AUTO FILE SYSTEM ERROR, STATUS: ' AUTO-STATUS
+               DISPLAY '**PLEASE CALL HELP DESK**'
+               MOVE '99' TO CALL-RETURN.
+
+      *  True delete -- removes the record from AUTOINFO entirely.
+      *  Use 0500-DIRECT-INACTIVATE instead when the brand/year
+      *  combination should stay on file for history/reporting but
+      *  stop being treated as currently available.
+       0400-DIRECT-DELETE.
+           MOVE CALL-INFO TO AUTO-RECORD.
+           DELETE AUTO-INFO-FILE RECORD.
+           IF AUTO-STATUS = '00'
+               MOVE '00' TO CALL-RETURN
+           ELSE
+           IF AUTO-STATUS = '23'
+               MOVE '01' TO CALL-RETURN
+           ELSE
+               DISPLAY 'AUTO FILE SYSTEM ERROR, STATUS: ' AUTO-STATUS
+               DISPLAY '**PLEASE CALL HELP DESK**'
+               MOVE '99' TO CALL-RETURN.
+
+       0500-DIRECT-INACTIVATE.
+           MOVE CALL-INFO TO AUTO-RECORD.
+           READ AUTO-INFO-FILE.
+           IF AUTO-STATUS = '00'
+               SET AUTO-IS-INACTIVE TO TRUE
+               REWRITE AUTO-RECORD
+               IF AUTO-STATUS = '00'
+                   MOVE '00' TO CALL-RETURN
+               ELSE
+                   DISPLAY 'AUTO FILE SYSTEM ERROR, STATUS: '
+                       AUTO-STATUS
+                   DISPLAY '**PLEASE CALL HELP DESK**'
+                   MOVE '99' TO CALL-RETURN
+               END-IF
+           ELSE
+           IF AUTO-STATUS = '23'
+               MOVE '01' TO CALL-RETURN
+           ELSE
+               DISPLAY 'AUTO FILE SYSTEM ERROR, STATUS: ' AUTO-STATUS
+               DISPLAY '**PLEASE CALL HELP DESK**'
+               MOVE '99' TO CALL-RETURN.
+
+      *  Every lookup, close, delete, inactivate, or unrecognized
+      *  request against AUTOINFO gets a line here -- same audit
+      *  accounting SUBPRG2 keeps for AGTINFO.
+       0600-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT AUDIT-USER-ID FROM ENVIRONMENT-VALUE.
+           MOVE CALL-FUNCTION TO AUDIT-FUNCTION.
+           MOVE AUTO-KEY TO AUDIT-KEY.
+           MOVE CALL-RETURN TO AUDIT-RETURN-CODE.
+           WRITE AUDIT-RECORD.
