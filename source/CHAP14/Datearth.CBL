@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DATEARTH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ARTH-WORK-SWITCH-1          PIC X.
+       01  ARTH-WORK-SWITCH-2          PIC X.
+
+       LINKAGE SECTION.
+       01  ARTH-BASE-DATE.
+           05   ARTH-BASE-YEAR          PIC 9999.
+           05   ARTH-BASE-MONTH         PIC 99.
+           05   ARTH-BASE-DAY           PIC 99.
+       01  ARTH-BASE-DATE-NUM REDEFINES ARTH-BASE-DATE
+                                       PIC 9(8).
+       01  ARTH-COMPARE-DATE.
+           05   ARTH-COMPARE-YEAR       PIC 9999.
+           05   ARTH-COMPARE-MONTH      PIC 99.
+           05   ARTH-COMPARE-DAY        PIC 99.
+       01  ARTH-COMPARE-DATE-NUM REDEFINES ARTH-COMPARE-DATE
+                                       PIC 9(8).
+       01  ARTH-DAYS-BETWEEN           PIC S9(8).
+       01  ARTH-STATUS                 PIC X.
+           88  ARTH-DATES-VALID         VALUE 'Y'.
+
+      *  Shared date-validation-and-arithmetic routine -- wraps
+      *  DATEEDIT (so the Gregorian leap-year rule lives in exactly
+      *  one place) and adds the day-count arithmetic BILLUPDT and
+      *  SEGMENTS each need for aging/late-fee business rules,
+      *  computed with FUNCTION INTEGER-OF-DATE instead of ad hoc
+      *  day-counting. ARTH-DAYS-BETWEEN is ARTH-COMPARE-DATE minus
+      *  ARTH-BASE-DATE -- positive when the compare date is later.
+
+       PROCEDURE DIVISION USING ARTH-BASE-DATE ARTH-COMPARE-DATE
+                                 ARTH-DAYS-BETWEEN ARTH-STATUS.
+       0000-ARTH-MAIN.
+           MOVE 'N' TO ARTH-STATUS.
+           MOVE ZERO TO ARTH-DAYS-BETWEEN.
+           CALL 'DATEEDIT' USING ARTH-BASE-DATE ARTH-WORK-SWITCH-1.
+           CALL 'DATEEDIT' USING ARTH-COMPARE-DATE ARTH-WORK-SWITCH-2.
+           IF ARTH-WORK-SWITCH-1 = 'Y' AND ARTH-WORK-SWITCH-2 = 'Y'
+               SET ARTH-DATES-VALID TO TRUE
+               COMPUTE ARTH-DAYS-BETWEEN =
+                   FUNCTION INTEGER-OF-DATE (ARTH-COMPARE-DATE-NUM) -
+                   FUNCTION INTEGER-OF-DATE (ARTH-BASE-DATE-NUM)
+           END-IF.
+           EXIT PROGRAM.
