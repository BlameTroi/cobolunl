@@ -10,6 +10,8 @@
                                        ACCESS MODE DYNAMIC
                                        RECORD KEY AUTO-KEY
                                        FILE STATUS AUTO-STATUS.
+           SELECT AUTO-EXCEPTION-FILE  ASSIGN TO "AUTOEXCP.DAT"
+                                       LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  AUTO-INFO-FILE.
@@ -17,9 +19,17 @@
            05  AUTO-KEY.
                10  AUTO-YEAR            PIC XX.
                10  AUTO-BRAND           PIC X(10).
-           05  FILLER                   PIC X(68).
+           05  AUTO-ACTIVE-FLAG         PIC X.
+               88  AUTO-IS-ACTIVE        VALUE 'Y'.
+               88  AUTO-IS-INACTIVE      VALUE 'N'.
+           05  FILLER                   PIC X(67).
        FD  AUTO-DATA-FILE.
        01  AUTO-DATA-RECORD             PIC X(80).
+       FD  AUTO-EXCEPTION-FILE.
+       01  AUTO-EXCEPTION-RECORD.
+           05  EXCP-INPUT-DATA          PIC X(80).
+           05  EXCP-STATUS              PIC XX.
+           05  EXCP-REASON              PIC X(20).
        WORKING-STORAGE SECTION.
        01  AUTO-STATUS                  PIC XX VALUE '00'.
        01  AUTO-DATA-EOF-STATUS         PIC X  VALUE 'N'.
@@ -27,15 +37,18 @@
        PROCEDURE DIVISION.                                                (10)
        0100-MAIN.
            OPEN OUTPUT AUTO-INFO-FILE
-                 INPUT AUTO-DATA-FILE.
+                 INPUT AUTO-DATA-FILE
+                 OUTPUT AUTO-EXCEPTION-FILE.
            READ AUTO-DATA-FILE
                AT END
                   MOVE 'Y' TO AUTO-DATA-EOF-STATUS.
            PERFORM UNTIL AUTO-EOF
                MOVE AUTO-DATA-RECORD TO AUTO-RECORD
+               SET AUTO-IS-ACTIVE TO TRUE
                WRITE AUTO-RECORD INVALID KEY
                    DISPLAY 'BAD WRITE, STATUS: ' AUTO-STATUS
                      ', KEY: ' AUTO-KEY
+                   PERFORM 0200-LOG-EXCEPTION
                END-WRITE
                READ AUTO-DATA-FILE
                    AT END
@@ -43,5 +56,11 @@
                END-READ
            END-PERFORM.
            CLOSE AUTO-INFO-FILE
-                 AUTO-DATA-FILE.
+                 AUTO-DATA-FILE
+                 AUTO-EXCEPTION-FILE.
            STOP RUN.                                                     (11)
+       0200-LOG-EXCEPTION.
+           MOVE AUTO-DATA-RECORD TO EXCP-INPUT-DATA.
+           MOVE AUTO-STATUS TO EXCP-STATUS.
+           MOVE 'INVALID OR DUPLICATE KEY' TO EXCP-REASON.
+           WRITE AUTO-EXCEPTION-RECORD.
