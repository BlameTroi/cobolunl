@@ -8,6 +8,8 @@
                                        ACCESS MODE DYNAMIC
                                        RECORD KEY AGENT-KEY
                                        FILE STATUS AGENT-STATUS.
+           SELECT AGENT-AUDIT-FILE     ASSIGN TO "AGTAUDIT.DAT"
+                                       LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  AGENT-INFO-FILE.
@@ -16,39 +18,62 @@
                10  AGENT-STATE          PIC XX.
                10  AGENT-TERRITORY      PIC X(20).
            05  FILLER                   PIC X(58).
+           05  AGENT-ACTIVE-FLAG        PIC X.
+               88  AGENT-IS-ACTIVE       VALUE 'Y'.
+               88  AGENT-IS-INACTIVE     VALUE 'N'.
+       FD  AGENT-AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE               PIC 9(6).
+           05  AUDIT-TIME               PIC 9(8).
+           05  AUDIT-USER-ID            PIC X(20).
+           05  AUDIT-FUNCTION           PIC X.
+           05  AUDIT-KEY                PIC X(22).
+           05  AUDIT-RETURN-CODE        PIC XX.
        WORKING-STORAGE SECTION.
        01  AGENT-STATUS                 PIC XX VALUE '00'.
        01  FIRST-TIME-STATUS            PIC X  VALUE 'Y'.                (8)
        LINKAGE SECTION.                                                  (9)
        01  CALL-FUNCTION                PIC X.
        01  CALL-RETURN                  PIC XX.
-       01  CALL-INFO                    PIC X(80).
+       01  CALL-INFO                    PIC X(81).
        PROCEDURE DIVISION USING CALL-FUNCTION CALL-RETURN CALL-INFO.      (10)
        0100-MAIN.
            IF FIRST-TIME-STATUS = 'N'
                PERFORM 0200-PROCESS-REQUEST
            ELSE
                MOVE 'N' TO FIRST-TIME-STATUS
-               OPEN INPUT AGENT-INFO-FILE
+               OPEN I-O AGENT-INFO-FILE
+               OPEN OUTPUT AGENT-AUDIT-FILE
                IF AGENT-STATUS  = '00'
                   PERFORM 0200-PROCESS-REQUEST
                ELSE
                   DISPLAY 'UNABLE TO OPEN AGENT FILE, STATUS: '
                       AGENT-STATUS
                   DISPLAY '**PLEASE CALL HELP DESK**'
-                  MOVE '99' TO CALL-RETURN.
+                  MOVE '99' TO CALL-RETURN
+                  PERFORM 0600-WRITE-AUDIT-RECORD.
            EXIT PROGRAM.                                                 (11)
        0200-PROCESS-REQUEST.
            EVALUATE CALL-FUNCTION
              WHEN 'C'
                CLOSE AGENT-INFO-FILE
                MOVE '00' TO CALL-RETURN
+               PERFORM 0600-WRITE-AUDIT-RECORD
+               CLOSE AGENT-AUDIT-FILE
              WHEN 'R'
                PERFORM 0300-DIRECT-READ
+               PERFORM 0600-WRITE-AUDIT-RECORD
+             WHEN 'D'
+               PERFORM 0400-DIRECT-DELETE
+               PERFORM 0600-WRITE-AUDIT-RECORD
+             WHEN 'I'
+               PERFORM 0500-DIRECT-INACTIVATE
+               PERFORM 0600-WRITE-AUDIT-RECORD
              WHEN OTHER
                DISPLAY 'UNKNOWN REQUEST FUNCTION: ' CALL-FUNCTION
                DISPLAY '**PLEASE CALL HELP DESK**'
-               MOVE '99' TO CALL-RETURN.
+               MOVE '99' TO CALL-RETURN
+               PERFORM 0600-WRITE-AUDIT-RECORD.
        0300-DIRECT-READ.
            MOVE CALL-INFO TO AGENT-RECORD.
            READ AGENT-INFO-FILE INTO CALL-INFO.
@@ -61,3 +86,56 @@
                DISPLAY 'AGENT FILE SYSTEM ERROR, STATUS: ' AGENT-STATUS
                DISPLAY '**PLEASE CALL HELP DESK**'
                MOVE '99' TO CALL-RETURN.
+
+      *  True delete -- removes the record from AGTINFO entirely.
+      *  Use 0500-DIRECT-INACTIVATE instead when the agent should
+      *  stay on file for history/reporting but stop being treated
+      *  as a current territory assignment.
+       0400-DIRECT-DELETE.
+           MOVE CALL-INFO TO AGENT-RECORD.
+           DELETE AGENT-INFO-FILE RECORD.
+           IF AGENT-STATUS = '00'
+               MOVE '00' TO CALL-RETURN
+           ELSE
+           IF AGENT-STATUS = '23'
+               MOVE '01' TO CALL-RETURN
+           ELSE
+               DISPLAY 'AGENT FILE SYSTEM ERROR, STATUS: ' AGENT-STATUS
+               DISPLAY '**PLEASE CALL HELP DESK**'
+               MOVE '99' TO CALL-RETURN.
+
+       0500-DIRECT-INACTIVATE.
+           MOVE CALL-INFO TO AGENT-RECORD.
+           READ AGENT-INFO-FILE.
+           IF AGENT-STATUS = '00'
+               SET AGENT-IS-INACTIVE TO TRUE
+               REWRITE AGENT-RECORD
+               IF AGENT-STATUS = '00'
+                   MOVE '00' TO CALL-RETURN
+               ELSE
+                   DISPLAY 'AGENT FILE SYSTEM ERROR, STATUS: '
+                       AGENT-STATUS
+                   DISPLAY '**PLEASE CALL HELP DESK**'
+                   MOVE '99' TO CALL-RETURN
+               END-IF
+           ELSE
+           IF AGENT-STATUS = '23'
+               MOVE '01' TO CALL-RETURN
+           ELSE
+               DISPLAY 'AGENT FILE SYSTEM ERROR, STATUS: ' AGENT-STATUS
+               DISPLAY '**PLEASE CALL HELP DESK**'
+               MOVE '99' TO CALL-RETURN.
+
+      *  Every lookup, close, delete, inactivate, or unrecognized
+      *  request against AGTINFO gets a line here -- compliance asks
+      *  us to account for who touched agent licensing/territory
+      *  data and when.
+       0600-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT AUDIT-USER-ID FROM ENVIRONMENT-VALUE.
+           MOVE CALL-FUNCTION TO AUDIT-FUNCTION.
+           MOVE AGENT-KEY TO AUDIT-KEY.
+           MOVE CALL-RETURN TO AUDIT-RETURN-CODE.
+           WRITE AUDIT-RECORD.
