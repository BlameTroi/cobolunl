@@ -7,6 +7,9 @@
        01  CONTINUE-PROCESSING           PIC XXX VALUE SPACES.
        01  READ-FUNCTION                 PIC X VALUE 'R'.               (1)
        01  CLOSE-FUNCTION                PIC X VALUE 'C'.               (2)
+       01  DELETE-FUNCTION               PIC X VALUE 'D'.
+       01  INACTIVATE-FUNCTION           PIC X VALUE 'I'.
+       01  MAINT-CHOICE                  PIC X VALUE SPACE.
        01  RETRN-CODE                    PIC XX VALUE ZERO.             (3)
        01  AGENT-INFO.                                                  (4)
            05  AGENT-STATE               PIC XX.
@@ -14,6 +17,9 @@
            05  AGENT-NAME                PIC X(20).
            05  AGENT-PHONE-NR            PIC X(13).
            05  AGENT-ADDRESS             PIC X(25).
+           05  AGENT-ACTIVE-FLAG         PIC X.
+               88  AGENT-IS-ACTIVE        VALUE 'Y'.
+               88  AGENT-IS-INACTIVE      VALUE 'N'.
 
        PROCEDURE DIVISION.
        0100-MAIN.
@@ -39,6 +45,7 @@
                 DISPLAY 'NAME: ' AGENT-NAME
                 DISPLAY 'PHONE NR: ' AGENT-PHONE-NR
                 DISPLAY 'ADDRESS: ' AGENT-ADDRESS
+                PERFORM 0300-MAINTAIN-AGENT
            ELSE
                 MOVE 'N' TO CONTINUE-PROCESSING
                 GO TO 0200-EXIT.
@@ -46,3 +53,24 @@
            ACCEPT CONTINUE-PROCESSING.
        0200-EXIT.
            EXIT.
+       0300-MAINTAIN-AGENT.
+           DISPLAY 'REMOVE THIS AGENT? (D)ELETE, (I)NACTIVATE, (N)O'
+           ACCEPT MAINT-CHOICE.
+           IF MAINT-CHOICE = 'D' OR 'd'
+                CALL 'SUBPRG2'
+                     USING DELETE-FUNCTION RETRN-CODE AGENT-INFO
+                IF RETRN-CODE = '00'
+                     DISPLAY 'AGENT RECORD DELETED'
+                ELSE
+                     DISPLAY 'UNABLE TO DELETE AGENT RECORD'
+                END-IF
+           ELSE
+           IF MAINT-CHOICE = 'I' OR 'i'
+                CALL 'SUBPRG2'
+                     USING INACTIVATE-FUNCTION RETRN-CODE AGENT-INFO
+                IF RETRN-CODE = '00'
+                     DISPLAY 'AGENT RECORD MARKED INACTIVE'
+                ELSE
+                     DISPLAY 'UNABLE TO INACTIVATE AGENT RECORD'
+                END-IF
+           END-IF.
