@@ -6,6 +6,17 @@
            SELECT POLICY-INPUT         ASSIGN TO "POLICYIN.DAT"
                                        LINE SEQUENTIAL.
            SELECT POLICY-EDITED        ASSIGN TO "POLICYED.DAT".
+           SELECT CORRECTION-FILE      ASSIGN TO "CORRECT.DAT"
+                                       LINE SEQUENTIAL
+                                       FILE STATUS CORRECTION-STATUS.
+           SELECT ERROR-INPUT-FILE     ASSIGN TO "ERRINFO.DAT"
+                                       LINE SEQUENTIAL
+                                       FILE STATUS ERROR-INPUT-STATUS.
+           SELECT SUSPENSE-FILE        ASSIGN TO "ERRSUSP.DAT"
+                                       LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE      ASSIGN TO "NESTCKPT.DAT"
+                                       LINE SEQUENTIAL
+                                       FILE STATUS CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,6 +24,20 @@
        01  POLICY-RECORD                   PIC X(80).
        FD  POLICY-EDITED.
        01  GOOD-POLICY-RECORD              PIC X(80).
+       FD  CORRECTION-FILE.
+       01  CORRECTION-RECORD               PIC X(80).
+       FD  ERROR-INPUT-FILE.
+       01  ERROR-INPUT-RECORD.
+           05  ERRIN-INFO                  PIC X(80).
+           05  ERRIN-REASON                PIC X(20).
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUSP-INFO                   PIC X(80).
+           05  SUSP-REASON                 PIC X(20).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT           PIC 9(8).
+           05  CKPT-POLICY-NUMBER          PIC X(12).
        WORKING-STORAGE SECTION.
        01  POLICY-INFO                     GLOBAL.                      (2)
            05  POLICY-TYPE                 PIC XXXX.
@@ -21,16 +46,70 @@
            05  POLICY-DATE                 PIC X(8).
            05  POLICY-HOLDER               PIC X(20).
            05  POLICY-MISC-INFO            PIC X(12).
-           05  FILLER                      PIC X(20).
+           05  POLICY-AUTO-INFO.
+               10  POLICY-AUTO-YEAR        PIC XX.
+               10  POLICY-AUTO-BRAND       PIC X(10).
+           05  FILLER                      PIC X(8).
        01  EDIT-STATUS                     PIC X.
        01  VALID-STATUS                    PIC X.
        01  ERROR-CODE                      PIC 999.
        01  POLICY-EOF-STATUS               PIC X VALUE 'N'.
            88  POLICY-EOF                  VALUE 'Y'.
+
+      *  Work areas for the ERRINFO.DAT re-edit pass.  The
+      *  old error file and any operator-supplied corrections are
+      *  both loaded into tables and closed out before the normal
+      *  edit pass ever opens ERRINFO.DAT for output, so there is no
+      *  chance of the re-edit read colliding with NSTSUBX's write.
+       01  CORRECTION-STATUS                PIC XX VALUE '00'.
+       01  ERROR-INPUT-STATUS               PIC XX VALUE '00'.
+       01  CHECKPOINT-STATUS                PIC XX VALUE '00'.
+       01  SUSPENSE-OPEN-STATUS             PIC X VALUE 'N'.
+       01  CORRECTION-OPEN-STATUS          PIC X VALUE 'N'.
+           88  CORRECTION-AVAILABLE        VALUE 'Y'.
+       01  CORRECTION-EOF-STATUS           PIC X VALUE 'N'.
+           88  CORRECTION-EOF               VALUE 'Y'.
+       01  CORRECTION-NR-ENTRIES           PIC 999 VALUE ZERO.
+       01  CORRECTION-TABLE.
+           05  CORRECTION-ENTRY OCCURS 200 TIMES.
+               10  CORR-POLICY-NUMBER      PIC X(12).
+               10  CORR-RECORD             PIC X(80).
+       01  ERROR-INPUT-OPEN-STATUS         PIC X VALUE 'N'.
+           88  ERROR-INPUT-AVAILABLE       VALUE 'Y'.
+       01  ERROR-INPUT-EOF-STATUS          PIC X VALUE 'N'.
+           88  ERROR-INPUT-EOF              VALUE 'Y'.
+       01  OLD-REJECT-NR-ENTRIES           PIC 999 VALUE ZERO.
+       01  OLD-REJECT-TABLE.
+           05  OLD-REJECT-ENTRY OCCURS 500 TIMES.
+               10  REJECT-INFO              PIC X(80).
+               10  REJECT-REASON            PIC X(20).
+       01  REEDIT-SUB                      PIC 999.
+       01  CORRECTION-SUB                  PIC 999.
+       01  MATCHED-CORRECTION-IX           PIC 999.
+
+      *  Checkpoint/restart.  NESTCKPT.DAT holds the count
+      *  of POLICYIN.DAT records already dispositioned by a prior
+      *  run; a restart skips that many records and appends to
+      *  POLICYED.DAT instead of reprocessing the batch from the top.
+       01  RESTART-SWITCH                  PIC X VALUE 'N'.
+           88  RESTARTING                  VALUE 'Y'.
+       01  RESTART-SKIP-COUNT              PIC 9(8) VALUE ZERO.
+       01  RECORDS-PROCESSED-COUNT         PIC 9(8) VALUE ZERO.
        PROCEDURE DIVISION.
        0100-MAIN-CONTROL.
-           OPEN INPUT POLICY-INPUT
-                OUTPUT POLICY-EDITED.
+           PERFORM 0950-READ-CHECKPOINT.
+           IF RESTARTING
+               OPEN INPUT POLICY-INPUT
+               OPEN EXTEND POLICY-EDITED
+               PERFORM RESTART-SKIP-COUNT TIMES
+                   PERFORM 0800-READ-POLICY-CHANGES
+               END-PERFORM
+               MOVE RESTART-SKIP-COUNT TO RECORDS-PROCESSED-COUNT
+           ELSE
+               OPEN INPUT POLICY-INPUT
+                    OUTPUT POLICY-EDITED
+               PERFORM 0900-REEDIT-CONTROL
+           END-IF.
            PERFORM 0800-READ-POLICY-CHANGES.
            PERFORM 0200-EDIT-CONTROL
                UNTIL POLICY-EOF.
@@ -38,8 +117,14 @@
                  POLICY-EDITED.
            CALL 'NSTSUB2C'.                                             (3)
            CALL 'NSTSUBXC'.
+           PERFORM 0960-CLEAR-CHECKPOINT.
            STOP RUN.
        0200-EDIT-CONTROL.
+           PERFORM 0250-EDIT-AND-DISPATCH.
+           ADD 1 TO RECORDS-PROCESSED-COUNT.
+           PERFORM 0955-WRITE-CHECKPOINT.
+           PERFORM 0800-READ-POLICY-CHANGES.
+       0250-EDIT-AND-DISPATCH.
            MOVE 'Y' TO EDIT-STATUS.
            CALL 'DATEEDIT' USING POLICY-DATE EDIT-STATUS.               (4)
            IF EDIT-STATUS = 'Y'
@@ -50,6 +135,10 @@
                   CALL 'NSTSUB2' USING EDIT-STATUS                      (6)
                 WHEN 'HLTH'
                   CALL 'NSTSUB3' USING EDIT-STATUS                      (7)
+                WHEN 'UMBR'
+                  CALL 'NSTSUB4' USING EDIT-STATUS
+                WHEN 'RENT'
+                  CALL 'NSTSUB5' USING EDIT-STATUS
                 WHEN OTHER
                   MOVE 024 TO ERROR-CODE
                   CALL 'NSTSUBX' USING ERROR-CODE                       (8)
@@ -60,11 +149,125 @@
            END-IF.
            IF EDIT-STATUS = 'Y'
               WRITE GOOD-POLICY-RECORD FROM POLICY-INFO.
-           PERFORM 0800-READ-POLICY-CHANGES.
        0800-READ-POLICY-CHANGES.
            READ POLICY-INPUT INTO POLICY-INFO
               AT END
                  MOVE 'Y' TO POLICY-EOF-STATUS.
+       0950-READ-CHECKPOINT.
+           MOVE 'N' TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO RESTART-SKIP-COUNT
+                       IF RESTART-SKIP-COUNT > ZERO
+                           MOVE 'Y' TO RESTART-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0955-WRITE-CHECKPOINT.
+           MOVE RECORDS-PROCESSED-COUNT TO CKPT-RECORD-COUNT.
+           MOVE POLICY-NUMBER TO CKPT-POLICY-NUMBER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       0960-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-RECORD-COUNT.
+           MOVE SPACES TO CKPT-POLICY-NUMBER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *  Re-edit pass: load any operator corrections and the prior
+      *  run's rejects, try the corrected ones through the same
+      *  dispatch logic used for fresh input, and carry forward
+      *  anything still unresolved so nothing gets silently dropped.
+       0900-REEDIT-CONTROL.
+           PERFORM 0910-LOAD-CORRECTIONS.
+           PERFORM 0920-LOAD-OLD-REJECTS.
+           IF OLD-REJECT-NR-ENTRIES > ZERO
+               PERFORM 0930-REEDIT-OLD-REJECTS
+                   VARYING REEDIT-SUB FROM 1 BY 1
+                   UNTIL REEDIT-SUB > OLD-REJECT-NR-ENTRIES
+           END-IF.
+           IF SUSPENSE-OPEN-STATUS = 'Y'
+               CLOSE SUSPENSE-FILE
+           END-IF.
+       0910-LOAD-CORRECTIONS.
+           OPEN INPUT CORRECTION-FILE.
+           IF CORRECTION-STATUS = '00' OR CORRECTION-STATUS = '05'
+               MOVE 'Y' TO CORRECTION-OPEN-STATUS
+               PERFORM UNTIL CORRECTION-EOF
+                   READ CORRECTION-FILE
+                       AT END
+                           MOVE 'Y' TO CORRECTION-EOF-STATUS
+                       NOT AT END
+                           IF CORRECTION-NR-ENTRIES < 200
+                               ADD 1 TO CORRECTION-NR-ENTRIES
+                               MOVE CORRECTION-RECORD (5:12)
+                                   TO CORR-POLICY-NUMBER
+                                      (CORRECTION-NR-ENTRIES)
+                               MOVE CORRECTION-RECORD
+                                   TO CORR-RECORD
+                                      (CORRECTION-NR-ENTRIES)
+                           ELSE
+                               MOVE CORRECTION-RECORD TO SUSP-INFO
+                               MOVE 'CORRECTION TABLE FULL'
+                                   TO SUSP-REASON
+                               PERFORM 0940-WRITE-SUSPENSE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CORRECTION-FILE
+           END-IF.
+       0920-LOAD-OLD-REJECTS.
+           OPEN INPUT ERROR-INPUT-FILE.
+           IF ERROR-INPUT-STATUS = '00' OR ERROR-INPUT-STATUS = '05'
+               MOVE 'Y' TO ERROR-INPUT-OPEN-STATUS
+               PERFORM UNTIL ERROR-INPUT-EOF
+                   READ ERROR-INPUT-FILE
+                       AT END
+                           MOVE 'Y' TO ERROR-INPUT-EOF-STATUS
+                       NOT AT END
+                           IF OLD-REJECT-NR-ENTRIES < 500
+                               ADD 1 TO OLD-REJECT-NR-ENTRIES
+                               MOVE ERRIN-INFO TO
+                                   REJECT-INFO (OLD-REJECT-NR-ENTRIES)
+                               MOVE ERRIN-REASON TO
+                                   REJECT-REASON (OLD-REJECT-NR-ENTRIES)
+                           ELSE
+                               MOVE ERRIN-INFO TO SUSP-INFO
+                               MOVE 'REJECT TABLE FULL' TO SUSP-REASON
+                               PERFORM 0940-WRITE-SUSPENSE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ERROR-INPUT-FILE
+           END-IF.
+       0930-REEDIT-OLD-REJECTS.
+           MOVE ZERO TO MATCHED-CORRECTION-IX.
+           PERFORM VARYING CORRECTION-SUB FROM 1 BY 1
+               UNTIL CORRECTION-SUB > CORRECTION-NR-ENTRIES
+               IF CORR-POLICY-NUMBER (CORRECTION-SUB) =
+                       REJECT-INFO (REEDIT-SUB) (5:12)
+                   MOVE CORRECTION-SUB TO MATCHED-CORRECTION-IX
+               END-IF
+           END-PERFORM.
+           IF MATCHED-CORRECTION-IX > ZERO
+               MOVE CORR-RECORD (MATCHED-CORRECTION-IX) TO POLICY-INFO
+               PERFORM 0250-EDIT-AND-DISPATCH
+           ELSE
+               MOVE REJECT-INFO (REEDIT-SUB) TO SUSP-INFO
+               MOVE REJECT-REASON (REEDIT-SUB) TO SUSP-REASON
+               PERFORM 0940-WRITE-SUSPENSE-RECORD
+           END-IF.
+       0940-WRITE-SUSPENSE-RECORD.
+           IF SUSPENSE-OPEN-STATUS NOT = 'Y'
+               OPEN OUTPUT SUSPENSE-FILE
+               MOVE 'Y' TO SUSPENSE-OPEN-STATUS
+           END-IF.
+           WRITE SUSPENSE-RECORD.
 
        IDENTIFICATION DIVISION.                                         (10)
        PROGRAM-ID.  NSTSUB1.
@@ -87,15 +290,26 @@
        WORKING-STORAGE SECTION.
        01  ERROR-CODE                      PIC 999.
        01  RECORD-FOUND                    PIC X.
+       01  AUTO-FOUND-ACTIVE-FLAG          PIC X.
+           88  AUTO-FOUND-IS-ACTIVE         VALUE 'Y'.
+           88  AUTO-FOUND-IS-INACTIVE       VALUE 'N'.
        LINKAGE SECTION.
        01  EDIT-STATUS                     PIC X.
        PROCEDURE DIVISION USING EDIT-STATUS.
        0100-MAIN-CONTROL.
-           CALL 'NSTSUB2A' USING RECORD-FOUND POLICY-MISC-INFO.
+           CALL 'NSTSUB2A' USING RECORD-FOUND POLICY-AUTO-INFO
+               AUTO-FOUND-ACTIVE-FLAG.
            IF RECORD-FOUND = 'N'
                MOVE 'N' TO EDIT-STATUS
                MOVE 201 TO ERROR-CODE
-               CALL 'NSTSUBX' USING ERROR-CODE.
+               CALL 'NSTSUBX' USING ERROR-CODE
+           ELSE
+               IF AUTO-FOUND-IS-INACTIVE
+                   MOVE 'N' TO EDIT-STATUS
+                   MOVE 202 TO ERROR-CODE
+                   CALL 'NSTSUBX' USING ERROR-CODE
+               END-IF
+           END-IF.
            EXIT PROGRAM.
        0200-PASS-CLOSE.
            ENTRY 'NSTSUB2C'.
@@ -114,14 +328,21 @@
        FILE SECTION.
        FD  AUTO-FILE.
        01  AUTO-RECORD.
-           05  AUTO-KEY                    PIC X(12).
-           05  FILLER                      PIC X(68).
+           05  AUTO-KEY.
+               10  AUTO-KEY-YEAR           PIC XX.
+               10  AUTO-KEY-BRAND          PIC X(10).
+           05  AUTO-ACTIVE-FLAG            PIC X.
+               88  AUTO-IS-ACTIVE           VALUE 'Y'.
+               88  AUTO-IS-INACTIVE         VALUE 'N'.
+           05  FILLER                      PIC X(67).
        WORKING-STORAGE SECTION.
        01  FIRST-TIME-STATUS               PIC X VALUE 'Y'.
        LINKAGE SECTION.
        01  FOUND-STATUS                    PIC X.
        01  AUTO-TYPE-YEAR                  PIC X(12).
-       PROCEDURE DIVISION USING FOUND-STATUS AUTO-TYPE-YEAR.
+       01  FOUND-ACTIVE-FLAG               PIC X.
+       PROCEDURE DIVISION USING FOUND-STATUS AUTO-TYPE-YEAR
+               FOUND-ACTIVE-FLAG.
        0100-MAIN-CONTROL.
             IF FIRST-TIME-STATUS = 'Y'
                OPEN INPUT AUTO-FILE
@@ -131,6 +352,8 @@
             READ AUTO-FILE
                 INVALID KEY
                    MOVE 'N' TO FOUND-STATUS.
+            IF FOUND-STATUS = 'Y'
+               MOVE AUTO-ACTIVE-FLAG TO FOUND-ACTIVE-FLAG.
             EXIT PROGRAM.
        0300-CLOSE-FILE.
            ENTRY 'NSTSUB2B'.
@@ -157,6 +380,38 @@
            EXIT PROGRAM.
        END PROGRAM  NSTSUB3.
 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NSTSUB4.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ERR-CODE                        PIC 999.
+       LINKAGE SECTION.
+       01  EDIT-STATUS                     PIC X.
+       PROCEDURE DIVISION USING EDIT-STATUS.
+       0100-MAIN-CONTROL.
+           IF POLICY-MISC-INFO = SPACES
+               MOVE 401 TO ERR-CODE
+               CALL 'NSTSUBX' USING ERR-CODE
+               MOVE 'N' TO EDIT-STATUS.
+           EXIT PROGRAM.
+       END PROGRAM  NSTSUB4.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NSTSUB5.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ERR-CODE                        PIC 999.
+       LINKAGE SECTION.
+       01  EDIT-STATUS                     PIC X.
+       PROCEDURE DIVISION USING EDIT-STATUS.
+       0100-MAIN-CONTROL.
+           IF POLICY-MISC-INFO = SPACES
+               MOVE 501 TO ERR-CODE
+               CALL 'NSTSUBX' USING ERR-CODE
+               MOVE 'N' TO EDIT-STATUS.
+           EXIT PROGRAM.
+       END PROGRAM  NSTSUB5.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  NSTSUBX  COMMON  PROGRAM.                           (14)
        ENVIRONMENT DIVISION.
