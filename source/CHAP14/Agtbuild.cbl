@@ -10,6 +10,8 @@
                                        ACCESS MODE DYNAMIC
                                        RECORD KEY AGENT-KEY
                                        FILE STATUS AGENT-STATUS.
+           SELECT AGENT-EXCEPTION-FILE ASSIGN TO "AGTEXCP.DAT"
+                                       LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  AGENT-INFO-FILE.
@@ -18,8 +20,16 @@
                10  AGENT-STATE          PIC XX.
                10  AGENT-TERRITORY      PIC X(20).
            05  FILLER                   PIC X(58).
+           05  AGENT-ACTIVE-FLAG        PIC X.
+               88  AGENT-IS-ACTIVE       VALUE 'Y'.
+               88  AGENT-IS-INACTIVE     VALUE 'N'.
        FD  AGENT-DATA-FILE.
        01  AGENT-DATA-RECORD            PIC X(80).
+       FD  AGENT-EXCEPTION-FILE.
+       01  AGENT-EXCEPTION-RECORD.
+           05  EXCP-INPUT-DATA          PIC X(80).
+           05  EXCP-STATUS              PIC XX.
+           05  EXCP-REASON              PIC X(20).
        WORKING-STORAGE SECTION.
        01  AGENT-STATUS                 PIC XX VALUE '00'.
        01  AGENT-DATA-EOF-STATUS        PIC X  VALUE 'N'.
@@ -27,15 +37,18 @@
        PROCEDURE DIVISION.                                                (10)
        0100-MAIN.
            OPEN OUTPUT AGENT-INFO-FILE
-                 INPUT AGENT-DATA-FILE.
+                 INPUT AGENT-DATA-FILE
+                 OUTPUT AGENT-EXCEPTION-FILE.
            READ AGENT-DATA-FILE
                AT END
                   MOVE 'Y' TO AGENT-DATA-EOF-STATUS.
            PERFORM UNTIL AGENT-EOF
                MOVE AGENT-DATA-RECORD TO AGENT-RECORD
+               SET AGENT-IS-ACTIVE TO TRUE
                WRITE AGENT-RECORD INVALID KEY
                    DISPLAY 'BAD WRITE, STATUS: ' AGENT-STATUS
                      ', KEY: ' AGENT-KEY
+                   PERFORM 0200-LOG-EXCEPTION
                END-WRITE
                READ AGENT-DATA-FILE
                    AT END
@@ -43,5 +56,11 @@
                END-READ
            END-PERFORM.
            CLOSE AGENT-INFO-FILE
-                 AGENT-DATA-FILE.
+                 AGENT-DATA-FILE
+                 AGENT-EXCEPTION-FILE.
            STOP RUN.                                                     (11)
+       0200-LOG-EXCEPTION.
+           MOVE AGENT-DATA-RECORD TO EXCP-INPUT-DATA.
+           MOVE AGENT-STATUS TO EXCP-STATUS.
+           MOVE 'INVALID OR DUPLICATE KEY' TO EXCP-REASON.
+           WRITE AGENT-EXCEPTION-RECORD.
