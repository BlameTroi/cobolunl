@@ -67,7 +67,10 @@
            10  CONTACT-FIRST-NAME  PIC X(15).
          05  CONTACT-STREET        PIC X(80).
          05  CONTACT-CITY          PIC X(50).
+         05  CONTACT-STATE         PIC X(2).
+         05  CONTACT-ZIP           PIC X(10).
          05  CONTACT-PHONE         PIC 9(10).
+         05  CONTACT-EMAIL         PIC X(60).
 
        FD  SSI LABEL RECORDS STANDARD.
        01  SSI-RECORD           PIC X(256).
@@ -108,10 +111,24 @@
        01  CLIENT-REQUEST          PIC X(8).
        01  STATUS-MESSAGE          PIC X(80).
 
-       01  CONTACT-RECORD-SAVE     PIC X(185).
+       01  CONTACT-RECORD-SAVE     PIC X(257).
        01  SSI-VALUE               PIC X(81).
        01  SSI-PTR                 PIC 9(4) BINARY.
 
+      *-----------------------------------------------------------------
+      * Fragments are table-driven rather than one hardcoded
+      * WRITE-VALUE-SSI call per contact field, so adding a field to
+      * CONTACT-RECORD only means adding a table entry here, not a
+      * new block of PUT-OUTPUT code (same idea as FORMLETR's
+      * table-driven $$n mail-merge variables).
+      *-----------------------------------------------------------------
+       01  SSI-FRAGMENT-COUNT      PIC 9(4) BINARY VALUE 8.
+       01  SSI-FRAGMENT-TABLE.
+         05  SSI-FRAGMENT OCCURS 8 TIMES.
+           10  SSI-FRAGMENT-NAME    PIC X(20).
+           10  SSI-FRAGMENT-VALUE   PIC X(81).
+       01  SSI-IDX                 PIC 9(4) BINARY.
+
 
        PROCEDURE DIVISION.
 
@@ -181,8 +198,14 @@
                    MOVE FIELD-VALUE    TO CONTACT-STREET
                  WHEN "CITY"
                    MOVE FIELD-VALUE    TO CONTACT-CITY
+                 WHEN "STATE"
+                   MOVE FIELD-VALUE    TO CONTACT-STATE
+                 WHEN "ZIP"
+                   MOVE FIELD-VALUE    TO CONTACT-ZIP
                  WHEN "PHONE"
                    MOVE FUNCTION NUMVAL(FIELD-VALUE) TO CONTACT-PHONE
+                 WHEN "EMAIL"
+                   MOVE FIELD-VALUE    TO CONTACT-EMAIL
                  END-EVALUATE
            END-PERFORM
            .
@@ -337,25 +360,15 @@
       * the web server.
       *=================================================================
       * Create #include files used by CGISSI.STM
-           MOVE "LAST_NAME.htm"    TO SSI-FILESPEC
-           MOVE CONTACT-LAST-NAME  TO SSI-VALUE
-           PERFORM WRITE-VALUE-SSI
-
-           MOVE "FIRST_NAME.htm"   TO SSI-FILESPEC
-           MOVE CONTACT-FIRST-NAME TO SSI-VALUE
-           PERFORM WRITE-VALUE-SSI
-
-           MOVE "STREET.htm"   TO SSI-FILESPEC
-           MOVE CONTACT-STREET TO SSI-VALUE
-           PERFORM WRITE-VALUE-SSI
-
-           MOVE "CITY.htm"     TO SSI-FILESPEC
-           MOVE CONTACT-CITY   TO SSI-VALUE
-           PERFORM WRITE-VALUE-SSI
-
-           MOVE "PHONE.htm"    TO SSI-FILESPEC
-           MOVE CONTACT-PHONE  TO SSI-VALUE
-           PERFORM WRITE-VALUE-SSI
+           PERFORM BUILD-SSI-FRAGMENTS
+           PERFORM VARYING SSI-IDX FROM 1 BY 1
+             UNTIL SSI-IDX > SSI-FRAGMENT-COUNT
+               MOVE SPACES TO SSI-FILESPEC
+               STRING FUNCTION TRIM(SSI-FRAGMENT-NAME (SSI-IDX))
+                      ".htm" DELIMITED SIZE INTO SSI-FILESPEC
+               MOVE SSI-FRAGMENT-VALUE (SSI-IDX) TO SSI-VALUE
+               PERFORM WRITE-VALUE-SSI
+           END-PERFORM
 
            MOVE "PROMPT.htm"   TO SSI-FILESPEC
            OPEN OUTPUT SSI
@@ -372,6 +385,32 @@
            CLOSE STDOUT
            .
 
+      *=================================================================
+       BUILD-SSI-FRAGMENTS.
+      *-----------------------------------------------------------------
+      * Loads SSI-FRAGMENT-TABLE with one entry per CONTACT-RECORD
+      * field to be published as a #include fragment.  Adding a new
+      * contact field here is all that's needed for PUT-OUTPUT to pick
+      * it up -- no new hardcoded WRITE-VALUE-SSI call required.
+      *=================================================================
+           MOVE "LAST_NAME"        TO SSI-FRAGMENT-NAME (1)
+           MOVE CONTACT-LAST-NAME  TO SSI-FRAGMENT-VALUE (1)
+           MOVE "FIRST_NAME"       TO SSI-FRAGMENT-NAME (2)
+           MOVE CONTACT-FIRST-NAME TO SSI-FRAGMENT-VALUE (2)
+           MOVE "STREET"           TO SSI-FRAGMENT-NAME (3)
+           MOVE CONTACT-STREET     TO SSI-FRAGMENT-VALUE (3)
+           MOVE "CITY"              TO SSI-FRAGMENT-NAME (4)
+           MOVE CONTACT-CITY       TO SSI-FRAGMENT-VALUE (4)
+           MOVE "STATE"             TO SSI-FRAGMENT-NAME (5)
+           MOVE CONTACT-STATE      TO SSI-FRAGMENT-VALUE (5)
+           MOVE "ZIP"               TO SSI-FRAGMENT-NAME (6)
+           MOVE CONTACT-ZIP        TO SSI-FRAGMENT-VALUE (6)
+           MOVE "PHONE"             TO SSI-FRAGMENT-NAME (7)
+           MOVE CONTACT-PHONE      TO SSI-FRAGMENT-VALUE (7)
+           MOVE "EMAIL"             TO SSI-FRAGMENT-NAME (8)
+           MOVE CONTACT-EMAIL      TO SSI-FRAGMENT-VALUE (8)
+           .
+
       *=================================================================
        WRITE-VALUE-SSI.
       *-----------------------------------------------------------------
