@@ -3,7 +3,11 @@
 
       *=================================================================
       * This creates an indexed file for CGIMAINT containing CONTACT
-      * information.
+      * information.  Contacts are loaded in bulk from CONTDATA.DAT
+      * instead of being hardcoded here, the same way AGTBUILD loads
+      * AGTINFO from AGTDATA.DAT and AUTOBILD loads AUTOINFO from
+      * AUTODATA.DAT.  Records that fail to write (bad data, duplicate
+      * key) are logged to CONTEXCP.DAT rather than stopping the run.
       *
       * This program has been compiled and tested with Micro Focus
       * COBOL 4.0.32 under Windows NT 4.0 SP3.
@@ -17,6 +21,10 @@
                ACCESS       DYNAMIC
                RECORD KEY   CONTACT-KEY
                FILE STATUS  CONTACT-FILESTATUS.
+           SELECT CONTACT-DATA-FILE      ASSIGN TO "CONTDATA.DAT"
+                                          LINE SEQUENTIAL.
+           SELECT CONTACT-EXCEPTION-FILE ASSIGN TO "CONTEXCP.DAT"
+                                          LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,7 +35,19 @@
            10  CONTACT-FIRST-NAME  PIC X(15).
          05  CONTACT-STREET        PIC X(80).
          05  CONTACT-CITY          PIC X(50).
+         05  CONTACT-STATE         PIC X(2).
+         05  CONTACT-ZIP           PIC X(10).
          05  CONTACT-PHONE         PIC 9(10).
+         05  CONTACT-EMAIL         PIC X(60).
+
+       FD  CONTACT-DATA-FILE.
+       01  CONTACT-DATA-RECORD      PIC X(257).
+
+       FD  CONTACT-EXCEPTION-FILE.
+       01  CONTACT-EXCEPTION-RECORD.
+           05  EXCP-INPUT-DATA      PIC X(257).
+           05  EXCP-STATUS          PIC XX.
+           05  EXCP-REASON          PIC X(20).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -35,6 +55,8 @@
        01  CONTACT-FILESPEC        PIC X(13) VALUE "CONTACT.DAT".
        01  CONTACT-FILESTATUS      PIC X(2).
          88  CONTACT-IO-OK                 VALUE "00" THRU "09".
+       01  CONTACT-DATA-EOF-STATUS PIC X  VALUE 'N'.
+         88  CONTACT-DATA-EOF              VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
@@ -42,137 +64,40 @@
        MAIN.
       *=================================================================
            OPEN OUTPUT CONTACT
+                 INPUT CONTACT-DATA-FILE
+                 OUTPUT CONTACT-EXCEPTION-FILE
            IF NOT CONTACT-IO-OK
                DISPLAY "Unable to open file CONTACT for output"
            END-IF
 
            IF CONTACT-IO-OK
-               MOVE "Jackson"                   TO CONTACT-LAST-NAME
-               MOVE "William"                   TO CONTACT-FIRST-NAME
-               MOVE "234 Sutherland Drive"      TO CONTACT-STREET
-               MOVE "Toronto"                   TO CONTACT-CITY
-               MOVE 4169324856                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Edwards"                   TO CONTACT-LAST-NAME
-               MOVE "Michelle"                  TO CONTACT-FIRST-NAME
-               MOVE "43 Windsor Drive  Apt 38"  TO CONTACT-STREET
-               MOVE "Mississauga"               TO CONTACT-CITY
-               MOVE 4166844059                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Zimmermann"                TO CONTACT-LAST-NAME
-               MOVE "Jason"                     TO CONTACT-FIRST-NAME
-               MOVE "3456 Fifth Avenue Apt 376" TO CONTACT-STREET
-               MOVE "New York"                  TO CONTACT-CITY
-               MOVE 2125784225                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Lopez"                     TO CONTACT-LAST-NAME
-               MOVE "Angelo"                    TO CONTACT-FIRST-NAME
-               MOVE "2241 Boston Boulevard"     TO CONTACT-STREET
-               MOVE "Springfield"               TO CONTACT-CITY
-               MOVE 033474239                   TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Ho"                        TO CONTACT-LAST-NAME
-               MOVE "Jun-Jin"                   TO CONTACT-FIRST-NAME
-               MOVE "424 Jasper Ave Suite 600"  TO CONTACT-STREET
-               MOVE "Edmonton"                  TO CONTACT-CITY
-               MOVE 4034571908                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Dubois"                    TO CONTACT-LAST-NAME
-               MOVE "George"                    TO CONTACT-FIRST-NAME
-               MOVE "114 Rue Viger"             TO CONTACT-STREET
-               MOVE "Montreal"                  TO CONTACT-CITY
-               MOVE 5143789135                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Heath"                     TO CONTACT-LAST-NAME
-               MOVE "Michael"                   TO CONTACT-FIRST-NAME
-               MOVE "42 Corporate Row"          TO CONTACT-STREET
-               MOVE "St Louis"                  TO CONTACT-CITY
-               MOVE 3143478612                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Randell"                   TO CONTACT-LAST-NAME
-               MOVE "Tony"                      TO CONTACT-FIRST-NAME
-               MOVE "15 Gillette Park"          TO CONTACT-STREET
-               MOVE "Boston"                    TO CONTACT-CITY
-               MOVE 6174786423                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Pike"                      TO CONTACT-LAST-NAME
-               MOVE "John"                      TO CONTACT-FIRST-NAME
-               MOVE "119 Sansome Street"        TO CONTACT-STREET
-               MOVE "San Francisco"             TO CONTACT-CITY
-               MOVE 4153498732                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Nathon-Connor"             TO CONTACT-LAST-NAME
-               MOVE "Roxanne"                   TO CONTACT-FIRST-NAME
-               MOVE "234 Fifth Avenue"          TO CONTACT-STREET
-               MOVE "Vancouver"                 TO CONTACT-CITY
-               MOVE 6045836177                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Gabriel"                   TO CONTACT-LAST-NAME
-               MOVE "Jacob"                     TO CONTACT-FIRST-NAME
-               MOVE "3443 Rio Grande"           TO CONTACT-STREET
-               MOVE "Orlando"                   TO CONTACT-CITY
-               MOVE 4074489774                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Kim"                       TO CONTACT-LAST-NAME
-               MOVE "Hyo-Min"                   TO CONTACT-FIRST-NAME
-               MOVE "234 Mitchel Street"        TO CONTACT-STREET
-               MOVE "Atlanta"                   TO CONTACT-CITY
-               MOVE 4044531459                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Simon"                     TO CONTACT-LAST-NAME
-               MOVE "Darryl"                    TO CONTACT-FIRST-NAME
-               MOVE "137 King Street"           TO CONTACT-STREET
-               MOVE "Washington"                TO CONTACT-CITY
-               MOVE 2023248975                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
-           END-IF
-
-           IF CONTACT-IO-OK
-               MOVE "Ramir"                     TO CONTACT-LAST-NAME
-               MOVE "Ahmed"                     TO CONTACT-FIRST-NAME
-               MOVE "32 Riverside Drive"        TO CONTACT-STREET
-               MOVE "Ottawa"                    TO CONTACT-CITY
-               MOVE 6133987340                  TO CONTACT-PHONE
-               WRITE CONTACT-RECORD
+               READ CONTACT-DATA-FILE
+                   AT END
+                      MOVE 'Y' TO CONTACT-DATA-EOF-STATUS
+               END-READ
+               PERFORM UNTIL CONTACT-DATA-EOF
+                   MOVE CONTACT-DATA-RECORD TO CONTACT-RECORD
+                   WRITE CONTACT-RECORD INVALID KEY
+                       PERFORM LOG-EXCEPTION
+                   END-WRITE
+                   READ CONTACT-DATA-FILE
+                       AT END
+                          MOVE 'Y' TO CONTACT-DATA-EOF-STATUS
+                   END-READ
+               END-PERFORM
            END-IF
 
            CLOSE CONTACT
+                 CONTACT-DATA-FILE
+                 CONTACT-EXCEPTION-FILE
            STOP RUN
            .
 
+      *=================================================================
+       LOG-EXCEPTION.
+      *=================================================================
+           MOVE CONTACT-DATA-RECORD TO EXCP-INPUT-DATA
+           MOVE CONTACT-FILESTATUS  TO EXCP-STATUS
+           MOVE 'INVALID OR DUPLICATE KEY' TO EXCP-REASON
+           WRITE CONTACT-EXCEPTION-RECORD
+           .
