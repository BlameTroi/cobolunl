@@ -44,6 +44,10 @@
                ORGANIZATION LINE SEQUENTIAL
                ACCESS       SEQUENTIAL
                FILE STATUS  DOCTPL-FILESTATUS.
+           SELECT CGI-AUDIT-FILE ASSIGN "CGIAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS       SEQUENTIAL
+               FILE STATUS  AUDIT-FILESTATUS.
 
       *=================================================================
        DATA DIVISION.
@@ -67,11 +71,23 @@
            10  CONTACT-FIRST-NAME  PIC X(15).
          05  CONTACT-STREET        PIC X(80).
          05  CONTACT-CITY          PIC X(50).
+         05  CONTACT-STATE         PIC X(2).
+         05  CONTACT-ZIP           PIC X(10).
          05  CONTACT-PHONE         PIC 9(10).
+         05  CONTACT-EMAIL         PIC X(60).
 
        FD  DOCTPL LABEL RECORDS STANDARD.
        01  DOCTPL-RECORD           PIC X(256).
 
+       FD  CGI-AUDIT-FILE LABEL RECORDS STANDARD.
+       01  AUDIT-RECORD.
+         05  AUDIT-DATE            PIC 9(6).
+         05  AUDIT-TIME            PIC 9(8).
+         05  AUDIT-USER-ID         PIC X(20).
+         05  AUDIT-FUNCTION        PIC X(8).
+         05  AUDIT-KEY             PIC X(45).
+         05  AUDIT-STATUS          PIC X(30).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -103,14 +119,29 @@
          88  CONTACT-IO-OK                   VALUE "00" THRU "09".
        01  DOCTPL-FILESTATUS       PIC X(2).
          88  DOCTPL-IO-OK                    VALUE "00" THRU "09".
+       01  AUDIT-FILESTATUS        PIC X(2).
+         88  AUDIT-IO-OK                     VALUE "00" THRU "09".
+
+       01  AUDIT-USER-ID-IN        PIC X(20) VALUE SPACE.
 
        01  CLIENT-REQUEST          PIC X(8).
        01  STATUS-MESSAGE          PIC X(80).
+       01  SEARCH-NAME             PIC X(30)   VALUE SPACE.
+       01  SEARCH-NAME-LEN         PIC 9(4) BINARY.
 
-       01  CONTACT-RECORD-SAVE     PIC X(185).
+       01  CONTACT-RECORD-SAVE     PIC X(257).
        01  OUTPUT-VALUE            PIC X(81).
        01  OUT-PTR                 PIC 9(4) BINARY.
 
+       01  NEW-CONTACT-RECORD.
+         05  NEW-CONTACT-LAST-NAME   PIC X(30).
+         05  NEW-CONTACT-FIRST-NAME  PIC X(15).
+         05  FILLER                  PIC X(142).
+         05  NEW-CONTACT-PHONE       PIC 9(10).
+         05  FILLER                  PIC X(60).
+       01  SIMILAR-CONTACT-SWITCH     PIC X VALUE "N".
+         88  SIMILAR-CONTACT-FOUND         VALUE "Y".
+
 
        PROCEDURE DIVISION.
 
@@ -129,6 +160,8 @@
                PERFORM READ-CONTACT
              WHEN "DELETE"
               PERFORM DELETE-CONTACT
+             WHEN "SEARCH"
+               PERFORM SEARCH-CONTACT
            END-EVALUATE
            PERFORM PUT-OUTPUT
            STOP RUN
@@ -180,8 +213,16 @@
                    MOVE FIELD-VALUE    TO CONTACT-STREET
                  WHEN "CITY"
                    MOVE FIELD-VALUE    TO CONTACT-CITY
+                 WHEN "STATE"
+                   MOVE FIELD-VALUE    TO CONTACT-STATE
+                 WHEN "ZIP"
+                   MOVE FIELD-VALUE    TO CONTACT-ZIP
                  WHEN "PHONE"
                    MOVE FUNCTION NUMVAL(FIELD-VALUE) TO CONTACT-PHONE
+                 WHEN "EMAIL"
+                   MOVE FIELD-VALUE    TO CONTACT-EMAIL
+                 WHEN "SEARCH_NAME"
+                   MOVE FIELD-VALUE    TO SEARCH-NAME
                  END-EVALUATE
            END-PERFORM
            .
@@ -257,17 +298,69 @@
       *=================================================================
        WRITE-CONTACT.
       *=================================================================
-           OPEN I-O CONTACT
-           IF CONTACT-IO-OK
-               WRITE CONTACT-RECORD
+           MOVE CONTACT-RECORD TO CONTACT-RECORD-SAVE
+           MOVE CONTACT-RECORD TO NEW-CONTACT-RECORD
+           PERFORM CHECK-SIMILAR-CONTACT
+           IF SIMILAR-CONTACT-FOUND
+               MOVE
+                 "Possible duplicate - similar contact already on file"
+                 TO STATUS-MESSAGE
+           ELSE
+               MOVE CONTACT-RECORD-SAVE TO CONTACT-RECORD
+               OPEN I-O CONTACT
                IF CONTACT-IO-OK
-                   MOVE "Record added"     TO STATUS-MESSAGE
+                   WRITE CONTACT-RECORD
+                   IF CONTACT-IO-OK
+                       MOVE "Record added"     TO STATUS-MESSAGE
+                   ELSE
+                       IF CONTACT-FILESTATUS = "22"
+                           MOVE "Duplicate contact - already on file"
+                             TO STATUS-MESSAGE
+                       ELSE
+                           MOVE "Record not added" TO STATUS-MESSAGE
+                       END-IF
+                   END-IF
+                   CLOSE CONTACT
                ELSE
-                   MOVE "Record not added" TO STATUS-MESSAGE
+                   MOVE "Error opening contact file" TO STATUS-MESSAGE
+               END-IF
+           END-IF
+           MOVE "ADD" TO AUDIT-FUNCTION
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+      *=================================================================
+       CHECK-SIMILAR-CONTACT.
+      *-----------------------------------------------------------------
+      * Before a new contact is added, this paragraph scans the file
+      * for a near-duplicate of it -- an existing record with the same
+      * phone number, or one whose first/last name are the same two
+      * values transposed -- so an operator gets a warning even when
+      * the exact key (last name + first name) doesn't collide. This
+      * does not replace the exact-key check in WRITE-CONTACT; it runs
+      * first, ahead of the WRITE.
+      *=================================================================
+           MOVE "N" TO SIMILAR-CONTACT-SWITCH
+           OPEN INPUT CONTACT
+           IF CONTACT-IO-OK
+               MOVE LOW-VALUE TO CONTACT-KEY
+               START CONTACT KEY IS NOT LESS THAN CONTACT-KEY
+               IF CONTACT-IO-OK
+                   PERFORM UNTIL NOT CONTACT-IO-OK
+                     OR SIMILAR-CONTACT-FOUND
+                       READ CONTACT NEXT RECORD
+                       IF CONTACT-IO-OK
+                           IF CONTACT-PHONE = NEW-CONTACT-PHONE
+                             OR (CONTACT-LAST-NAME =
+                                   NEW-CONTACT-FIRST-NAME
+                                 AND CONTACT-FIRST-NAME =
+                                   NEW-CONTACT-LAST-NAME)
+                               MOVE "Y" TO SIMILAR-CONTACT-SWITCH
+                           END-IF
+                       END-IF
+                   END-PERFORM
                END-IF
                CLOSE CONTACT
-           ELSE
-               MOVE "Error opening contact file" TO STATUS-MESSAGE
            END-IF
            .
 
@@ -288,6 +381,53 @@
            END-IF
            .
 
+      *=================================================================
+       SEARCH-CONTACT.
+      *-----------------------------------------------------------------
+      * Finds the first contact whose last name begins with the
+      * partial name supplied in SEARCH-NAME.  The partial name is
+      * used as a generic (partial) key on the START, then READ NEXT
+      * retrieves the candidate and its last name is checked against
+      * the partial name to confirm it is actually a prefix match and
+      * not just the next key in sequence.
+      *=================================================================
+           PERFORM VARYING SEARCH-NAME-LEN FROM LENGTH OF SEARCH-NAME
+             BY -1 UNTIL SEARCH-NAME-LEN < 1
+             OR SEARCH-NAME (SEARCH-NAME-LEN:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           OPEN INPUT CONTACT
+           IF CONTACT-IO-OK
+               IF SEARCH-NAME-LEN = 0
+                   MOVE "Record not found" TO STATUS-MESSAGE
+               ELSE
+                   MOVE SEARCH-NAME TO CONTACT-LAST-NAME
+                   MOVE SPACE       TO CONTACT-FIRST-NAME
+                   START CONTACT KEY IS NOT LESS THAN CONTACT-LAST-NAME
+                       INVALID KEY
+                           MOVE "Record not found" TO STATUS-MESSAGE
+                   END-START
+                   IF CONTACT-IO-OK
+                       READ CONTACT NEXT
+                           AT END
+                               MOVE "Record not found" TO STATUS-MESSAGE
+                       END-READ
+                   END-IF
+                   IF CONTACT-IO-OK
+                       IF CONTACT-LAST-NAME (1:SEARCH-NAME-LEN)
+                            = SEARCH-NAME (1:SEARCH-NAME-LEN)
+                           MOVE "Record found" TO STATUS-MESSAGE
+                       ELSE
+                           MOVE "Record not found" TO STATUS-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE CONTACT
+           ELSE
+               MOVE "Error opening contact file" TO STATUS-MESSAGE
+           END-IF
+           .
+
       *=================================================================
        CHANGE-CONTACT.
       *=================================================================
@@ -308,6 +448,8 @@
            ELSE
                MOVE "Error opening contact file" TO STATUS-MESSAGE
            END-IF
+           MOVE "CHANGE" TO AUDIT-FUNCTION
+           PERFORM WRITE-AUDIT-RECORD
            .
 
       *=================================================================
@@ -325,6 +467,37 @@
            ELSE
                MOVE "Error opening contact file" TO STATUS-MESSAGE
            END-IF
+           MOVE "DELETE" TO AUDIT-FUNCTION
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+      *=================================================================
+       WRITE-AUDIT-RECORD.
+      *-----------------------------------------------------------------
+      * Compliance wants to know who added, changed, or deleted a
+      * contact, and when -- so every ADD/CHANGE/DELETE request gets
+      * a line in CGIAUDIT.DAT, keyed the same way CONTACT-KEY is.
+      *=================================================================
+           DISPLAY "REMOTE_USER" UPON ENVIRONMENT-NAME
+           ACCEPT  AUDIT-USER-ID-IN FROM ENVIRONMENT-VALUE
+           OPEN EXTEND CGI-AUDIT-FILE
+           IF NOT AUDIT-IO-OK
+               CLOSE CGI-AUDIT-FILE
+               OPEN OUTPUT CGI-AUDIT-FILE
+           END-IF
+           IF AUDIT-IO-OK
+               ACCEPT AUDIT-DATE FROM DATE
+               ACCEPT AUDIT-TIME FROM TIME
+               IF AUDIT-USER-ID-IN = SPACE
+                   MOVE "UNKNOWN"      TO AUDIT-USER-ID
+               ELSE
+                   MOVE AUDIT-USER-ID-IN TO AUDIT-USER-ID
+               END-IF
+               MOVE CONTACT-KEY    TO AUDIT-KEY
+               MOVE STATUS-MESSAGE TO AUDIT-STATUS
+               WRITE AUDIT-RECORD
+               CLOSE CGI-AUDIT-FILE
+           END-IF
            .
 
       *=================================================================
@@ -370,11 +543,26 @@
                            MOVE CONTACT-CITY TO OUTPUT-VALUE
                            PERFORM WRITE-VALUE-STDOUT
                        END-IF
+                     WHEN "%%STATE%%"
+                       IF CONTACT-STATE NOT = SPACE
+                           MOVE CONTACT-STATE TO OUTPUT-VALUE
+                           PERFORM WRITE-VALUE-STDOUT
+                       END-IF
+                     WHEN "%%ZIP%%"
+                       IF CONTACT-ZIP NOT = SPACE
+                           MOVE CONTACT-ZIP TO OUTPUT-VALUE
+                           PERFORM WRITE-VALUE-STDOUT
+                       END-IF
                      WHEN "%%PHONE%%"
                        IF CONTACT-PHONE NOT = ZERO
                            MOVE CONTACT-PHONE TO OUTPUT-VALUE
                            PERFORM WRITE-VALUE-STDOUT
                        END-IF
+                     WHEN "%%EMAIL%%"
+                       IF CONTACT-EMAIL NOT = SPACE
+                           MOVE CONTACT-EMAIL TO OUTPUT-VALUE
+                           PERFORM WRITE-VALUE-STDOUT
+                       END-IF
                      WHEN "%%PROMPT%%"
                        MOVE STATUS-MESSAGE TO STDOUT-RECORD
                      WHEN OTHER
