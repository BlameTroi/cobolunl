@@ -7,8 +7,11 @@
       * and provides alternatives for emitting a carriage return and
       * line feed (hex 0D0A).
       *
-      * This is one of the simplest CGI programs possible.  It accepts
-      * no input data and emits and emits only a MIME header.
+      * The redirect target is no longer hardcoded.  The GET request's
+      * QUERY_STRING may supply a DEST parameter naming an entry in
+      * REDIRECT-TABLE below; if DEST is absent, blank, or unknown, the
+      * DEFAULT entry is used.  This lets one redirector serve several
+      * forwarding needs instead of requiring a program per URL.
       *
       *=================================================================
 
@@ -46,14 +49,36 @@
       *  05  FILLER                PIC 99 BINARY VALUE 10.
       *
 
+      *-----------------------------------------------------------------
+      * Named redirect destinations.  DEFAULT is used when DEST is
+      * missing or does not match an entry.
+      *-----------------------------------------------------------------
+       01  REDIRECT-COUNT           PIC 9(4) BINARY VALUE 3.
+       01  REDIRECT-TABLE.
+         05  REDIRECT-ENTRY OCCURS 3 TIMES.
+           10  REDIRECT-NAME         PIC X(20).
+           10  REDIRECT-URL          PIC X(80).
+       01  REDIRECT-URL-CHOSEN       PIC X(80).
+       01  REDIRECT-IDX              PIC 9(4) BINARY.
+
+       01  QUERY-STRING              PIC X(256) VALUE SPACE.
+       01  DEST-NAME                 PIC X(20)  VALUE SPACE.
+       01  QS-FIELD-NAME              PIC X(20)  VALUE SPACE.
+       01  QS-FIELD-VALUE             PIC X(20)  VALUE SPACE.
+       01  QS-PTR                     PIC 9(4) BINARY.
+
        PROCEDURE DIVISION.
 
       *=================================================================
        MAIN.
       *=================================================================
+           PERFORM BUILD-REDIRECT-TABLE
+           PERFORM GET-DEST-NAME
+           PERFORM RESOLVE-REDIRECT-URL
            OPEN OUTPUT STDOUT
            INITIALIZE STDOUT-RECORD
-           STRING "Location: http://www.mcp.com"
+           STRING "Location: "
+                  FUNCTION TRIM(REDIRECT-URL-CHOSEN)
                   CRLF
                   CRLF     DELIMITED SIZE INTO STDOUT-RECORD
            END-STRING
@@ -62,3 +87,57 @@
            STOP RUN
            .
 
+      *=================================================================
+       BUILD-REDIRECT-TABLE.
+      *=================================================================
+           MOVE "DEFAULT" TO REDIRECT-NAME (1)
+           MOVE "http://www.mcp.com" TO REDIRECT-URL (1)
+           MOVE "SUPPORT" TO REDIRECT-NAME (2)
+           MOVE "http://support.mcp.com" TO REDIRECT-URL (2)
+           MOVE "DOCS"    TO REDIRECT-NAME (3)
+           MOVE "http://docs.mcp.com" TO REDIRECT-URL (3)
+           .
+
+      *=================================================================
+       GET-DEST-NAME.
+      *-----------------------------------------------------------------
+      * Pulls the DEST parameter, if any, out of QUERY_STRING.  Only
+      * the destination name is needed, so this does the same kind of
+      * "=" / "&" delimited UNSTRING other CGI programs here use to
+      * decode a GET query string, but doesn't bother with %XX
+      * decoding since destination names are short plain identifiers.
+      *=================================================================
+           DISPLAY "QUERY_STRING" UPON ENVIRONMENT-NAME
+           ACCEPT  QUERY-STRING   FROM ENVIRONMENT-VALUE
+           MOVE 1 TO QS-PTR
+           PERFORM UNTIL QS-PTR > LENGTH OF QUERY-STRING
+               MOVE SPACE TO QS-FIELD-NAME QS-FIELD-VALUE
+               UNSTRING QUERY-STRING DELIMITED ALL "=" OR "&"
+                   INTO    QS-FIELD-NAME
+                           QS-FIELD-VALUE
+                   POINTER QS-PTR
+               END-UNSTRING
+               IF FUNCTION UPPER-CASE(QS-FIELD-NAME) = "DEST"
+                   MOVE QS-FIELD-VALUE TO DEST-NAME
+               END-IF
+           END-PERFORM
+           .
+
+      *=================================================================
+       RESOLVE-REDIRECT-URL.
+      *-----------------------------------------------------------------
+      * Looks DEST-NAME up in REDIRECT-TABLE.  Falls back to DEFAULT
+      * when DEST-NAME is blank or does not match any entry.
+      *=================================================================
+           MOVE REDIRECT-URL (1) TO REDIRECT-URL-CHOSEN
+           IF DEST-NAME NOT = SPACE
+               PERFORM VARYING REDIRECT-IDX FROM 1 BY 1
+                 UNTIL REDIRECT-IDX > REDIRECT-COUNT
+                   IF FUNCTION UPPER-CASE(DEST-NAME) =
+                      FUNCTION UPPER-CASE(REDIRECT-NAME (REDIRECT-IDX))
+                       MOVE REDIRECT-URL (REDIRECT-IDX)
+                         TO REDIRECT-URL-CHOSEN
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
