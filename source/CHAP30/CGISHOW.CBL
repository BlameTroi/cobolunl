@@ -12,6 +12,12 @@
       *
       * This program creates a simple form with forms for both GET
       * and SHOW request methods.
+      *
+      * It also doubles as an operations diagnostics page: beyond the
+      * CGI environment, it reports whether the key data files this
+      * CGI suite and its feeder batch programs depend on
+      * (CONTACT.DAT, AGTINFO, AUTOINFO) can actually be opened, so an
+      * operator can check CGI health without SSHing into the server.
       *=================================================================
 
        ENVIRONMENT DIVISION.
@@ -21,12 +27,48 @@
                ORGANIZATION LINE SEQUENTIAL
                ACCESS       SEQUENTIAL
                FILE STATUS  STDOUT-FILESTATUS.
+           SELECT CONTACT ASSIGN "CONTACT.DAT"
+               ORGANIZATION INDEXED
+               ACCESS       DYNAMIC
+               RECORD KEY   CONTACT-KEY
+               FILE STATUS  CONTACT-FILESTATUS.
+           SELECT AGENT-INFO-FILE ASSIGN "AGTINFO"
+               ORGANIZATION INDEXED
+               ACCESS       DYNAMIC
+               RECORD KEY   AGENT-KEY
+               FILE STATUS  AGENT-FILESTATUS.
+           SELECT AUTO-INFO-FILE ASSIGN "AUTOINFO"
+               ORGANIZATION INDEXED
+               ACCESS       DYNAMIC
+               RECORD KEY   AUTO-KEY
+               FILE STATUS  AUTO-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  STDOUT LABEL RECORDS STANDARD.
        01  STDOUT-RECORD           PIC X(256).
 
+       FD  CONTACT LABEL RECORDS STANDARD.
+       01  CONTACT-RECORD.
+         05  CONTACT-KEY.
+           10  CONTACT-LAST-NAME   PIC X(30).
+           10  CONTACT-FIRST-NAME  PIC X(15).
+         05  FILLER                PIC X(212).
+
+       FD  AGENT-INFO-FILE.
+       01  AGENT-RECORD.
+           05  AGENT-KEY.
+               10  AGENT-STATE     PIC XX.
+               10  AGENT-TERRITORY PIC X(20).
+           05  FILLER              PIC X(59).
+
+       FD  AUTO-INFO-FILE.
+       01  AUTO-RECORD.
+           05  AUTO-KEY.
+               10  AUTO-YEAR       PIC XX.
+               10  AUTO-BRAND      PIC X(10).
+           05  FILLER              PIC X(68).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -56,6 +98,21 @@
        01  VAR-IDX                 PIC 9(4) BINARY.
 
        01  STDOUT-FILESTATUS       PIC XX.
+       01  CONTACT-FILESTATUS      PIC XX.
+       01  AGENT-FILESTATUS        PIC XX.
+       01  AUTO-FILESTATUS         PIC XX.
+
+      *-----------------------------------------------------------------
+      * Data files checked for the diagnostics page, and the status
+      * each OPEN INPUT came back with.
+      *-----------------------------------------------------------------
+       01  DATA-FILE-COUNT          PIC 9(4) BINARY VALUE 3.
+       01  DATA-FILE-TABLE.
+         05  DATA-FILE OCCURS 3 TIMES.
+           10  DATA-FILE-NAME       PIC X(18).
+           10  DATA-FILE-STATUS     PIC XX.
+       01  DATA-FILE-IDX             PIC 9(4) BINARY.
+       01  DATA-FILE-MSG             PIC X(40).
 
        PROCEDURE DIVISION.
 
@@ -132,6 +189,34 @@
            MOVE "</PRE>"    TO STDOUT-RECORD
            WRITE STDOUT-RECORD
 
+      * Emit the status of the key data files this CGI suite and its
+      * feeder batch programs depend on.
+           PERFORM CHECK-DATA-FILES
+           MOVE "<H3>Data File Status</H3>" TO STDOUT-RECORD
+           WRITE STDOUT-RECORD
+           MOVE "<PRE>"    TO STDOUT-RECORD
+           WRITE STDOUT-RECORD
+           PERFORM VARYING DATA-FILE-IDX FROM 1 BY 1
+             UNTIL DATA-FILE-IDX > DATA-FILE-COUNT
+               IF DATA-FILE-STATUS (DATA-FILE-IDX) >= "00"
+                 AND DATA-FILE-STATUS (DATA-FILE-IDX) <= "09"
+                   MOVE "available"   TO DATA-FILE-MSG
+               ELSE
+                   STRING "unavailable (status "
+                          DATA-FILE-STATUS (DATA-FILE-IDX)
+                          ")" DELIMITED SIZE INTO DATA-FILE-MSG
+               END-IF
+               INITIALIZE STDOUT-RECORD
+               STRING "<BR>"
+                      DATA-FILE-NAME (DATA-FILE-IDX)
+                      " = "
+                      DATA-FILE-MSG DELIMITED SIZE INTO STDOUT-RECORD
+               END-STRING
+               WRITE STDOUT-RECORD
+           END-PERFORM
+           MOVE "</PRE>"    TO STDOUT-RECORD
+           WRITE STDOUT-RECORD
+
       * HTML footer
            MOVE "</BODY>"  TO STDOUT-RECORD
            WRITE STDOUT-RECORD
@@ -142,3 +227,33 @@
            STOP RUN
            .
 
+      *=================================================================
+       CHECK-DATA-FILES.
+      *-----------------------------------------------------------------
+      * Tries to OPEN INPUT each data file this CGI suite or its
+      * feeder batch programs depend on, records the file status each
+      * OPEN returned, and closes anything it managed to open.
+      *=================================================================
+           MOVE "CONTACT.DAT"  TO DATA-FILE-NAME (1)
+           MOVE "AGTINFO"      TO DATA-FILE-NAME (2)
+           MOVE "AUTOINFO"     TO DATA-FILE-NAME (3)
+
+           OPEN INPUT CONTACT
+           MOVE CONTACT-FILESTATUS TO DATA-FILE-STATUS (1)
+           IF CONTACT-FILESTATUS >= "00" AND CONTACT-FILESTATUS <= "09"
+               CLOSE CONTACT
+           END-IF
+
+           OPEN INPUT AGENT-INFO-FILE
+           MOVE AGENT-FILESTATUS TO DATA-FILE-STATUS (2)
+           IF AGENT-FILESTATUS >= "00" AND AGENT-FILESTATUS <= "09"
+               CLOSE AGENT-INFO-FILE
+           END-IF
+
+           OPEN INPUT AUTO-INFO-FILE
+           MOVE AUTO-FILESTATUS TO DATA-FILE-STATUS (3)
+           IF AUTO-FILESTATUS >= "00" AND AUTO-FILESTATUS <= "09"
+               CLOSE AUTO-INFO-FILE
+           END-IF
+           .
+
