@@ -15,7 +15,10 @@
               88  DAY29                VALUE 29.
        01  WORK-YEAR                  PIC 9999.
        01  WORK-REMAINDER             PIC 9.
-            88  LEAP-YEAR              VALUE ZERO.
+       01  WORK-REMAINDER-100         PIC 99.
+       01  WORK-REMAINDER-400         PIC 999.
+       01  LEAP-YEAR-SWITCH           PIC X.
+            88  LEAP-YEAR              VALUE 'Y'.
        01  DATE-VALID-SWITCH          PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
@@ -52,16 +55,31 @@
                IF DAYS1-TO-28
                   MOVE 'Y' TO DATE-VALID-SWITCH
                ELSE
-                  DIVIDE EDIT-YEAR BY 4 GIVING WORK-YEAR
-                     REMAINDER WORK-REMAINDER
+                  PERFORM 365-CHECK-LEAP-YEAR
                   IF LEAP-YEAR AND DAY29
                      MOVE 'Y' TO DATE-VALID-SWITCH.
        355-EDIT-DATE.
            MOVE 'N' TO DATE-VALID-SWITCH.
-           DIVIDE EDIT-YEAR BY 4 GIVING WORK-YEAR
-              REMAINDER WORK-REMAINDER.
+           PERFORM 365-CHECK-LEAP-YEAR.
            IF (31-DAY-MONTH AND DAYS1-TO-31)
               OR (30-DAY-MONTH AND DAYS1-TO-30)
               OR (FEBRUARY AND DAYS1-TO-28)
               OR (FEBRUARY AND LEAP-YEAR AND DAY29)
                  MOVE 'Y' TO DATE-VALID-SWITCH.
+
+      *  Gregorian rule: divisible by 4, except century years, unless
+      *  also divisible by 400 (so 2000 is a leap year, 1900 is not).
+       365-CHECK-LEAP-YEAR.
+           MOVE 'N' TO LEAP-YEAR-SWITCH.
+           DIVIDE EDIT-YEAR BY 4 GIVING WORK-YEAR
+              REMAINDER WORK-REMAINDER.
+           IF WORK-REMAINDER = ZERO
+              DIVIDE EDIT-YEAR BY 100 GIVING WORK-YEAR
+                 REMAINDER WORK-REMAINDER-100
+              IF WORK-REMAINDER-100 NOT = ZERO
+                 MOVE 'Y' TO LEAP-YEAR-SWITCH
+              ELSE
+                 DIVIDE EDIT-YEAR BY 400 GIVING WORK-YEAR
+                    REMAINDER WORK-REMAINDER-400
+                 IF WORK-REMAINDER-400 = ZERO
+                    MOVE 'Y' TO LEAP-YEAR-SWITCH.
