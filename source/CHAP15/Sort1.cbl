@@ -12,6 +12,10 @@
            SELECT OUTPUT-DATA          ASSIGN TO "OUTDATA.DAT"
                                        LINE SEQUENTIAL.
            SELECT SORT-WORK            ASSIGN TO SORTWORK.
+           SELECT SORT1-EXCEPTION-FILE ASSIGN TO "SORT1EXC.DAT"
+                                       LINE SEQUENTIAL.
+           SELECT SORT1-SUMMARY-FILE   ASSIGN TO "SORT1SUM.DAT"
+                                       LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,8 +37,77 @@
            05  SORT-ORDER-NUMBER          PIC 9(6).
            05  SORT-CUSTOMER-CODE         PIC X(6).
            05  SORT-CUSTOMER-NAME         PIC X(25).
-           05  FILLER                     PIC X(10).
+           05  SORT-ORDER-AMOUNT          PIC 9(8)V99.
            05  SORT-SALESMAN-NAME         PIC X(25).
+       FD  SORT1-EXCEPTION-FILE.
+       01  SORT1-EXCEPTION-RECORD.
+           05  EXCP-INPUT-DATA            PIC X(80).
+           05  EXCP-REASON                PIC X(20).
+       FD  SORT1-SUMMARY-FILE.
+       01  SUMMARY-REPORT-LINE            PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  FILLED-ORDER-EOF-STATUS        PIC X VALUE 'N'.
+           88  FILLED-ORDER-EOF             VALUE 'Y'.
+       01  OUTSTANDING-ORDER-EOF-STATUS   PIC X VALUE 'N'.
+           88  OUTSTANDING-ORDER-EOF        VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * FILLED-ORDERS is LINE SEQUENTIAL -- its ascending date/order
+      * number sequence is only a claim, not something the file
+      * organization enforces the way OUTSTANDING-ORDERS' indexed
+      * ACCESS SEQUENTIAL does.  SEQCHECK verifies that claim.
+      *-----------------------------------------------------------------
+       01  SEQ-CHECK-KEY                  PIC X(20) VALUE SPACE.
+       01  SEQ-PREV-KEY                   PIC X(20) VALUE LOW-VALUES.
+       01  SEQ-STATUS                     PIC X     VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * Every order number seen in FILLED-ORDERS, built while it is
+      * released, so each OUTSTANDING-ORDERS record can be checked
+      * against it -- an order number appearing in both files means
+      * an order we think is outstanding has actually already been
+      * filled, or vice versa.
+      *-----------------------------------------------------------------
+       01  FILLED-ORDER-COUNT             PIC 9(4) BINARY VALUE 0.
+       01  FILLED-ORDER-NUMBER-TABLE.
+           05  FILLED-ORDER-NUMBER-ENTRY  PIC 9(6)
+                                       OCCURS 1 TO 1000 TIMES
+                                       DEPENDING ON FILLED-ORDER-COUNT.
+       01  DUP-IDX                        PIC 9(4) BINARY.
+       01  DUP-FOUND-SWITCH                PIC X    VALUE 'N'.
+           88  DUP-FOUND                     VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * Control-break summary totals by salesman (and grand total) of
+      * order counts and dollar amounts, built while reading the
+      * merged, sorted SORT-WORK records back out -- SORT-WORK is
+      * already ascending by SORT-SALESMAN-NAME, so the break is a
+      * simple "name changed" check.
+      *-----------------------------------------------------------------
+       01  SORT-EOF-STATUS                PIC X     VALUE 'N'.
+           88  SORT-EOF                      VALUE 'Y'.
+       01  PREV-SALESMAN-NAME              PIC X(25) VALUE LOW-VALUES.
+       01  SALESMAN-ORDER-COUNT            PIC 9(5)     VALUE ZERO.
+       01  SALESMAN-ORDER-AMOUNT           PIC 9(9)V99  VALUE ZERO.
+       01  GRAND-ORDER-COUNT               PIC 9(6)     VALUE ZERO.
+       01  GRAND-ORDER-AMOUNT              PIC 9(10)V99 VALUE ZERO.
+
+       01  SUMMARY-HEADING-1.
+           05  FILLER                      PIC X(30) VALUE
+               'SALESMAN ORDER SUMMARY REPORT'.
+       01  SUMMARY-HEADING-2.
+           05  FILLER                      PIC X(25) VALUE 'SALESMAN'.
+           05  FILLER                      PIC X(10) VALUE 'ORDERS'.
+           05  FILLER                      PIC X(15) VALUE 'AMOUNT'.
+       01  SUMMARY-DETAIL-LINE.
+           05  SDL-SALESMAN-NAME           PIC X(25).
+           05  FILLER                      PIC X(5)  VALUE SPACE.
+           05  SDL-COUNT                   PIC ZZ,ZZ9.
+           05  FILLER                      PIC X(5)  VALUE SPACE.
+           05  SDL-AMOUNT                  PIC Z,ZZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
@@ -43,7 +116,145 @@
                DESCENDING KEY SORT-ORDER-DATE-YYYYMMDD
                ASCENDING KEY  SORT-CUSTOMER-NAME
                               SORT-ORDER-NUMBER
-               USING FILLED-ORDERS
-                     OUTSTANDING-ORDERS
-               GIVING OUTPUT-DATA.
-           STOP RUN.
\ No newline at end of file
+               INPUT PROCEDURE 0100-PROCESS-INPUT
+               OUTPUT PROCEDURE 0200-PROCESS-OUTPUT.
+           STOP RUN.
+
+       0100-PROCESS-INPUT.
+           OPEN INPUT  FILLED-ORDERS
+                       OUTSTANDING-ORDERS
+                OUTPUT SORT1-EXCEPTION-FILE.
+           PERFORM 0110-RELEASE-FILLED-ORDERS.
+           PERFORM 0120-RELEASE-OUTSTANDING-ORDERS.
+           CLOSE FILLED-ORDERS
+                 OUTSTANDING-ORDERS
+                 SORT1-EXCEPTION-FILE.
+
+       0110-RELEASE-FILLED-ORDERS.
+           READ FILLED-ORDERS
+               AT END
+                  MOVE 'Y' TO FILLED-ORDER-EOF-STATUS
+           END-READ
+           PERFORM UNTIL FILLED-ORDER-EOF
+               MOVE FILLED-ORDER-RECORD (1:14) TO SEQ-CHECK-KEY
+               CALL 'SEQCHECK' USING SEQ-CHECK-KEY SEQ-PREV-KEY
+                   SEQ-STATUS
+               IF SEQ-STATUS = 'N'
+                   PERFORM 0130-LOG-SEQUENCE-EXCEPTION
+               END-IF
+               IF FILLED-ORDER-COUNT < 1000
+                   ADD 1 TO FILLED-ORDER-COUNT
+                   MOVE FILLED-ORDER-RECORD (9:6)
+                     TO FILLED-ORDER-NUMBER-ENTRY (FILLED-ORDER-COUNT)
+               ELSE
+                   PERFORM 0135-LOG-TABLE-FULL-EXCEPTION
+               END-IF
+               MOVE FILLED-ORDER-RECORD TO SORT-RECORD
+               RELEASE SORT-RECORD
+               READ FILLED-ORDERS
+                   AT END
+                      MOVE 'Y' TO FILLED-ORDER-EOF-STATUS
+               END-READ
+           END-PERFORM.
+
+       0120-RELEASE-OUTSTANDING-ORDERS.
+           READ OUTSTANDING-ORDERS
+               AT END
+                  MOVE 'Y' TO OUTSTANDING-ORDER-EOF-STATUS
+           END-READ
+           PERFORM UNTIL OUTSTANDING-ORDER-EOF
+               PERFORM 0125-CHECK-DUPLICATE-ORDER
+               MOVE OUTSTANDING-ORDER-RECORD TO SORT-RECORD
+               RELEASE SORT-RECORD
+               READ OUTSTANDING-ORDERS
+                   AT END
+                      MOVE 'Y' TO OUTSTANDING-ORDER-EOF-STATUS
+               END-READ
+           END-PERFORM.
+
+       0125-CHECK-DUPLICATE-ORDER.
+           MOVE 'N' TO DUP-FOUND-SWITCH
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+             UNTIL DUP-IDX > FILLED-ORDER-COUNT
+               IF FILLED-ORDER-NUMBER-ENTRY (DUP-IDX) = ORDER-NUMBER
+                   SET DUP-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF DUP-FOUND
+               PERFORM 0140-LOG-DUPLICATE-EXCEPTION
+           END-IF
+           .
+
+       0130-LOG-SEQUENCE-EXCEPTION.
+           MOVE FILLED-ORDER-RECORD TO EXCP-INPUT-DATA.
+           MOVE 'OUT OF SEQUENCE' TO EXCP-REASON.
+           WRITE SORT1-EXCEPTION-RECORD.
+
+      *  FILLED-ORDER-NUMBER-TABLE is fixed at 1000 entries; once full,
+      *  this filled order can no longer be checked against for a
+      *  duplicate in 0125-CHECK-DUPLICATE-ORDER, so that gap is
+      *  logged here instead of silently dropping the order number.
+       0135-LOG-TABLE-FULL-EXCEPTION.
+           MOVE FILLED-ORDER-RECORD TO EXCP-INPUT-DATA.
+           MOVE 'FILLED ORDER TABLE FULL' TO EXCP-REASON.
+           WRITE SORT1-EXCEPTION-RECORD.
+
+       0140-LOG-DUPLICATE-EXCEPTION.
+           MOVE OUTSTANDING-ORDER-RECORD TO EXCP-INPUT-DATA.
+           MOVE 'DUPLICATE ORDER' TO EXCP-REASON.
+           WRITE SORT1-EXCEPTION-RECORD.
+
+       0200-PROCESS-OUTPUT.
+           OPEN OUTPUT OUTPUT-DATA
+                       SORT1-SUMMARY-FILE.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-HEADING-1.
+           MOVE SPACE TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-HEADING-2.
+           RETURN SORT-WORK
+               AT END
+                  MOVE 'Y' TO SORT-EOF-STATUS
+           END-RETURN
+           PERFORM UNTIL SORT-EOF
+               IF SORT-SALESMAN-NAME NOT = PREV-SALESMAN-NAME
+                   IF PREV-SALESMAN-NAME NOT = LOW-VALUES
+                       PERFORM 0210-WRITE-SALESMAN-TOTAL
+                   END-IF
+                   PERFORM 0220-RESET-SALESMAN-TOTAL
+                   MOVE SORT-SALESMAN-NAME TO PREV-SALESMAN-NAME
+               END-IF
+               MOVE SORT-RECORD TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               ADD 1 TO SALESMAN-ORDER-COUNT
+               ADD 1 TO GRAND-ORDER-COUNT
+               ADD SORT-ORDER-AMOUNT TO SALESMAN-ORDER-AMOUNT
+               ADD SORT-ORDER-AMOUNT TO GRAND-ORDER-AMOUNT
+               RETURN SORT-WORK
+                   AT END
+                      MOVE 'Y' TO SORT-EOF-STATUS
+               END-RETURN
+           END-PERFORM.
+           IF PREV-SALESMAN-NAME NOT = LOW-VALUES
+               PERFORM 0210-WRITE-SALESMAN-TOTAL
+           END-IF
+           PERFORM 0230-WRITE-GRAND-TOTAL.
+           CLOSE OUTPUT-DATA
+                 SORT1-SUMMARY-FILE.
+
+       0210-WRITE-SALESMAN-TOTAL.
+           MOVE PREV-SALESMAN-NAME  TO SDL-SALESMAN-NAME.
+           MOVE SALESMAN-ORDER-COUNT  TO SDL-COUNT.
+           MOVE SALESMAN-ORDER-AMOUNT TO SDL-AMOUNT.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-DETAIL-LINE.
+
+       0220-RESET-SALESMAN-TOTAL.
+           MOVE ZERO TO SALESMAN-ORDER-COUNT SALESMAN-ORDER-AMOUNT.
+
+       0230-WRITE-GRAND-TOTAL.
+           MOVE SPACE TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'GRAND TOTAL'       TO SDL-SALESMAN-NAME.
+           MOVE GRAND-ORDER-COUNT   TO SDL-COUNT.
+           MOVE GRAND-ORDER-AMOUNT  TO SDL-AMOUNT.
+           WRITE SUMMARY-REPORT-LINE FROM SUMMARY-DETAIL-LINE.
