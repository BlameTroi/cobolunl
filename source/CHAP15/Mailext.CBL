@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MAILEXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE          ASSIGN TO "CHAPT08.DAT"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE SEQUENTIAL
+                                       RECORD KEY MASTER-HANDLE
+                                       FILE STATUS MASTER-STATUS.
+           SELECT MAILING-INFO         ASSIGN TO "INDATA1B.DAT"
+                                       LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           03  MASTER-HANDLE           PIC X(16).
+           03  MASTER-NAME             PIC X(30).
+           03  MASTER-ADDRESS          PIC X(50).
+           03  MASTER-CITY             PIC X(30).
+           03  MASTER-STATE            PIC XX.
+           03  MASTER-POSTAL-CODE      PIC X(10).
+       FD  MAILING-INFO.
+       01  MAILING-INFO-RECORD.
+           05  MAIL-NAME                 PIC X(7).
+           05  MAILING-ADDRESS           PIC X(60).
+           05  MAIL-STATE                PIC XX.
+           05  MAIL-POSTAL-CODE          PIC X(10).
+           05  FILLER                    PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  MASTER-STATUS                PIC XX VALUE '00'.
+       01  MASTER-EOF-STATUS            PIC X  VALUE 'N'.
+           88  MASTER-EOF                VALUE 'Y'.
+       01  BUILD-MAILING-ADDRESS.
+           05  BMA-STREET               PIC X(40).
+           05  BMA-CITY-STATE           PIC X(20).
+
+      *  INDATA1B.DAT (the format SORT2 reads) packs a 40-byte street
+      *  address followed by a 20-byte city/state zone into its
+      *  60-byte MAILING-ADDRESS -- FIND-ZIP matches that zone against
+      *  ZIPLOOK.DAT's REF-CITY-STATE. MASTER-STATE/MASTER-POSTAL-CODE
+      *  also ride along untouched in the trailing fields of that
+      *  record, so SORT2 no longer has to rely solely on FIND-ZIP's
+      *  guess.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN INPUT MASTER-FILE
+                OUTPUT MAILING-INFO.
+           PERFORM 0800-READ-MASTER-RECORD.
+           PERFORM 0100-EXTRACT-MAILING-RECORD
+               UNTIL MASTER-EOF.
+           CLOSE MASTER-FILE
+                 MAILING-INFO.
+           STOP RUN.
+
+       0100-EXTRACT-MAILING-RECORD.
+
+           MOVE SPACES TO MAILING-INFO-RECORD
+                           BUILD-MAILING-ADDRESS.
+           MOVE MASTER-NAME (1:7) TO MAIL-NAME.
+           MOVE MASTER-ADDRESS (1:40) TO BMA-STREET.
+           STRING FUNCTION TRIM(MASTER-CITY) DELIMITED BY SIZE
+                  ', '          DELIMITED BY SIZE
+                  MASTER-STATE  DELIMITED BY SIZE
+                  INTO BMA-CITY-STATE.
+           MOVE BUILD-MAILING-ADDRESS TO MAILING-ADDRESS.
+           MOVE MASTER-STATE TO MAIL-STATE.
+           MOVE MASTER-POSTAL-CODE TO MAIL-POSTAL-CODE.
+           WRITE MAILING-INFO-RECORD.
+           PERFORM 0800-READ-MASTER-RECORD.
+
+       0800-READ-MASTER-RECORD.
+
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO MASTER-EOF-STATUS.
