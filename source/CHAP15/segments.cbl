@@ -24,7 +24,10 @@
        FD  EDIT-OUTPUT.
        01  EDITED-RECORD               PIC X(80).
        FD  ERROR-REPORT.
-       01  ERROR-RECORD                PIC X(80).
+       01  ERROR-RECORD.
+           05  ERR-ORIGINAL-DATA       PIC X(80).
+           05  ERR-REASON-CODE         PIC 9(5).
+           05  ERR-REASON-TEXT         PIC X(20).
 
        WORKING-STORAGE SECTION.
        01  INPUT-EOF-STATUS            PIC X VALUE 'N'.
@@ -32,6 +35,11 @@
        01  ERROR-CODE                  PIC 9(5) VALUE ZERO.
        01  DATE-FIELD                  PIC X(8).
        01  DATE-STATUS                 PIC 99   VALUE ZERO.
+       01  DATE-EDIT-SWITCH            PIC X.
+       01  TODAYS-DATE                 PIC X(8).
+       01  DAYS-SINCE-DATE             PIC S9(8).
+       01  ARTH-STATUS                 PIC X.
+           88  ARTH-DATES-VALID         VALUE 'Y'.
       *
        PROCEDURE DIVISION.
        0000-MAIN SECTION 00.
@@ -48,6 +56,7 @@
                       EDIT-TABLE-FILE
                OUTPUT EDIT-OUTPUT
                       ERROR-REPORT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO TODAYS-DATE.
            PERFORM 0100-READ-MAIN-INPUT.
 
        0100-READ-MAIN-INPUT SECTION 00.
@@ -71,13 +80,26 @@
 
        1200-EDIT-DATES SECTION 22.
        1200-EDIT-DATE-PARA.
-           EXIT.
-      *   Date editing routine
+           MOVE ZERO TO DATE-STATUS.
+           CALL 'DATEEDIT' USING DATE-FIELD DATE-EDIT-SWITCH.
+           IF DATE-EDIT-SWITCH NOT = 'Y'
+               MOVE 50 TO DATE-STATUS.
 
        1500-HANDLE-ERROR SECTION 45.
        1500-HANDLE-ERROR-PARA.
-           EXIT.
-      *   Format and write reject into to report
+           MOVE INPUT-RECORD TO ERR-ORIGINAL-DATA.
+           MOVE ERROR-CODE TO ERR-REASON-CODE.
+           EVALUATE ERROR-CODE
+               WHEN 1234
+                   MOVE 'UNKNOWN POLICY TYPE' TO ERR-REASON-TEXT
+               WHEN 50
+                   MOVE 'INVALID DATE' TO ERR-REASON-TEXT
+               WHEN 51
+                   MOVE 'EXPIRED RENEWAL DATE' TO ERR-REASON-TEXT
+               WHEN OTHER
+                   MOVE 'UNKNOWN ERROR' TO ERR-REASON-TEXT
+           END-EVALUATE.
+           WRITE ERROR-RECORD.
 
        2000-AUTO-POLICY-EDIT SECTION 60.
        2000-AUTO-POLICY-EDIT-PARA.
@@ -87,7 +109,15 @@
             PERFORM 1200-EDIT-DATES.
             IF DATE-STATUS NOT = ZERO
                 MOVE DATE-STATUS TO ERROR-CODE
-                PERFORM 1500-HANDLE-ERROR.
+                PERFORM 1500-HANDLE-ERROR
+            ELSE
+                CALL 'DATEARTH' USING AUTO-RENEWAL-DATE TODAYS-DATE
+                    DAYS-SINCE-DATE ARTH-STATUS
+                IF ARTH-DATES-VALID AND DAYS-SINCE-DATE > ZERO
+                    MOVE 51 TO ERROR-CODE
+                    PERFORM 1500-HANDLE-ERROR
+                END-IF
+            END-IF.
       *     More editing
 
        3000-LIFE-POLICY-EDIT SECTION 70.
