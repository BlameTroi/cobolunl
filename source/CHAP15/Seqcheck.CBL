@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SEQCHECK.
+      *=================================================================
+      * Reusable ascending-sequence check.  A batch program with a
+      * sequential input file that is supposed to already be in
+      * ascending key order calls this once per record, passing the
+      * current key and a work field it owns to hold the previous
+      * key between calls.  SEQCHECK-STATUS comes back 'Y' when the
+      * current key is not less than the previous key, 'N' otherwise,
+      * so the caller can route the record to an exception report
+      * instead of just DISPLAYing a warning.
+      *
+      * This is the production form of the check DEBUGIT's
+      * 0000C-DATA-DECL declarative demonstrates under DEBUGGING MODE.
+      *=================================================================
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  SEQCHECK-KEY               PIC X(20).
+       01  SEQCHECK-PREV-KEY          PIC X(20).
+       01  SEQCHECK-STATUS            PIC X.
+           88  SEQCHECK-IN-SEQUENCE     VALUE 'Y'.
+           88  SEQCHECK-OUT-OF-SEQUENCE VALUE 'N'.
+
+       PROCEDURE DIVISION USING SEQCHECK-KEY SEQCHECK-PREV-KEY
+                                 SEQCHECK-STATUS.
+           IF SEQCHECK-PREV-KEY > SEQCHECK-KEY
+               SET SEQCHECK-OUT-OF-SEQUENCE TO TRUE
+           ELSE
+               SET SEQCHECK-IN-SEQUENCE TO TRUE
+           END-IF
+           MOVE SEQCHECK-KEY TO SEQCHECK-PREV-KEY
+           .
+       EXIT PROGRAM.
