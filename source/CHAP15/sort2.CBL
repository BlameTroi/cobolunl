@@ -13,21 +13,29 @@
        FILE SECTION.
        FD  MAILING-INFO.
        01  MAILING-INFO-RECORD.
-           05  FILLER                    PIC X(7).
+           05  MAIL-NAME                 PIC X(7).
            05  MAILING-ADDRESS           PIC X(60).
-           05  FILLER                    PIC X(13).
+           05  MAIL-STATE                PIC XX.
+           05  MAIL-POSTAL-CODE          PIC X(10).
+           05  FILLER                    PIC X(1).
+
+      *  MAIL-STATE/MAIL-POSTAL-CODE (surfaced from what was FILLER)
+      *  carry the MASTER-STATE/MASTER-POSTAL-CODE values chapt08.cob
+      *  keeps on the master record, so the zip-sorted mailing
+      *  extract below doesn't have to guess that information from
+      *  the address text the way FIND-ZIP guesses the zip code.
        FD  MAILING-OUTPUT.
        01  MAILING-OUTPUT-RECORD.
            05  MAIL-CONTROL-BREAK-CODE    PIC XXX.
            05  MAIL-BREAK-ZIP-CODE        PIC X(5).
            05  MAIL-BREAK-COUNT           PIC 9(9).
            05  FILLER                     PIC X(63).
-       01  MAILING-PRINT-RECORD           PIC X(80).
+       01  MAILING-PRINT-RECORD           PIC X(96).
 
        SD  SORT-WORK.
        01  SORT-RECORD.
            05  SORT-FULL-ZIP-CODE         PIC X(9).
-           05  SORT-MAILING-INFO          PIC X(71).
+           05  SORT-MAILING-INFO          PIC X(80).
        WORKING-STORAGE SECTION.
        01  END-INPUT-STATUS               PIC XXX VALUE 'NO '.
            88  END-INPUT                          VALUE 'YES'.
@@ -35,6 +43,29 @@
            88  END-SORT                           VALUE 'YES'.
        01  PREVIOUS-ZIP-CODE              PIC X(5) VALUE ZERO.
        01  ZIP-CODE-COUNT                 PIC 9(9) VALUE ZERO.
+       01  PRINT-LINE-COUNT                PIC 99 VALUE 99.
+       01  PRINT-PAGE-COUNT                PIC 999 VALUE ZERO.
+       01  PRINT-PAGE-HEADING.
+           05  FILLER                      PIC X(30) VALUE
+               'SORTED MAILING LIST - PAGE '.
+           05  HDG-PAGE-NR                 PIC ZZ9.
+           05  FILLER                      PIC X(63) VALUE SPACES.
+       01  PRINT-COLUMN-HEADING.
+           05  FILLER                      PIC X(7) VALUE 'NAME'.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  FILLER                      PIC X(60) VALUE 'ADDRESS'.
+           05  FILLER                      PIC X(9) VALUE 'ZIP'.
+           05  FILLER                      PIC X(6) VALUE 'STATE'.
+           05  FILLER                      PIC X(10) VALUE 'POSTAL'.
+       01  PRINT-DETAIL-LINE.
+           05  PRT-NAME                    PIC X(7).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  PRT-ADDRESS                 PIC X(60).
+           05  PRT-ZIP                     PIC X(5).
+           05  PRT-ZIP4                    PIC X(4).
+           05  PRT-STATE                   PIC XX.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  PRT-POSTAL-CODE             PIC X(10).
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            SORT SORT-WORK
@@ -84,17 +115,117 @@
                AT END
                  MOVE 'YES' TO END-SORT-STATUS.
        2500-FORMAT-PRINT-OUTPUT.
-      *    Formatting and printing mailing data will be done here.
-           EXIT.
+           IF PRINT-LINE-COUNT > 55
+               PERFORM 2550-WRITE-PAGE-HEADING.
+           MOVE SORT-MAILING-INFO (1:7) TO PRT-NAME.
+           MOVE SORT-MAILING-INFO (8:60) TO PRT-ADDRESS.
+           MOVE SORT-FULL-ZIP-CODE (1:5) TO PRT-ZIP.
+           MOVE SORT-FULL-ZIP-CODE (6:4) TO PRT-ZIP4.
+           MOVE SORT-MAILING-INFO (68:2) TO PRT-STATE.
+           MOVE SORT-MAILING-INFO (70:10) TO PRT-POSTAL-CODE.
+           MOVE PRINT-DETAIL-LINE TO MAILING-PRINT-RECORD.
+           WRITE MAILING-PRINT-RECORD
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO PRINT-LINE-COUNT.
+
+       2550-WRITE-PAGE-HEADING.
+           ADD 1 TO PRINT-PAGE-COUNT.
+           MOVE PRINT-PAGE-COUNT TO HDG-PAGE-NR.
+           MOVE PRINT-PAGE-HEADING TO MAILING-PRINT-RECORD.
+           WRITE MAILING-PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE PRINT-COLUMN-HEADING TO MAILING-PRINT-RECORD.
+           WRITE MAILING-PRINT-RECORD
+               AFTER ADVANCING 2 LINES.
+           MOVE 3 TO PRINT-LINE-COUNT.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIND-ZIP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIP-CODE-REFERENCE   ASSIGN TO "ZIPLOOK.DAT"
+                                       LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ZIP-CODE-REFERENCE.
+       01  ZIP-REFERENCE-RECORD.
+           05  REF-CITY-STATE          PIC X(20).
+           05  REF-ZIP5                PIC 9(5).
+           05  REF-ZIP4                PIC 9(4).
+
+      *  One row per city/state, keyed on the same 20-byte city/state
+      *  zone that MAILING-ADDRESS carries in its last 20 bytes.
+
+       WORKING-STORAGE SECTION.
+       01  ZIP-TABLE-LOADED            PIC X VALUE 'N'.
+       01  ZIP-TABLE-NR-ENTRIES        PIC 999 VALUE ZERO.
+       01  ZIP-REF-EOF-STATUS          PIC X VALUE 'N'.
+           88  ZIP-REF-END             VALUE 'Y'.
+       01  ZIP-LOOKUP-TABLE-AREA.
+           05  ZIP-LOOKUP-ENTRY OCCURS 500 TIMES.
+               10  ZIP-LOOKUP-CITY-STATE   PIC X(20).
+               10  ZIP-LOOKUP-ZIP5         PIC 9(5).
+               10  ZIP-LOOKUP-ZIP4         PIC 9(4).
+       01  ZIP-SUB                     PIC 999.
+       01  ZIP-MATCH-FOUND             PIC X VALUE 'N'.
        LINKAGE SECTION.
        01  MAIL-ADDRESS                PIC X(60).
        01  FULL-ZIP.
            05  NUMERIC-FIRST5          PIC 9(5).
            05  NUMERIC-ZIP4            PIC V9(4).
        PROCEDURE DIVISION USING MAIL-ADDRESS FULL-ZIP.
+       0000-FIND-ZIP-MAIN.
+           IF ZIP-TABLE-LOADED = 'N'
+               PERFORM 0100-LOAD-ZIP-TABLE
+               MOVE 'Y' TO ZIP-TABLE-LOADED.
+           MOVE 'N' TO ZIP-MATCH-FOUND.
+           PERFORM VARYING ZIP-SUB FROM 1 BY 1
+               UNTIL ZIP-SUB > ZIP-TABLE-NR-ENTRIES
+               IF MAIL-ADDRESS (41:20) =
+                       ZIP-LOOKUP-CITY-STATE (ZIP-SUB)
+                   MOVE ZIP-LOOKUP-ZIP5 (ZIP-SUB) TO NUMERIC-FIRST5
+                   COMPUTE NUMERIC-ZIP4 =
+                       ZIP-LOOKUP-ZIP4 (ZIP-SUB) / 10000
+                   MOVE 'Y' TO ZIP-MATCH-FOUND
+                   MOVE ZIP-TABLE-NR-ENTRIES TO ZIP-SUB
+               END-IF
+           END-PERFORM.
+           IF ZIP-MATCH-FOUND = 'N'
+               PERFORM 0200-DEFAULT-ZIP-GUESS.
+           EXIT PROGRAM.
+
+       0100-LOAD-ZIP-TABLE.
+
+           OPEN INPUT ZIP-CODE-REFERENCE.
+           PERFORM UNTIL ZIP-REF-END
+               READ ZIP-CODE-REFERENCE
+                   AT END
+                       MOVE 'Y' TO ZIP-REF-EOF-STATUS
+                   NOT AT END
+                       IF ZIP-TABLE-NR-ENTRIES < 500
+                           ADD 1 TO ZIP-TABLE-NR-ENTRIES
+                           MOVE REF-CITY-STATE TO
+                               ZIP-LOOKUP-CITY-STATE
+                                   (ZIP-TABLE-NR-ENTRIES)
+                           MOVE REF-ZIP5 TO
+                               ZIP-LOOKUP-ZIP5
+                                   (ZIP-TABLE-NR-ENTRIES)
+                           MOVE REF-ZIP4 TO
+                               ZIP-LOOKUP-ZIP4
+                                   (ZIP-TABLE-NR-ENTRIES)
+                       ELSE
+                           DISPLAY 'ZIPLOOK.DAT HAS MORE THAN 500 '
+                               'ENTRIES, REST IGNORED'
+                   END-READ
+           END-PERFORM.
+           CLOSE ZIP-CODE-REFERENCE.
+
+      *  ZIPLOOK.DAT missing is not fatal -- the default guess below
+      *  still runs for any city/state it can't find a real code for.
+
+       0200-DEFAULT-ZIP-GUESS.
+
+           DISPLAY 'NO ZIP MATCH FOR: ' MAIL-ADDRESS (41:20).
            IF MAIL-ADDRESS > 'P'
               MOVE 70000 TO NUMERIC-FIRST5
            ELSE
@@ -103,6 +234,6 @@
            ELSE
               MOVE 00010 TO NUMERIC-FIRST5.
            COMPUTE NUMERIC-ZIP4 = FUNCTION RANDOM.
-           EXIT PROGRAM.
+
        END PROGRAM FIND-ZIP.
        END PROGRAM Sort2.
