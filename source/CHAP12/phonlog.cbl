@@ -22,30 +22,42 @@
 0130
 0140   FD  SOLICITOR-SUMMARY-FILE.
 0150   01  SOLICITOR-RECORD.
-0160       05  SOL-USER-ID            PIC X(8).
-0170       05  SOL-DAYS-ACTIVITY OCCURS 31 TIMES.
-0180           10  SOL-CALL-CT        PIC 9(4).
-0190           10  SOL-CALL-TIME      PIC 9(5).
-0200
+           05  SOL-USER-ID            PIC X(8).
+           05  SOL-CALL-YR            PIC 9999.
+           05  SOL-CALL-MO            PIC 99.
+           05  SOL-CALL-DA            PIC 99.
+0190       05  SOL-CALL-CT            PIC 9(4).
+0200       05  SOL-CALL-TIME          PIC 9(5).
+
 0210   WORKING-STORAGE SECTION.
 0220   01  INPUT-EOF-STATUS           PIC XXX VALUE 'NO '.
 0230       88  END-OF-INPUT           VALUE 'YES'.
-0240   01  NR-USERS                   PIC 999 COMP VALUE ZERO.
-0245   01  DAY-SUB                    PIC 99  COMP VALUE ZERO.
+0240   01  NR-USERS                   PIC 9(4) COMP VALUE ZERO.
+0245   01  DAY-SUB                    PIC 999  COMP VALUE ZERO.
+       01  CALL-DATE-KEY               PIC 9(8).
+       01  CALL-DATE-REMAINDER         PIC 9(8).
 0250   01  USER-ID-TABLE.
-0260       05  USER-ID-ENTRY OCCURS   0 TO 200 TIMES
+0260       05  USER-ID-ENTRY OCCURS   0 TO 2000 TIMES
                DEPENDING ON NR-USERS
 0275           ASCENDING KEY USER-ID
 0280           INDEXED BY USR-IX USR-IX2.
 0290           10  USER-ID            PIC X(8).
-0300           10  USER-SUM-NR        PIC 999 COMP.
+0300           10  USER-SUM-NR        PIC 9(4) COMP.
 0310   01  USER-SUMMARY-TALBLE.
-0320       05  SUMMARY-ENTRY OCCURS 200 TIMES
+0320       05  SUMMARY-ENTRY OCCURS 2000 TIMES
 0330           INDEXED BY SUM-IX.
-0340           10  SUMMARY-DAY OCCURS 31 TIMES.
+               10  NR-DATES           PIC 9(4) COMP VALUE ZERO.
+               10  SUMMARY-DATE-ENTRY OCCURS 400 TIMES
+                       INDEXED BY SUM-DIX SUM-DIX2.
+                   15  SUM-DATE       PIC 9(8).
 0350               15  SUM-COUNT      PIC 9(4).
 0360               15  SUM-TIME       PIC 9(5).
-0370
+
+      *  Activity is keyed by full calendar date (CCYYMMDD), not just
+      *  day-of-month, so a run spanning a month boundary no longer
+      *  collides this month's counts with last month's in the same
+      *  day-of-month slot.
+
 0380   PROCEDURE DIVISION.
 0390   0100-MAIN-CONTROL.
 0400       OPEN INPUT PHONE-LOG-FILE.
@@ -66,8 +78,11 @@
 0550             PERFORM 0250-ADD-USER
 0560          WHEN USER-ID (USR-IX) = PH-USER-ID
 0570             SET SUM-IX TO USER-SUM-NR (USR-IX).
-0580       ADD 1 TO SUM-COUNT (SUM-IX PH-CALL-DA).
-0590       ADD PH-CALL-LENGTH TO SUM-TIME (SUM-IX PH-CALL-DA).
+           COMPUTE CALL-DATE-KEY =
+               PH-CALL-YR * 10000 + PH-CALL-MO * 100 + PH-CALL-DA.
+           PERFORM 0260-FIND-OR-ADD-DATE.
+0580       ADD 1 TO SUM-COUNT (SUM-IX SUM-DIX).
+0590       ADD PH-CALL-LENGTH TO SUM-TIME (SUM-IX SUM-DIX).
 0600       PERFORM 0500-READ-PHONE-LOG.
 0610
 0620   0250-ADD-USER.
@@ -85,25 +100,54 @@
 0740       MOVE PH-USER-ID TO USER-ID (USR-IX).
 0750       MOVE NR-USERS TO USER-SUM-NR (USR-IX).
 0760       SET SUM-IX TO USER-SUM-NR (USR-IX).
-0770       INITIALIZE SUMMARY-ENTRY (SUM-IX).
-0780
+           MOVE ZERO TO NR-DATES (SUM-IX).
+
+       0260-FIND-OR-ADD-DATE.
+           PERFORM
+               VARYING SUM-DIX FROM 1 BY 1
+               UNTIL SUM-DIX > NR-DATES (SUM-IX)
+                   OR CALL-DATE-KEY <= SUM-DATE (SUM-IX SUM-DIX)
+               CONTINUE
+           END-PERFORM.
+           IF SUM-DIX <= NR-DATES (SUM-IX)
+                   AND SUM-DATE (SUM-IX SUM-DIX) = CALL-DATE-KEY
+               CONTINUE
+           ELSE
+               IF NR-DATES (SUM-IX) < 400
+                   PERFORM
+                       VARYING SUM-DIX2 FROM NR-DATES (SUM-IX) BY -1
+                       UNTIL SUM-DIX2 < SUM-DIX
+                       MOVE SUMMARY-DATE-ENTRY (SUM-IX SUM-DIX2)
+                           TO SUMMARY-DATE-ENTRY (SUM-IX SUM-DIX2 + 1)
+                   END-PERFORM
+                   ADD 1 TO NR-DATES (SUM-IX)
+                   MOVE CALL-DATE-KEY TO SUM-DATE (SUM-IX SUM-DIX)
+                   MOVE ZERO TO SUM-COUNT (SUM-IX SUM-DIX)
+                   MOVE ZERO TO SUM-TIME (SUM-IX SUM-DIX)
+               END-IF
+           END-IF.
+
 0790   0300-WRITE-SUMMARY-RECORDS.
 0800       MOVE USER-ID (USR-IX) TO SOL-USER-ID.
 0810       SET SUM-IX TO USER-SUM-NR (USR-IX).
 0820       PERFORM
 0830          VARYING DAY-SUB FROM 1 BY 1
-0840             UNTIL DAY-SUB > 31
-0850         MOVE SUM-COUNT (SUM-IX DAY-SUB) TO SOL-CALL-CT (DAY-SUB)
-             IF SOL-CALL-CT (DAY-SUB) > ZERO
-                 DISPLAY SOL-USER-ID ", DAY " DAY-SUB ": "
-                     SOL-CALL-CT (DAY-SUB)
-             END-IF
-0860         MOVE SUM-TIME (SUM-IX DAY-SUB) TO SOL-CALL-TIME (DAY-SUB).
-0865        
-0870       WRITE SOLICITOR-RECORD.
+0840             UNTIL DAY-SUB > NR-DATES (SUM-IX)
+               MOVE SUM-DATE (SUM-IX DAY-SUB) TO CALL-DATE-KEY
+               DIVIDE CALL-DATE-KEY BY 10000
+                   GIVING SOL-CALL-YR REMAINDER CALL-DATE-REMAINDER
+               DIVIDE CALL-DATE-REMAINDER BY 100
+                   GIVING SOL-CALL-MO REMAINDER SOL-CALL-DA
+0850           MOVE SUM-COUNT (SUM-IX DAY-SUB) TO SOL-CALL-CT
+0860           MOVE SUM-TIME (SUM-IX DAY-SUB) TO SOL-CALL-TIME
+               IF SOL-CALL-CT > ZERO
+                   DISPLAY SOL-USER-ID ", " SOL-CALL-YR "-"
+                       SOL-CALL-MO "-" SOL-CALL-DA ": " SOL-CALL-CT
+                   WRITE SOLICITOR-RECORD
+               END-IF
+0870       END-PERFORM.
 0880
 0890   0500-READ-PHONE-LOG.
 0900       READ PHONE-LOG-FILE
 0910           AT END
 0920              MOVE 'YES' TO INPUT-EOF-STATUS.
-
