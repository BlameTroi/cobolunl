@@ -7,6 +7,18 @@
            SELECT OUTPUT-SALES-FILE    ASSIGN TO "OUTSALES.DAT".
            SELECT COMMISSIONS-OWED-FILE
                                        ASSIGN TO "COMMOWED.DAT".
+           SELECT COMMISSION-RATE-FILE ASSIGN TO "COMMRATE.DAT".
+           SELECT YTD-COMMISSION-MASTER ASSIGN TO "YTDCOMM.DAT"
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY YTD-SALESMAN-ID
+                                       FILE STATUS YTD-COMMIS-STATUS.
+           SELECT COMMISS-EXCEPTION-FILE
+                                       ASSIGN TO "COMMEXC.DAT"
+                                       LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE     ASSIGN TO "COMMCKPT.DAT"
+                                       LINE SEQUENTIAL
+                                       FILE STATUS CHECKPOINT-STATUS.
        DATA DIVISION.
 0020   FILE SECTION.
 0030   FD  INPUT-SALES-FILE.
@@ -24,7 +36,7 @@
 0150   FD  OUTPUT-SALES-FILE.
 0160   01  OUTPUT-SALES-RECORD.
 0170       05  OUTSAL-SALESMAN-ID             PIC X(9).
-0180       05  OUTSAL-YEAR-TO-DATE-COMMIS     PIC 9(6)V99.
+0180       05  OUTSAL-YEAR-TO-DATE-COMMIS     PIC 9(7)V99.
 0190       05  OUTSAL-NR-SALES                PIC 99.
 0200       05  OUTSA-SALES-ITEMS OCCURS 0 TO 99 TIMES
 0210           DEPENDING ON OUTSAL-NR-SALES.
@@ -40,32 +52,188 @@
 0310       05  COMMIS-AMOUNT-SUBJECT         PIC 9(7)V99.
 0320       05  COMMIS-COMMISSION-AMOUNT      PIC 9(7)V99.
 0330
+       FD  COMMISSION-RATE-FILE.
+       01  COMMISSION-RATE-RECORD.
+           05  RATE-SALESMAN-ID               PIC X(9).
+           05  RATE-COMMISSION-PCT            PIC V999.
+
+      *  One record per salesman (or "DEFAULT" for the house rate)
+      *  giving the commission percentage to apply to that salesman's
+      *  paying invoices.  Loaded into COMMISSION-RATE-TABLE below.
+
+       FD  YTD-COMMISSION-MASTER.
+       01  YTD-COMMISSION-RECORD.
+           05  YTD-SALESMAN-ID                PIC X(9).
+           05  YTD-COMMISSION-TOTAL           PIC 9(7)V99.
+
+      *  Running year-to-date commission total per salesman, carried
+      *  forward across runs independently of whatever YTD figure
+      *  COMMISSB happened to hand us on INSALES.DAT.  YTDCOMM.DAT is
+      *  created empty once and then maintained here from then on.
+
+       FD  COMMISS-EXCEPTION-FILE.
+       01  COMMISS-EXCEPTION-RECORD.
+           05  EXCP-INPUT-DATA         PIC X(80).
+           05  EXCP-REASON             PIC X(20).
+
+      *  Logs invoices whose paid amount does not edit as a valid
+      *  number through NUMEDIT (GETNUM's free-format numeric parser,
+      *  CHAP25) before it is accumulated into a commission.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(8).
+           05  CKPT-SALESMAN-ID        PIC X(9).
+
+      *  Checkpoint/restart, same shape as NESTPROG's.
+      *  COMMCKPT.DAT holds the count of INSALES.DAT salesman records
+      *  already fully committed -- OUTSALES.DAT written, COMMOWED.DAT
+      *  written, YTDCOMM.DAT rolled forward -- by a prior run; a
+      *  restart skips that many records and appends rather than
+      *  reprocessing (and so re-paying) commission already posted.
+
 0340   WORKING-STORAGE SECTION.
+       01  YTD-COMMIS-STATUS                  PIC XX VALUE '00'.
 0350   01  INPUT-EOF-STATUS                  PIC XXX VALUE 'NO '.
 0360       88  END-OF-INPUT                  VALUE 'YES'.
 0370   01  NR-PAYING-INVOICES                PIC 99.
 0380   01  TOTAL-SUBJECT-TO-COMMIS           PIC 9(7)V99.
 0390   01  TOTAL-COMMISSION                  PIC 9(7)V99.
 0400   01  INV-SUB                           PIC 99.
+       01  RATE-EOF-STATUS                   PIC X VALUE 'N'.
+           88  RATE-END                       VALUE 'Y'.
+       01  RATE-TABLE-NR-ENTRIES              PIC 999 VALUE 0.
+       01  RATE-SUB                           PIC 999.
+       01  CURRENT-COMMISSION-PCT             PIC V999 VALUE .070.
+       01  COMMISSION-RATE-TABLE-AREA.
+           05  COMMISSION-RATE-TABLE OCCURS 200 TIMES
+                   INDEXED BY RATE-IDX.
+               10  TBL-RATE-SALESMAN-ID        PIC X(9).
+               10  TBL-RATE-COMMISSION-PCT     PIC V999.
+       01  AMT-PAID-EDITED                    PIC ZZZZZZ9.99.
+       01  NUMEDIT-INPUT                      PIC X(25).
+       01  NUMEDIT-VALUE                      PIC S9(12)V9(06).
+       01  NUMEDIT-STATUS                     PIC X.
+           88  NUMEDIT-VALID                   VALUE 'Y'.
+       01  CHECKPOINT-STATUS                   PIC XX VALUE '00'.
+       01  RESTART-SWITCH                      PIC X VALUE 'N'.
+           88  RESTARTING                        VALUE 'Y'.
+       01  RESTART-SKIP-COUNT                  PIC 9(8) VALUE ZERO.
+       01  RECORDS-PROCESSED-COUNT             PIC 9(8) VALUE ZERO.
+       01  MAX-PLAUSIBLE-SALES-AMOUNT          PIC 9(7)V99
+                                                VALUE 100000.00.
+       01  AMOUNT-EDIT-STATUS                  PIC X.
+           88  AMOUNT-EDIT-VALID                  VALUE 'Y'.
 0410
 0420   PROCEDURE DIVISION.
 0430   0000-MAIN-CONTROL.
-0440       OPEN INPUT INPUT-SALES-FILE
-0450           OUTPUT OUTPUT-SALES-FILE
-0460                  COMMISSIONS-OWED-FILE.
+           PERFORM 0950-READ-CHECKPOINT.
+           IF RESTARTING
+               OPEN INPUT INPUT-SALES-FILE
+               OPEN EXTEND OUTPUT-SALES-FILE
+                           COMMISSIONS-OWED-FILE
+                           COMMISS-EXCEPTION-FILE
+               PERFORM RESTART-SKIP-COUNT TIMES
+                   PERFORM 0500-READ-SALES-FILE
+               END-PERFORM
+               MOVE RESTART-SKIP-COUNT TO RECORDS-PROCESSED-COUNT
+           ELSE
+0440           OPEN INPUT INPUT-SALES-FILE
+0450               OUTPUT OUTPUT-SALES-FILE
+0460                      COMMISSIONS-OWED-FILE
+                          COMMISS-EXCEPTION-FILE
+           END-IF.
+           OPEN I-O YTD-COMMISSION-MASTER.
+           IF YTD-COMMIS-STATUS NOT = '00'
+               OPEN OUTPUT YTD-COMMISSION-MASTER
+               CLOSE YTD-COMMISSION-MASTER
+               OPEN I-O YTD-COMMISSION-MASTER
+           END-IF.
+           PERFORM 0120-LOAD-COMMISSION-RATES.
 0470       PERFORM 0500-READ-SALES-FILE.
 0480       PERFORM 0100-MAIN-LOOP
 0490           UNTIL END-OF-INPUT.
 0500       CLOSE INPUT-SALES-FILE
 0510             OUTPUT-SALES-FILE
-0520             COMMISSIONS-OWED-FILE.
+             YTD-COMMISSION-MASTER
+0520             COMMISSIONS-OWED-FILE
+                  COMMISS-EXCEPTION-FILE.
+           PERFORM 0960-CLEAR-CHECKPOINT.
 0530       STOP RUN.
 0540
+       0120-LOAD-COMMISSION-RATES.
+
+           MOVE '.070' TO CURRENT-COMMISSION-PCT.
+           OPEN INPUT COMMISSION-RATE-FILE.
+           PERFORM UNTIL RATE-END
+               READ COMMISSION-RATE-FILE
+                   AT END
+                       MOVE 'Y' TO RATE-EOF-STATUS
+                   NOT AT END
+                       IF RATE-TABLE-NR-ENTRIES < 200
+                           ADD 1 TO RATE-TABLE-NR-ENTRIES
+                           SET RATE-IDX TO RATE-TABLE-NR-ENTRIES
+                           MOVE RATE-SALESMAN-ID TO
+                               TBL-RATE-SALESMAN-ID (RATE-IDX)
+                           MOVE RATE-COMMISSION-PCT TO
+                               TBL-RATE-COMMISSION-PCT (RATE-IDX)
+                       ELSE
+                           PERFORM 0125-LOG-RATE-TABLE-FULL-EXCEPTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE COMMISSION-RATE-FILE.
+
+      *  COMMRATE.DAT is optional; with no rate table the house
+      *  default of 7% below stays in effect for every salesman.
+
+      *  COMMISSION-RATE-TABLE only holds 200 entries; once it is
+      *  full, any further rows in COMMRATE.DAT are logged here
+      *  instead of being silently dropped.
+       0125-LOG-RATE-TABLE-FULL-EXCEPTION.
+
+           MOVE SPACES TO COMMISS-EXCEPTION-RECORD.
+           MOVE RATE-SALESMAN-ID TO EXCP-INPUT-DATA (1:9).
+           MOVE "COMMISSION RATE TABLE FULL" TO EXCP-REASON.
+           WRITE COMMISS-EXCEPTION-RECORD.
+
+       0130-LOOKUP-COMMISSION-RATE.
+
+           MOVE '.070' TO CURRENT-COMMISSION-PCT.
+           PERFORM 0135-LOOKUP-DEFAULT-RATE.
+           PERFORM VARYING RATE-SUB FROM 1 BY 1
+               UNTIL RATE-SUB > RATE-TABLE-NR-ENTRIES
+               IF TBL-RATE-SALESMAN-ID (RATE-SUB) =
+                       OUTSAL-SALESMAN-ID
+                   MOVE TBL-RATE-COMMISSION-PCT (RATE-SUB) TO
+                       CURRENT-COMMISSION-PCT
+                   MOVE RATE-TABLE-NR-ENTRIES TO RATE-SUB
+               END-IF
+           END-PERFORM.
+
+      *  The house rate comes from COMMRATE.DAT's "DEFAULT"-keyed
+      *  record when one is present, so an operator can change it
+      *  without a recompile; the '.070' literal above only covers
+      *  the case where COMMRATE.DAT itself is missing or has no
+      *  DEFAULT record.
+
+       0135-LOOKUP-DEFAULT-RATE.
+
+           PERFORM VARYING RATE-SUB FROM 1 BY 1
+               UNTIL RATE-SUB > RATE-TABLE-NR-ENTRIES
+               IF TBL-RATE-SALESMAN-ID (RATE-SUB) = 'DEFAULT  '
+                   MOVE TBL-RATE-COMMISSION-PCT (RATE-SUB) TO
+                       CURRENT-COMMISSION-PCT
+                   MOVE RATE-TABLE-NR-ENTRIES TO RATE-SUB
+               END-IF
+           END-PERFORM.
+
 0550   0100-MAIN-LOOP.
 0560       MOVE ZERO TO NR-PAYING-INVOICES
 0570                    TOTAL-SUBJECT-TO-COMMIS
 0580                    TOTAL-COMMISSION.
 0590       MOVE INPUT-SALES-RECORD TO OUTPUT-SALES-RECORD.
+           PERFORM 0130-LOOKUP-COMMISSION-RATE.
 0600       PERFORM 0150-ACCUMULATE-COMMISSIONS
 0610           VARYING INV-SUB FROM 1 BY 1
 0620           UNTIL INV-SUB > OUTSAL-NR-SALES.
@@ -74,21 +242,127 @@
 0650       MOVE TOTAL-SUBJECT-TO-COMMIS TO COMMIS-AMOUNT-SUBJECT.
 0660       MOVE TOTAL-COMMISSION TO COMMIS-COMMISSION-AMOUNT.
 0670       WRITE COMMIS-OWED-RECORD.
-0680       ADD TOTAL-COMMISSION TO OUTSAL-YEAR-TO-DATE-COMMIS.
+           PERFORM 0140-ROLL-FORWARD-YTD-COMMIS.
 0690       WRITE OUTPUT-SALES-RECORD.
+           ADD 1 TO RECORDS-PROCESSED-COUNT.
+           PERFORM 0955-WRITE-CHECKPOINT.
 0700       PERFORM 0500-READ-SALES-FILE.
 0710
 0720   0150-ACCUMULATE-COMMISSIONS.
+           PERFORM 0160-VALIDATE-AMOUNT-PAID.
+           PERFORM 0165-EDIT-SALES-AMOUNT.
+           IF NOT NUMEDIT-VALID
+               PERFORM 0170-LOG-AMOUNT-EXCEPTION
+           ELSE
+           IF NOT AMOUNT-EDIT-VALID
+               PERFORM 0175-LOG-AMOUNT-RANGE-EXCEPTION
+           ELSE
 0730       IF OUTSAL-AMT-PAID (INV-SUB) > OUTSAL-AMT-CR-COMMIS (INV-SUB)
 0740         ADD 1 TO NR-PAYING-INVOICES
 0750         COMPUTE TOTAL-SUBJECT-TO-COMMIS = TOTAL-SUBJECT-TO-COMMIS +
 0760          OUTSAL-AMT-PAID (INV-SUB) - OUTSAL-AMT-CR-COMMIS (INV-SUB)
-0770         COMPUTE TOTAL-COMMISSION = TOTAL-COMMISSION + .07 *
+0770         COMPUTE TOTAL-COMMISSION = TOTAL-COMMISSION +
+               CURRENT-COMMISSION-PCT *
 0780          (OUTSAL-AMT-PAID (INV-SUB)
                  - OUTSAL-AMT-CR-COMMIS (INV-SUB))
 0790         MOVE OUTSAL-AMT-PAID (INV-SUB)
-0790             TO OUTSAL-AMT-CR-COMMIS (INV-SUB).
+0790             TO OUTSAL-AMT-CR-COMMIS (INV-SUB)
+           END-IF
+           END-IF.
+
+      *  NUMEDIT is GETNUM's free-format numeric parser (CHAP25) wired
+      *  in as a production edit check: it is the same validation a
+      *  keyed-entry screen would apply to this amount before it is
+      *  accepted, applied here at the point the figure is actually
+      *  used rather than just trusted off INSALES.DAT.
+
+       0160-VALIDATE-AMOUNT-PAID.
+
+           MOVE OUTSAL-AMT-PAID (INV-SUB) TO AMT-PAID-EDITED.
+           MOVE SPACES TO NUMEDIT-INPUT.
+           MOVE AMT-PAID-EDITED TO NUMEDIT-INPUT.
+           CALL 'NUMEDIT' USING NUMEDIT-INPUT NUMEDIT-VALUE
+               NUMEDIT-STATUS.
+
+       0170-LOG-AMOUNT-EXCEPTION.
+
+           MOVE SPACES TO COMMISS-EXCEPTION-RECORD.
+           MOVE OUTSAL-SALESMAN-ID TO EXCP-INPUT-DATA (1:9).
+           MOVE OUTSAL-INVOICE-NR (INV-SUB) TO EXCP-INPUT-DATA (11:9).
+           MOVE NUMEDIT-INPUT TO EXCP-INPUT-DATA (21:25).
+           MOVE "INVALID AMOUNT PAID" TO EXCP-REASON.
+           WRITE COMMISS-EXCEPTION-RECORD.
+
+      *  Business-rule edit distinct from NUMEDIT's format check above:
+      *  a sales-item amount can be perfectly valid digits and still be
+      *  zero, negative (a negative value disguised in this unsigned
+      *  field shows up as a NOT NUMERIC sign-overpunch), or absurdly
+      *  large, any of which would silently under- or over-pay a
+      *  salesman's commission if let through uncaught.
+
+       0165-EDIT-SALES-AMOUNT.
+
+           SET AMOUNT-EDIT-VALID TO TRUE.
+           IF OUTSAL-AMT-PAID (INV-SUB) NOT NUMERIC
+               OR OUTSAL-AMT-PAID (INV-SUB) <= ZERO
+               OR OUTSAL-AMT-PAID (INV-SUB) > MAX-PLAUSIBLE-SALES-AMOUNT
+               MOVE 'N' TO AMOUNT-EDIT-STATUS
+           END-IF.
+
+       0175-LOG-AMOUNT-RANGE-EXCEPTION.
+
+           MOVE SPACES TO COMMISS-EXCEPTION-RECORD.
+           MOVE OUTSAL-SALESMAN-ID TO EXCP-INPUT-DATA (1:9).
+           MOVE OUTSAL-INVOICE-NR (INV-SUB) TO EXCP-INPUT-DATA (11:9).
+           MOVE OUTSAL-AMT-PAID (INV-SUB) TO EXCP-INPUT-DATA (21:9).
+           MOVE "AMOUNT PAID OUT OF RANGE" TO EXCP-REASON.
+           WRITE COMMISS-EXCEPTION-RECORD.
+
+       0140-ROLL-FORWARD-YTD-COMMIS.
+
+           MOVE OUTSAL-SALESMAN-ID TO YTD-SALESMAN-ID.
+           READ YTD-COMMISSION-MASTER
+               KEY IS YTD-SALESMAN-ID
+               INVALID KEY
+                   MOVE ZERO TO YTD-COMMISSION-TOTAL
+           END-READ.
+           ADD TOTAL-COMMISSION TO YTD-COMMISSION-TOTAL.
+           IF YTD-COMMIS-STATUS = '00'
+               REWRITE YTD-COMMISSION-RECORD
+           ELSE
+               WRITE YTD-COMMISSION-RECORD
+           END-IF.
+           MOVE YTD-COMMISSION-TOTAL TO OUTSAL-YEAR-TO-DATE-COMMIS.
+
 0800   0500-READ-SALES-FILE.
 0810        READ INPUT-SALES-FILE
 0820            AT END
 0830                MOVE 'YES' TO INPUT-EOF-STATUS.
+
+       0950-READ-CHECKPOINT.
+           MOVE 'N' TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO RESTART-SKIP-COUNT
+                       IF RESTART-SKIP-COUNT > ZERO
+                           MOVE 'Y' TO RESTART-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0955-WRITE-CHECKPOINT.
+           MOVE RECORDS-PROCESSED-COUNT TO CKPT-RECORD-COUNT.
+           MOVE OUTSAL-SALESMAN-ID TO CKPT-SALESMAN-ID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       0960-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-RECORD-COUNT.
+           MOVE SPACES TO CKPT-SALESMAN-ID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
