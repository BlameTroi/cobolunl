@@ -6,6 +6,9 @@
            SELECT INPUT-SALES-FILE     ASSIGN TO "INSALES.DAT".
            SELECT INPUT-SALES-SOURCE   ASSIGN TO "INSALESB.DAT"
                                        LINE SEQUENTIAL.
+           SELECT COMMISSB-EXCEPTION-FILE
+                                       ASSIGN TO "COMMBEXC.DAT"
+                                       LINE SEQUENTIAL.
        DATA DIVISION.
 0020   FILE SECTION.
 0030   FD  INPUT-SALES-FILE.
@@ -27,43 +30,95 @@
            05  INPSOU-SALESMAN REDEFINES INPSOU-SALES-ITEM.
                10  INPSOU-SMAN-ID             PIC X(9).
                10  INPSOU-SMAN-YTD            PIC 9(6)V99.
-               10  FILLER                     PIC X(19).
+               10  INPSOU-SMAN-NR-SALES       PIC 99.
+               10  FILLER                     PIC X(17).
            05  FILLER                         PIC X(43).
 
+      *  INPSOU-SMAN-NR-SALES (surfaced from what was FILLER) is the
+      *  number of type '2' detail records the header claims follow
+      *  it; 0100-MAIN-LOOP checks the actual count against it when
+      *  the next header (or end of file) closes out that salesman.
+
+       FD  COMMISSB-EXCEPTION-FILE.
+       01  COMMISSB-EXCEPTION-RECORD.
+           05  EXCP-INPUT-DATA                PIC X(80).
+           05  EXCP-REASON                     PIC X(20).
+
 0340   WORKING-STORAGE SECTION.
 0350   01  INPUT-EOF-STATUS                  PIC XXX VALUE 'NO '.
 0360       88  END-OF-INPUT                  VALUE 'YES'.
 0400   01  INV-SUB                           PIC 99.
+       01  EXPECTED-NR-SALES                 PIC 99 VALUE ZERO.
+       01  DETAIL-COUNT-OK-SWITCH             PIC X VALUE 'Y'.
+           88  DETAIL-COUNT-OK                      VALUE 'Y'.
 0410
 0420   PROCEDURE DIVISION.
 0430   0000-MAIN-CONTROL.
 0440       OPEN INPUT INPUT-SALES-SOURCE
-0450           OUTPUT INPUT-SALES-FILE.
+0450           OUTPUT INPUT-SALES-FILE
+                      COMMISSB-EXCEPTION-FILE.
 0470       PERFORM 0500-READ-SALES-FILE.
            MOVE SPACES TO INPSAL-SALESMAN-ID.
            MOVE ZERO   TO INPSAL-YEAR-TO-DATE-COMMIS
-                          INPSAL-NR-SALES.
+                          INPSAL-NR-SALES
+                          EXPECTED-NR-SALES.
 0480       PERFORM 0100-MAIN-LOOP
-0490           UNTIL END-OF-INPUT.
-           IF INPSAL-NR-SALES > ZERO
-               WRITE INPUT-SALES-RECORD.
+           UNTIL END-OF-INPUT.
+           IF INPSAL-SALESMAN-ID NOT = SPACES
+               PERFORM 0600-VALIDATE-DETAIL-COUNT
+               IF DETAIL-COUNT-OK
+                   WRITE INPUT-SALES-RECORD
+               END-IF
+           END-IF.
 0500       CLOSE INPUT-SALES-FILE
-0510             INPUT-SALES-SOURCE.
+0510             INPUT-SALES-SOURCE
+                 COMMISSB-EXCEPTION-FILE.
 0530       STOP RUN.
 0540
 0550   0100-MAIN-LOOP.
-           IF INPSOU-TYPE = '1' AND INPSAL-NR-SALES > ZERO
-               WRITE INPUT-SALES-RECORD.
+           IF INPSOU-TYPE = '1' AND INPSAL-SALESMAN-ID NOT = SPACES
+               PERFORM 0600-VALIDATE-DETAIL-COUNT
+               IF DETAIL-COUNT-OK
+                   WRITE INPUT-SALES-RECORD
+               END-IF
+           END-IF.
            IF INPSOU-TYPE = '1'
                MOVE INPSOU-SMAN-ID TO INPSAL-SALESMAN-ID
                MOVE INPSOU-SMAN-YTD TO INPSAL-YEAR-TO-DATE-COMMIS
+               MOVE INPSOU-SMAN-NR-SALES TO EXPECTED-NR-SALES
                MOVE ZERO TO INPSAL-NR-SALES.
            IF INPSOU-TYPE = '2'
-               ADD 1 TO INPSAL-NR-SALES
-               MOVE INPSOU-SALES-ITEM
-                    TO INPSA-SALES-ITEMS (INPSAL-NR-SALES).
+               IF INPSAL-SALESMAN-ID = SPACES
+                   MOVE SPACES TO COMMISSB-EXCEPTION-RECORD
+                   MOVE INPSOU-SALES-ITEM TO EXCP-INPUT-DATA (1:36)
+                   MOVE "DETAIL RECORD WITH NO HEADER" TO EXCP-REASON
+                   WRITE COMMISSB-EXCEPTION-RECORD
+               ELSE
+                   ADD 1 TO INPSAL-NR-SALES
+                   MOVE INPSOU-SALES-ITEM
+                        TO INPSA-SALES-ITEMS (INPSAL-NR-SALES)
+               END-IF
+           END-IF.
 0700       PERFORM 0500-READ-SALES-FILE.
 0710
+
+      *  Both call sites only reach here once a header has been seen
+      *  (INPSAL-SALESMAN-ID NOT = SPACES) -- a detail record with no
+      *  preceding header is caught as it's read, in 0100-MAIN-LOOP's
+      *  type '2' handling, so this only has the count itself left to
+      *  check.
+       0600-VALIDATE-DETAIL-COUNT.
+
+           MOVE 'Y' TO DETAIL-COUNT-OK-SWITCH.
+           IF INPSAL-NR-SALES NOT = EXPECTED-NR-SALES
+               MOVE SPACES TO COMMISSB-EXCEPTION-RECORD
+               MOVE INPSAL-SALESMAN-ID TO EXCP-INPUT-DATA (1:9)
+               MOVE EXPECTED-NR-SALES TO EXCP-INPUT-DATA (11:2)
+               MOVE INPSAL-NR-SALES TO EXCP-INPUT-DATA (14:2)
+               MOVE "EXPECTED/ACTUAL COUNT MISMATCH" TO EXCP-REASON
+               WRITE COMMISSB-EXCEPTION-RECORD
+               MOVE 'N' TO DETAIL-COUNT-OK-SWITCH
+           END-IF.
 0800   0500-READ-SALES-FILE.
 0810        READ INPUT-SALES-SOURCE
 0820            AT END
