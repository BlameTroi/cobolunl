@@ -38,6 +38,11 @@
 0280
 0290   01  ROW-NR                               PIC 99 VALUE 1.
 0300   01  COL-NR                               PIC 99 VALUE 1.
+       01  TOTAL-EMPLOYEES                      PIC 9(5) VALUE ZERO.
+       01  TOTAL-PAGES                          PIC 999 VALUE ZERO.
+       01  CURRENT-PAGE-NR                      PIC 999 VALUE ZERO.
+       01  PAGE-NR-DISPLAY                      PIC ZZ9.
+       01  TOTAL-PAGES-DISPLAY                  PIC ZZ9.
 0310   01  PHONE-NUMBERS.
 0320       05  PHONE-COLUMN OCCURS 3 TIMES.
 0330           10  PHONE-ENTRY OCCURS 55 TIMES.
@@ -46,9 +51,10 @@
 0360
 0370   01  DIRECTORY-TITLE.
 0380       05  FILLER                  PIC X(20) VALUE SPACES.
-0390       05  FILLER                  PIC X(40) VALUE
+0390       05  FILLER                  PIC X(28) VALUE
 0400           'COMPANY TELEPHONE DIRECTORY '.
-0410       05  DIR-TITLE-DATE          PIC X(20) VALUE SPACES.
+           05  DIR-TITLE-PAGE          PIC X(15) VALUE SPACES.
+0410       05  DIR-TITLE-DATE          PIC X(17) VALUE SPACES.
 0420   01  DIRECTORY-HEADING.
 0430       05  FILLER PIC X(27) VALUE 'NAME               NUMBER  '.
 0440       05  FILLER PIC X(27) VALUE 'NAME               NUMBER  '.
@@ -68,7 +74,11 @@
 0580         THIS-YEAR DELIMITED BY SIZE
 0590         INTO DIR-TITLE-DATE.
 0600
-0610       OPEN INPUT  PERSONNEL-FILE
+0610       OPEN INPUT  PERSONNEL-FILE.
+           PERFORM 0050-COUNT-EMPLOYEES.
+           CLOSE PERSONNEL-FILE.
+           MOVE 'NO' TO INPUT-EOF-STATUS.
+           OPEN INPUT  PERSONNEL-FILE
 0620            OUTPUT PHONE-LIST.
 0630       PERFORM 0600-READ-INPUT.
 0640       PERFORM 0100-MAIN-LOOP
@@ -77,8 +87,27 @@
 0670             PHONE-LIST.
 0680       STOP RUN.
 0690
+       0050-COUNT-EMPLOYEES.
+           PERFORM 0600-READ-INPUT.
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO TOTAL-EMPLOYEES
+               PERFORM 0600-READ-INPUT
+           END-PERFORM.
+           COMPUTE TOTAL-PAGES ROUNDED =
+               FUNCTION INTEGER (TOTAL-EMPLOYEES / 165 + 0.999).
+           IF TOTAL-PAGES = ZERO
+               MOVE 1 TO TOTAL-PAGES.
+
 0700   0100-MAIN-LOOP.
 0705       MOVE SPACES TO PHONE-NUMBERS.
+           ADD 1 TO CURRENT-PAGE-NR.
+           MOVE CURRENT-PAGE-NR TO PAGE-NR-DISPLAY.
+           MOVE TOTAL-PAGES TO TOTAL-PAGES-DISPLAY.
+           STRING 'PAGE ' DELIMITED BY SIZE
+               PAGE-NR-DISPLAY DELIMITED BY SIZE
+               ' OF ' DELIMITED BY SIZE
+               TOTAL-PAGES-DISPLAY DELIMITED BY SIZE
+               INTO DIR-TITLE-PAGE.
 0710       PERFORM VARYING COL-NR FROM 1 BY 1
 0720          UNTIL COL-NR > 3
 0730            OR END-OF-FILE
