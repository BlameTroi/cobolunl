@@ -11,9 +11,12 @@
       * not supported, it is possible to call operating system functions
       * instead.
       *
-      * This program creates a simple form with a single entry field
-      * which uses the "POST" request method to interact with this
-      * program.
+      * This program creates a simple form which uses the "POST" request
+      * method to interact with this program. The POST body may contain
+      * any number of "&"-separated name/value fields; each is decoded
+      * into FIELD-TABLE and persisted, with a timestamp, to
+      * POSTDATA.DAT -- a simple web-submitted data-capture form rather
+      * than just an echo demo.
       *=================================================================
 
        ENVIRONMENT DIVISION.
@@ -27,6 +30,10 @@
                ORGANIZATION LINE SEQUENTIAL
                ACCESS       SEQUENTIAL
                FILE STATUS  STDOUT-FILESTATUS.
+           SELECT  POST-DATA-FILE ASSIGN "POSTDATA.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               ACCESS       SEQUENTIAL
+               FILE STATUS  POST-DATA-FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,6 +45,16 @@
        FD  STDOUT LABEL RECORDS STANDARD.
        01  STDOUT-RECORD           PIC X(256).
 
+       FD  POST-DATA-FILE LABEL RECORDS STANDARD.
+       01  POST-DATA-RECORD.
+         05  POST-DATE             PIC 9(8).
+         05  POST-SEP-1            PIC X.
+         05  POST-TIME             PIC 9(6).
+         05  POST-SEP-2            PIC X.
+         05  POST-FIELD-NAME       PIC X(20).
+         05  POST-SEP-3            PIC X.
+         05  POST-FIELD-VALUE      PIC X(160).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -45,12 +62,27 @@
        01  CONTENT-LENGTH-X        PIC X(4).
        01  CONTENT-LENGTH          PIC 9(4).
 
-       01  FIELD-NAME              PIC X(10)   VALUE SPACE.
-       01  FIELD-VALUE             PIC X(249)  VALUE SPACE.
+       01  FIELD-NAME              PIC X(20)   VALUE SPACE.
+       01  FIELD-VALUE             PIC X(160)  VALUE SPACE.
        01  FV-PTR                  PIC 9(4) BINARY.
-       01  TEMP-VALUE              PIC X(249)  VALUE SPACE.
+       01  TEMP-VALUE              PIC X(160)  VALUE SPACE.
        01  TEMP-PTR                PIC 9(4) BINARY.
        01  TEMP-CNT                PIC 9(4) BINARY.
+       01  IN-PTR                  PIC 9(4) BINARY VALUE 1.
+
+      *-----------------------------------------------------------------
+      * Every name/value pair decoded from the POST body, in order.
+      * CGI allows any number of fields joined by "&", so the decode
+      * loop in GET-INPUT fills as many entries as are present instead
+      * of assuming there is exactly one.
+      *-----------------------------------------------------------------
+       01  FIELD-COUNT              PIC 9(4) BINARY VALUE 0.
+       01  FIELD-TABLE.
+         05  FIELD-ENTRY OCCURS 1 TO 20 TIMES
+                          DEPENDING ON FIELD-COUNT.
+           10  FIELD-ENTRY-NAME     PIC X(20).
+           10  FIELD-ENTRY-VALUE    PIC X(160).
+       01  FIELD-IDX                PIC 9(4) BINARY.
 
        01  CHAR-ENCODED.
          05  CHAR-ENCODED-BINARY   PIC 99 BINARY OCCURS 2.
@@ -62,6 +94,10 @@
 
        01  STDIN-FILESTATUS        PIC X(2).
        01  STDOUT-FILESTATUS       PIC X(2).
+       01  POST-DATA-FILESTATUS    PIC X(2).
+         88  POST-DATA-IO-OK                VALUE "00" THRU "09".
+       01  POST-DATA-SAVED-SWITCH  PIC X      VALUE "Y".
+         88  POST-DATA-SAVED-OK             VALUE "Y".
 
        PROCEDURE DIVISION.
 
@@ -69,6 +105,7 @@
        MAIN.
       *=================================================================
            PERFORM GET-INPUT
+           PERFORM SAVE-POST-DATA
            PERFORM PUT-OUTPUT
            STOP RUN
            .
@@ -93,11 +130,29 @@
                    OPEN INPUT STDIN
                    READ STDIN
                    CLOSE STDIN
-                   PERFORM DECODE-URL-STRING
+                   PERFORM FILL-FIELD-TABLE
                END-IF
            END-IF
            .
 
+      *=================================================================
+       FILL-FIELD-TABLE.
+      *-----------------------------------------------------------------
+      * Decodes every "&"-separated name/value pair out of STDIN-RECORD
+      * into FIELD-TABLE, the same way CGIMAINT's FILL-CONTACT-RECORD
+      * walks IN-PTR across a multi-field POST body.
+      *=================================================================
+           MOVE 0 TO FIELD-COUNT
+           MOVE 1 TO IN-PTR
+           PERFORM UNTIL IN-PTR > CONTENT-LENGTH
+             OR FIELD-COUNT >= 20
+               PERFORM DECODE-URL-STRING
+               ADD 1 TO FIELD-COUNT
+               MOVE FIELD-NAME  TO FIELD-ENTRY-NAME (FIELD-COUNT)
+               MOVE FIELD-VALUE TO FIELD-ENTRY-VALUE (FIELD-COUNT)
+           END-PERFORM
+           .
+
       *=================================================================
        DECODE-URL-STRING.
       *-----------------------------------------------------------------
@@ -115,16 +170,20 @@
       *         FIELD1=some value
       *         FIELD2=some other value!
       *
-      * This routine expects a single field.
+      * This routine decodes one field at a time, advancing IN-PTR past
+      * it, so the caller can loop it across however many fields are in
+      * the POST body.
       *
+      * Input:     STDIN-RECORD
+      *            CONTENT-LENGTH  - length of STDIN-RECORD
+      * Output:    FIELD-NAME
       *            FIELD-VALUE
-      *            FN-PTR      - length of FIELD-NAME
-      *            FV-PTR      - length of FIELD-VALUE
       *=================================================================
-      * Parse the name from the string
+           MOVE SPACE TO FIELD-NAME FIELD-VALUE TEMP-VALUE
            UNSTRING STDIN-RECORD DELIMITED ALL "=" OR "&"
-               INTO FIELD-NAME
-                    TEMP-VALUE
+               INTO    FIELD-NAME
+                       TEMP-VALUE
+               POINTER IN-PTR
            END-UNSTRING
 
       * STDIN-RECORD is preserved to display later otherwise
@@ -134,14 +193,14 @@
 
       * Now parse the field value for all encoded characters
            MOVE 1 TO TEMP-PTR FV-PTR
-           PERFORM UNTIL TEMP-PTR >= CONTENT-LENGTH
+           PERFORM UNTIL TEMP-PTR >= LENGTH OF TEMP-VALUE
                UNSTRING TEMP-VALUE DELIMITED ALL "%"
                    INTO    FIELD-VALUE (FV-PTR:)
                    COUNT   TEMP-CNT
                    POINTER TEMP-PTR
                END-UNSTRING
                ADD TEMP-CNT TO FV-PTR
-               IF TEMP-PTR < CONTENT-LENGTH
+               IF TEMP-PTR < LENGTH OF TEMP-VALUE
                    MOVE TEMP-VALUE (TEMP-PTR:2) TO CHAR-ENCODED
                    PERFORM CONVERT-TO-CHARACTER
 
@@ -170,6 +229,44 @@
            END-COMPUTE
            .
 
+      *=================================================================
+       SAVE-POST-DATA.
+      *-----------------------------------------------------------------
+      * Appends every decoded field to POSTDATA.DAT, one line per
+      * field, each stamped with the date and time it was received, so
+      * submissions are actually captured instead of only being echoed
+      * back to the browser.
+      *=================================================================
+           MOVE "Y" TO POST-DATA-SAVED-SWITCH
+           IF FIELD-COUNT > 0
+               OPEN EXTEND POST-DATA-FILE
+               IF NOT POST-DATA-IO-OK
+                   CLOSE POST-DATA-FILE
+                   OPEN OUTPUT POST-DATA-FILE
+               END-IF
+               IF POST-DATA-IO-OK
+                   PERFORM VARYING FIELD-IDX FROM 1 BY 1
+                     UNTIL FIELD-IDX > FIELD-COUNT
+                       ACCEPT POST-DATE FROM DATE
+                       ACCEPT POST-TIME FROM TIME
+                       MOVE SPACE TO POST-SEP-1 POST-SEP-2
+                       MOVE "="   TO POST-SEP-3
+                       MOVE FIELD-ENTRY-NAME (FIELD-IDX)
+                         TO POST-FIELD-NAME
+                       MOVE FIELD-ENTRY-VALUE (FIELD-IDX)
+                         TO POST-FIELD-VALUE
+                       WRITE POST-DATA-RECORD
+                       IF NOT POST-DATA-IO-OK
+                           MOVE "N" TO POST-DATA-SAVED-SWITCH
+                       END-IF
+                   END-PERFORM
+                   CLOSE POST-DATA-FILE
+               ELSE
+                   MOVE "N" TO POST-DATA-SAVED-SWITCH
+               END-IF
+           END-IF
+           .
+
       *=================================================================
        PUT-OUTPUT.
       *-----------------------------------------------------------------
@@ -218,22 +315,29 @@
            IF REQUEST-METHOD = "GET"
                CONTINUE
            ELSE
-               IF FIELD-VALUE = SPACE
-                   MOVE "<P>You did not type anything in "
+               IF FIELD-COUNT = 0
+                   MOVE "<P>You did not submit any fields."
                      TO STDOUT-RECORD
                    WRITE STDOUT-RECORD
-                   MOVE FIELD-NAME    TO STDOUT-RECORD
-                   WRITE STDOUT-RECORD
                ELSE
-      *   Echo the user's input
-                   MOVE "<P>You typed <EM>" TO STDOUT-RECORD
-                   WRITE STDOUT-RECORD
-                   MOVE FIELD-VALUE         TO STDOUT-RECORD
-                   WRITE STDOUT-RECORD
-                   MOVE "</EM> into "       TO STDOUT-RECORD
-                   WRITE STDOUT-RECORD
-                   MOVE FIELD-NAME          TO STDOUT-RECORD
-                   WRITE STDOUT-RECORD
+      *   Echo every field that was decoded and saved
+                   PERFORM VARYING FIELD-IDX FROM 1 BY 1
+                     UNTIL FIELD-IDX > FIELD-COUNT
+                       INITIALIZE STDOUT-RECORD
+                       IF FIELD-ENTRY-VALUE (FIELD-IDX) = SPACE
+                           STRING "<P>You did not type anything in "
+                                  FIELD-ENTRY-NAME (FIELD-IDX)
+                                  DELIMITED SIZE INTO STDOUT-RECORD
+                       ELSE
+                           STRING "<P>You typed <EM>"
+                                  FIELD-ENTRY-VALUE (FIELD-IDX)
+                                  "</EM> into "
+                                  FIELD-ENTRY-NAME (FIELD-IDX)
+                                  DELIMITED SIZE INTO STDOUT-RECORD
+                       END-IF
+                       WRITE STDOUT-RECORD
+                   END-PERFORM
+
                    Move "<P>The length is " TO STDOUT-RECORD
                    WRITE STDOUT-RECORD
                    MOVE CONTENT-LENGTH-X    TO STDOUT-RECORD
@@ -246,6 +350,14 @@
                    WRITE STDOUT-RECORD
                    MOVE "</EM>"        TO STDOUT-RECORD
                    WRITE STDOUT-RECORD
+
+                   IF POST-DATA-SAVED-OK
+                       MOVE "<P>Saved to POSTDATA.DAT." TO STDOUT-RECORD
+                   ELSE
+                       MOVE "<P>Could not save to POSTDATA.DAT."
+                         TO STDOUT-RECORD
+                   END-IF
+                   WRITE STDOUT-RECORD
                END-IF
            END-IF
 
@@ -256,4 +368,3 @@
            WRITE STDOUT-RECORD
            CLOSE STDOUT
            .
-
