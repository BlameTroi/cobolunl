@@ -29,6 +29,11 @@
 		  FILE STATUS		 IS MASTER-STATUS
 		  RECORD KEY		 IS MASTER-HANDLE
 		  ALTERNATE RECORD KEY	 IS MASTER-NAME.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "CHAPHIST.DAT"
+		  ORGANIZATION		 IS INDEXED
+		  ACCESS		 IS DYNAMIC
+		  FILE STATUS		 IS HISTORY-STATUS
+		  RECORD KEY		 IS HISTORY-KEY.
        DATA DIVISION.
        FILE SECTION.
        FD  MASTER-FILE.
@@ -40,6 +45,20 @@
 	   03  MASTER-STATE	  PIC XX.
 	   03  MASTER-POSTAL-CODE PIC X(10).
 
+      * Holds the record image as it was immediately before a REWRITE
+      * or DELETE, keyed by handle and the timestamp of the change, so
+      * a prior value can be looked back up after an update.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+	   03  HISTORY-KEY.
+	       05  HISTORY-HANDLE	   PIC X(16).
+	       05  HISTORY-TIMESTAMP	   PIC X(16).
+	   03  HISTORY-NAME	       PIC X(30).
+	   03  HISTORY-ADDRESS	       PIC X(50).
+	   03  HISTORY-CITY	       PIC X(30).
+	   03  HISTORY-STATE	       PIC XX.
+	   03  HISTORY-POSTAL-CODE	   PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        COPY "sp2.cpy".
@@ -53,10 +72,22 @@
            88  MASTER-DUPLICATE        VALUE "22".
            88  MASTER-MISSING          VALUE "23".
            88  MASTER-END              VALUE "10".
+       01  HISTORY-STATUS	       PIC XX.
+           88  HISTORY-SUCCESS         VALUE "00" "05".
       * Work Fields
        01  LAST-HANDLE		       PIC X(16) VALUE LOW-VALUES.
        01  THE-DATE		       PIC 9(6)  VALUE ZEROS.
        01  THE-TIME		       PIC 9(6)  VALUE ZEROS.
+      * Record image as it stood immediately before the current
+      * REWRITE or DELETE, captured before MOVE-SCREEN-TO-RECORD
+      * overlays MASTER-RECORD with the edited screen values.
+       01  PRIOR-MASTER-RECORD.
+	   03  PRIOR-HANDLE	       PIC X(16).
+	   03  PRIOR-NAME	       PIC X(30).
+	   03  PRIOR-ADDRESS	       PIC X(50).
+	   03  PRIOR-CITY	       PIC X(30).
+	   03  PRIOR-STATE	       PIC XX.
+	   03  PRIOR-POSTAL-CODE      PIC X(10).
       * This linkage section required by CA-Realia.  Can be removed
       * for other compilers.  Remember to change the Procedure Division
       * using statement.
@@ -83,10 +114,12 @@
 	   MOVE LOW-VALUES TO CHAPT08-COLRS
 	   MOVE LOW-VALUES TO CHAPT08-TYPES
 	   PERFORM OPEN-MASTER-FILE
+	   PERFORM OPEN-HISTORY-FILE
 	   PERFORM PROC-CON-CHAPT08
 	   PERFORM PROC-CLOSE-WINDOW
 	   PERFORM PROC-CLOSE-FILE
 	   PERFORM CLOSE-MASTER-FILE
+	   PERFORM CLOSE-HISTORY-FILE
 	   PERFORM PROC-END-SESSION
 	   STOP RUN.
 
@@ -155,10 +188,14 @@
 	   PERFORM WRITE-RECORD
 	   .
        UPDATE-RECORD.
+	   PERFORM SAVE-PRIOR-IMAGE
+	   PERFORM WRITE-HISTORY-RECORD
 	   PERFORM MOVE-SCREEN-TO-RECORD
 	   PERFORM REWRITE-RECORD
 	   .
        DELETE-RECORD.
+	   PERFORM SAVE-PRIOR-IMAGE
+	   PERFORM WRITE-HISTORY-RECORD
 	   PERFORM MOVE-SCREEN-TO-RECORD
 	   PERFORM DELETE-ACTUAL-RECORD
 	   .
@@ -324,6 +361,19 @@
 	   MOVE 1		    TO SP2-MS-LINE-CNT
            CALL "SP2" USING SP2-DISPLAY-MESSAGE SP2-MESSAGE-DATA
 	   .
+       SHOW-HISTORY-ERROR.
+	   MOVE LOW-VALUES TO SP2-MS-DATA
+           MOVE "b" TO SP2-MS-ICON
+           MOVE "History File Error"  TO SP2-MS-TITLE
+           STRING "History File Status Error "
+		  HISTORY-STATUS
+		  DELIMITED BY SIZE
+		  INTO SP2-MS-TEXT
+	   END-STRING
+           MOVE "o"                 TO SP2-MS-BUTTON
+	   MOVE 1		    TO SP2-MS-LINE-CNT
+           CALL "SP2" USING SP2-DISPLAY-MESSAGE SP2-MESSAGE-DATA
+	   .
        SHOW-NO-MORE.
 	   MOVE LOW-VALUES TO SP2-MS-DATA
            MOVE "o" TO SP2-MS-ICON
@@ -365,4 +415,59 @@
        CLOSE-MASTER-FILE.
 	   CLOSE MASTER-FILE
 	   .
+
+       OPEN-HISTORY-FILE.
+	   OPEN I-O HISTORY-FILE
+	   IF NOT HISTORY-SUCCESS
+	      STOP RUN
+	   END-IF
+      * file newly created, close and re-open, required for update
+      * access by some compilers.
+           IF HISTORY-STATUS = "05"
+	      CLOSE HISTORY-FILE
+	      OPEN I-O HISTORY-FILE
+	      IF NOT HISTORY-SUCCESS
+		 STOP RUN
+	      END-IF
+	   END-IF
+	   .
+       CLOSE-HISTORY-FILE.
+	   CLOSE HISTORY-FILE
+	   .
+
+       SAVE-PRIOR-IMAGE.
+      *************************************************************
+      * Captures MASTER-RECORD as it stood before MOVE-SCREEN-TO-
+      * RECORD overlays it with the edited screen values, so the
+      * history file records what the record looked like before
+      * this change.
+      *************************************************************
+	   MOVE MASTER-HANDLE	     TO PRIOR-HANDLE
+	   MOVE MASTER-NAME	     TO PRIOR-NAME
+	   MOVE MASTER-ADDRESS	     TO PRIOR-ADDRESS
+	   MOVE MASTER-CITY	     TO PRIOR-CITY
+	   MOVE MASTER-STATE	     TO PRIOR-STATE
+	   MOVE MASTER-POSTAL-CODE  TO PRIOR-POSTAL-CODE
+	   .
+
+       WRITE-HISTORY-RECORD.
+      *************************************************************
+      * Writes the prior record image to HISTORY-FILE, keyed by
+      * handle and the timestamp of the change.
+      *************************************************************
+	   MOVE PRIOR-HANDLE	     TO HISTORY-HANDLE
+	   MOVE FUNCTION CURRENT-DATE (1:16) TO HISTORY-TIMESTAMP
+	   MOVE PRIOR-NAME	     TO HISTORY-NAME
+	   MOVE PRIOR-ADDRESS	     TO HISTORY-ADDRESS
+	   MOVE PRIOR-CITY	     TO HISTORY-CITY
+	   MOVE PRIOR-STATE	     TO HISTORY-STATE
+	   MOVE PRIOR-POSTAL-CODE   TO HISTORY-POSTAL-CODE
+	   WRITE HISTORY-RECORD
+	   EVALUATE TRUE
+	      WHEN HISTORY-SUCCESS
+		   CONTINUE
+	      WHEN OTHER
+		   PERFORM SHOW-HISTORY-ERROR
+	   END-EVALUATE
+	   .
 
\ No newline at end of file
