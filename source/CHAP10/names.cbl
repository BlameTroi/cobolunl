@@ -6,23 +6,31 @@
        01  FULL-NAME-SIZE          PIC 99 VALUE 79.
        01  NAME-POINTER            PIC 99.
        01  FIRST-NAME              PIC X(50).
-       01  MIDDLE-NAME-1.
-           05  MIDDLE-INITIAL-1    PIC X.
-           05  FILLER              PIC X(49).
-       01  MIDDLE-NAME-2.
-           05  MIDDLE-INITIAL-2    PIC X.
-           05  FILLER              PIC X(49).
-       01  MIDDLE-NAME-3.
-           05  MIDDLE-INITIAL-3    PIC X.
-           05  FILLER              PIC X(49).
+       01  FIRST-NAME-SIZE         PIC 99.
+       01  NAME-TOKEN-TABLE.
+           05  NAME-TOKEN OCCURS 13 TIMES
+                                   PIC X(50).
+       01  NUMBER-OF-NAMES         PIC 99 VALUE ZERO.
+       01  LAST-TOKEN-IX           PIC 99.
+       01  MIDDLE-NAME-IX          PIC 99.
+       01  NR-MIDDLE-NAMES         PIC 99 VALUE ZERO.
+       01  MIDDLE-NAME-TABLE.
+           05  MIDDLE-NAME-ENTRY OCCURS 10 TIMES.
+               10  MIDDLE-INITIAL  PIC X.
+               10  FILLER          PIC X(49).
        01  LAST-NAME               PIC X(50).
        01  SUFFIX                  PIC X(50).
            88  SUFFIX-VALUE VALUE 'JR' 'SR' 'II' 'III'
                                   'IV' 'V' 'ESQ' 'Jr'
-                                  'Sr' 'Esq'.
+                                  'Sr' 'Esq' 'PHD' 'PhD'
+                                  'MD' 'Md' 'DDS' 'RN' 'CPA'.
        01  FULL-NAME-LAST-FIRST    PIC X(79).
-       01  FIRST-NAME-SIZE         PIC 99.
-       01  NUMBER-OF-NAMES         PIC 99 VALUE ZERO.
+
+      *  Middle names are unstrung into a generic token table rather
+      *  than a fixed set of elementary fields so the number we can
+      *  carry isn't capped at the UNSTRING's arity; the first token
+      *  is always the first name, the last non-suffix token is the
+      *  last name, and everything in between is a middle name.
 
        PROCEDURE DIVISION.
        0001-MAIN-PARAGRAPH.
@@ -33,61 +41,50 @@
            MOVE 1 TO NAME-POINTER.
            INSPECT FULL-NAME-INPUT
                  TALLYING NAME-POINTER FOR LEADING SPACES.
-           MOVE SPACES TO MIDDLE-INITIAL-1 MIDDLE-INITIAL-2
-                          MIDDLE-INITIAL-3
-                          LAST-NAME SUFFIX.
+           MOVE SPACES TO NAME-TOKEN-TABLE LAST-NAME SUFFIX
+                          MIDDLE-NAME-TABLE.
+           MOVE ZERO TO NUMBER-OF-NAMES NR-MIDDLE-NAMES.
            UNSTRING FULL-NAME-INPUT DELIMITED BY ALL SPACES
-               INTO FIRST-NAME COUNT IN FIRST-NAME-SIZE
-                    MIDDLE-NAME-1
-                    MIDDLE-NAME-2
-                    MIDDLE-NAME-3
-                    LAST-NAME
-                    SUFFIX
+               INTO NAME-TOKEN (1) NAME-TOKEN (2) NAME-TOKEN (3)
+                    NAME-TOKEN (4) NAME-TOKEN (5) NAME-TOKEN (6)
+                    NAME-TOKEN (7) NAME-TOKEN (8) NAME-TOKEN (9)
+                    NAME-TOKEN (10) NAME-TOKEN (11) NAME-TOKEN (12)
+                    NAME-TOKEN (13)
                POINTER NAME-POINTER
                TALLYING NUMBER-OF-NAMES
                ON OVERFLOW
-                 DISPLAY 'WE CAN ONLY HANDLE 3 MIDDLE NAMES'
-                 PERFORM 0100-EXTRA-NAMES
-                    UNTIL NAME-POINTER > FULL-NAME-SIZE
+                 DISPLAY
+                   'NAME HAS TOO MANY WORDS -- SOME WERE DROPPED'
            END-UNSTRING.
-           EVALUATE NUMBER-OF-NAMES
-             WHEN 1
-               CONTINUE
-             WHEN 2
-               MOVE MIDDLE-NAME-1 TO LAST-NAME
-               MOVE SPACES TO MIDDLE-NAME-1
-             WHEN 3
-               MOVE MIDDLE-NAME-2 TO SUFFIX
-               IF SUFFIX-VALUE
-                 MOVE MIDDLE-NAME-1 TO LAST-NAME
-                 MOVE SPACES TO MIDDLE-NAME-1 MIDDLE-NAME-2
-               ELSE
-                 MOVE MIDDLE-NAME-2 TO LAST-NAME
-                 MOVE SPACES TO MIDDLE-NAME-2 SUFFIX
-               END-IF
-             WHEN 4
-               MOVE MIDDLE-NAME-3 TO SUFFIX
-               IF SUFFIX-VALUE
-                 MOVE MIDDLE-NAME-2 TO LAST-NAME
-                 MOVE SPACES TO MIDDLE-NAME-2 MIDDLE-NAME-3
-               ELSE
-                 MOVE MIDDLE-NAME-3 TO LAST-NAME
-                 MOVE SPACES TO MIDDLE-NAME-3 SUFFIX
-               END-IF
-             WHEN 5
-               MOVE LAST-NAME TO SUFFIX
+           MOVE NAME-TOKEN (1) TO FIRST-NAME.
+           MOVE ZERO TO FIRST-NAME-SIZE.
+           INSPECT FIRST-NAME
+               TALLYING FIRST-NAME-SIZE FOR CHARACTERS
+                   BEFORE INITIAL SPACE.
+           MOVE NUMBER-OF-NAMES TO LAST-TOKEN-IX.
+           IF LAST-TOKEN-IX > 1
+               MOVE NAME-TOKEN (LAST-TOKEN-IX) TO SUFFIX
                IF SUFFIX-VALUE
-                 MOVE MIDDLE-NAME-3 TO LAST-NAME
-                 MOVE SPACES TO MIDDLE-NAME-3
+                   SUBTRACT 1 FROM LAST-TOKEN-IX
                ELSE
-                 MOVE SPACES TO SUFFIX
+                   MOVE SPACES TO SUFFIX
                END-IF
-             WHEN 6
-               IF NOT SUFFIX-VALUE
-                 MOVE SUFFIX TO LAST-NAME
-                 MOVE SPACES TO SUFFIX
-               END-IF
-           END-EVALUATE.
+           END-IF.
+           IF LAST-TOKEN-IX > 1
+               MOVE NAME-TOKEN (LAST-TOKEN-IX) TO LAST-NAME
+               SUBTRACT 1 FROM LAST-TOKEN-IX
+           END-IF.
+      *    Remaining tokens, positions 2 through LAST-TOKEN-IX, are
+      *    the middle names.
+           IF LAST-TOKEN-IX > 1
+               PERFORM VARYING MIDDLE-NAME-IX FROM 2 BY 1
+                   UNTIL MIDDLE-NAME-IX > LAST-TOKEN-IX
+                      OR NR-MIDDLE-NAMES = 10
+                   ADD 1 TO NR-MIDDLE-NAMES
+                   MOVE NAME-TOKEN (MIDDLE-NAME-IX)
+                       TO MIDDLE-NAME-ENTRY (NR-MIDDLE-NAMES)
+               END-PERFORM
+           END-IF.
            MOVE 1 TO NAME-POINTER.
            MOVE SPACES TO FULL-NAME-LAST-FIRST.
            STRING LAST-NAME DELIMITED BY SPACES
@@ -102,21 +99,16 @@
            STRING SPACE DELIMITED BY SIZE
                INTO FULL-NAME-LAST-FIRST
                POINTER NAME-POINTER.
-           IF MIDDLE-INITIAL-1 NOT = SPACES
-               STRING MIDDLE-INITIAL-1 DELIMITED BY SIZE
-                   '. ' DELIMITED BY SIZE
-                   INTO FULL-NAME-LAST-FIRST
-                   POINTER NAME-POINTER.
-           IF MIDDLE-INITIAL-2 NOT = SPACES
-               STRING MIDDLE-INITIAL-2 DELIMITED BY SIZE
-                   '. ' DELIMITED BY SIZE
-                   INTO FULL-NAME-LAST-FIRST
-                   POINTER NAME-POINTER.
-           IF MIDDLE-INITIAL-3 NOT = SPACES
-               STRING MIDDLE-INITIAL-3 DELIMITED BY SIZE
-                   '. ' DELIMITED BY SIZE
-                   INTO FULL-NAME-LAST-FIRST
-                   POINTER NAME-POINTER.
+           PERFORM VARYING MIDDLE-NAME-IX FROM 1 BY 1
+               UNTIL MIDDLE-NAME-IX > NR-MIDDLE-NAMES
+               IF MIDDLE-INITIAL (MIDDLE-NAME-IX) NOT = SPACES
+                   STRING MIDDLE-INITIAL (MIDDLE-NAME-IX)
+                           DELIMITED BY SIZE
+                       '. ' DELIMITED BY SIZE
+                       INTO FULL-NAME-LAST-FIRST
+                       POINTER NAME-POINTER
+               END-IF
+           END-PERFORM.
            IF SUFFIX NOT = SPACES
                STRING SUFFIX DELIMITED BY SPACE
                    INTO FULL-NAME-LAST-FIRST
@@ -124,9 +116,3 @@
            DISPLAY 'YOUR NAME WILL BE RECORDED AS: '
                FULL-NAME-LAST-FIRST.
            STOP RUN.
-       0100-EXTRA-NAMES.
-           MOVE SUFFIX TO LAST-NAME.
-           UNSTRING FULL-NAME-INPUT DELIMITED BY ALL SPACES
-               INTO SUFFIX
-               POINTER NAME-POINTER.
-
