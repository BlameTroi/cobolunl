@@ -15,7 +15,7 @@
        01  FORM-LINE                  PIC X(80).
        FD  INSERTION-VALUES
            LABEL RECORDS STANDARD.
-       01  VALUE-RECORD               PIC X(80).
+       01  VALUE-RECORD               PIC X(150).
        FD  ACTUAL-LETTERS.
        01  LETTER-LINE                PIC X(80).
 
@@ -29,12 +29,12 @@
        01  FORM-POINTER               PIC 999.
        01  LETTER-POINTER             PIC 999.
        01  VARIABLE-INFO.
-           05  VARIABLE-1             PIC X(15).
-           05  VARIABLE-2             PIC X(15).
-           05  VARIABLE-3             PIC X(15).
-           05  VARIABLE-4             PIC X(15).
-           05  VARIABLE-5             PIC X(15).
-           05                         PIC X(5).
+           05  VARIABLE-ENTRY OCCURS 10 TIMES
+                                      PIC X(15).
+       01  VARIABLE-TABLE-SIZE        PIC 99 VALUE 10.
+       01  VARIABLE-INDEX             PIC 99.
+       01  TOKEN-CHAR-1                PIC X.
+       01  TOKEN-CHAR-2                PIC X.
        01  WORK-WORD .
            05  WORK-CHAR1-2           PIC XX.
            05  FILLER                 PIC X(50).
@@ -99,25 +99,22 @@
                    PERFORM 0820-READ-FORMS-LETTER.
 
        0400-GET-VARIABLE.
-           IF WORK-WORD = '$$1'
-               UNSTRING VARIABLE-1 DELIMITED BY '  '
-                 INTO WORK-WORD COUNT WORD-SIZE
-           ELSE
-           IF WORK-WORD = '$$2'
-               UNSTRING VARIABLE-2 DELIMITED BY '  '
-                 INTO WORK-WORD COUNT WORD-SIZE
-           ELSE
-           IF WORK-WORD = '$$3'
-               UNSTRING VARIABLE-3 DELIMITED BY '  '
-                 INTO WORK-WORD COUNT WORD-SIZE
-           ELSE
-           IF WORK-WORD = '$$4'
-               UNSTRING VARIABLE-4 DELIMITED BY '  '
-                 INTO WORK-WORD COUNT WORD-SIZE
-           ELSE
-           IF WORK-WORD = '$$5'
-               UNSTRING VARIABLE-5 DELIMITED BY '  '
-                 INTO WORK-WORD COUNT WORD-SIZE.
+           MOVE ZERO TO VARIABLE-INDEX.
+           MOVE WORK-WORD (3:1) TO TOKEN-CHAR-1.
+           MOVE WORK-WORD (4:1) TO TOKEN-CHAR-2.
+           IF TOKEN-CHAR-1 IS NUMERIC
+               COMPUTE VARIABLE-INDEX = FUNCTION NUMVAL (TOKEN-CHAR-1)
+               IF TOKEN-CHAR-2 IS NUMERIC
+                   COMPUTE VARIABLE-INDEX =
+                       VARIABLE-INDEX * 10 +
+                           FUNCTION NUMVAL (TOKEN-CHAR-2)
+               END-IF
+           END-IF.
+           IF VARIABLE-INDEX > ZERO
+                   AND VARIABLE-INDEX <= VARIABLE-TABLE-SIZE
+               UNSTRING VARIABLE-ENTRY (VARIABLE-INDEX)
+                   DELIMITED BY '  '
+                   INTO WORK-WORD COUNT WORD-SIZE.
 
        0800-READ-INSERTION-VALUES.
            READ INSERTION-VALUES INTO VARIABLE-INFO
