@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Agerpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-OVERDUE-REPORT ASSIGN TO "OVERDUE.DAT"
+                                         LINE SEQUENTIAL.
+           SELECT AGING-REPORT           ASSIGN TO "AGERPT.DAT"
+                                         LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-OVERDUE-REPORT.
+       01  OVRDUE-PAYMENT-RECORD.
+           05  OVRDUE-ACCOUNT-NR       PIC X(8).
+           05                          PIC X.
+           05  OVRDUE-BILLED-DATE      PIC 9(8).
+           05                          PIC X.
+           05  OVRDUE-BALANCE-DUE      PIC 9(7)V99.
+
+       FD  AGING-REPORT.
+       01  AGING-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CURRENT-DATE-INFO           PIC X(21).
+       01  CURRENT-DATE-INFO-GROUP REDEFINES CURRENT-DATE-INFO.
+           05  CURRENT-DATE-INTEGER    PIC 9(8).
+           05  FILLER                  PIC X(13).
+       01  OVERDUE-EOF-STATUS          PIC X VALUE 'N'.
+           88  OVERDUE-END             VALUE 'Y'.
+       01  DAYS-OVERDUE                PIC S9(8).
+
+       01  AGING-BUCKET-TOTALS.
+           05  BUCKET-30-COUNT         PIC 9(5) VALUE ZERO.
+           05  BUCKET-30-AMOUNT        PIC 9(9)V99 VALUE ZERO.
+           05  BUCKET-60-COUNT         PIC 9(5) VALUE ZERO.
+           05  BUCKET-60-AMOUNT        PIC 9(9)V99 VALUE ZERO.
+           05  BUCKET-90-COUNT         PIC 9(5) VALUE ZERO.
+           05  BUCKET-90-AMOUNT        PIC 9(9)V99 VALUE ZERO.
+           05  BUCKET-120-COUNT        PIC 9(5) VALUE ZERO.
+           05  BUCKET-120-AMOUNT       PIC 9(9)V99 VALUE ZERO.
+           05  BUCKET-120-PLUS-COUNT   PIC 9(5) VALUE ZERO.
+           05  BUCKET-120-PLUS-AMOUNT  PIC 9(9)V99 VALUE ZERO.
+
+       01  REPORT-HEADING-1.
+           05  FILLER                  PIC X(29) VALUE
+               'OVERDUE ACCOUNT AGING REPORT'.
+       01  REPORT-HEADING-2.
+           05  FILLER                  PIC X(18) VALUE 'AGE BUCKET'.
+           05  FILLER                  PIC X(12) VALUE 'ACCOUNTS'.
+           05  FILLER                  PIC X(15) VALUE 'DOLLARS'.
+       01  DETAIL-LINE.
+           05  DTL-BUCKET-NAME         PIC X(18).
+           05  DTL-COUNT               PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  DTL-AMOUNT              PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           OPEN INPUT PAYMENT-OVERDUE-REPORT
+                OUTPUT AGING-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-INFO.
+           PERFORM 0800-READ-OVERDUE-RECORD.
+           PERFORM 0200-BUCKET-OVERDUE-RECORD
+               UNTIL OVERDUE-END.
+           PERFORM 0900-PRINT-AGING-REPORT.
+           CLOSE PAYMENT-OVERDUE-REPORT
+                 AGING-REPORT.
+           STOP RUN.
+
+       0200-BUCKET-OVERDUE-RECORD.
+
+           COMPUTE DAYS-OVERDUE =
+               FUNCTION INTEGER-OF-DATE (CURRENT-DATE-INTEGER) -
+               FUNCTION INTEGER-OF-DATE (OVRDUE-BILLED-DATE).
+
+           EVALUATE TRUE
+               WHEN DAYS-OVERDUE <= 30
+                   ADD 1 TO BUCKET-30-COUNT
+                   ADD OVRDUE-BALANCE-DUE TO BUCKET-30-AMOUNT
+               WHEN DAYS-OVERDUE <= 60
+                   ADD 1 TO BUCKET-60-COUNT
+                   ADD OVRDUE-BALANCE-DUE TO BUCKET-60-AMOUNT
+               WHEN DAYS-OVERDUE <= 90
+                   ADD 1 TO BUCKET-90-COUNT
+                   ADD OVRDUE-BALANCE-DUE TO BUCKET-90-AMOUNT
+               WHEN DAYS-OVERDUE <= 120
+                   ADD 1 TO BUCKET-120-COUNT
+                   ADD OVRDUE-BALANCE-DUE TO BUCKET-120-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO BUCKET-120-PLUS-COUNT
+                   ADD OVRDUE-BALANCE-DUE TO BUCKET-120-PLUS-AMOUNT
+           END-EVALUATE.
+
+           PERFORM 0800-READ-OVERDUE-RECORD.
+
+       0800-READ-OVERDUE-RECORD.
+
+           READ PAYMENT-OVERDUE-REPORT
+               AT END
+                   MOVE 'Y' TO OVERDUE-EOF-STATUS.
+
+       0900-PRINT-AGING-REPORT.
+
+           WRITE AGING-REPORT-LINE FROM REPORT-HEADING-1.
+           MOVE SPACES TO AGING-REPORT-LINE.
+           WRITE AGING-REPORT-LINE AFTER ADVANCING 1 LINE.
+           WRITE AGING-REPORT-LINE FROM REPORT-HEADING-2.
+
+           MOVE '1-30 DAYS'         TO DTL-BUCKET-NAME.
+           MOVE BUCKET-30-COUNT     TO DTL-COUNT.
+           MOVE BUCKET-30-AMOUNT    TO DTL-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE '31-60 DAYS'        TO DTL-BUCKET-NAME.
+           MOVE BUCKET-60-COUNT     TO DTL-COUNT.
+           MOVE BUCKET-60-AMOUNT    TO DTL-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE '61-90 DAYS'        TO DTL-BUCKET-NAME.
+           MOVE BUCKET-90-COUNT     TO DTL-COUNT.
+           MOVE BUCKET-90-AMOUNT    TO DTL-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE '91-120 DAYS'       TO DTL-BUCKET-NAME.
+           MOVE BUCKET-120-COUNT    TO DTL-COUNT.
+           MOVE BUCKET-120-AMOUNT   TO DTL-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE 'OVER 120 DAYS'     TO DTL-BUCKET-NAME.
+           MOVE BUCKET-120-PLUS-COUNT  TO DTL-COUNT.
+           MOVE BUCKET-120-PLUS-AMOUNT TO DTL-AMOUNT.
+           WRITE AGING-REPORT-LINE FROM DETAIL-LINE.
