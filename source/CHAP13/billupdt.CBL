@@ -5,10 +5,17 @@
        FILE-CONTROL.
            SELECT INPUT-BILLING-MASTER   ASSIGN TO "INPMSTR.DAT"
                                          LINE SEQUENTIAL.
-      *    SELECT OUTPUT-BILLING-MASTER  ASSIGN TO "OUTMSTR.DAT".
+           SELECT OUTPUT-BILLING-MASTER  ASSIGN TO "OUTMSTR.DAT"
+                                         LINE SEQUENTIAL.
            SELECT DAILY-PAYMENTS         ASSIGN TO "DAYPMTS.DAT"
                                          LINE SEQUENTIAL.
-           SELECT PAYMENT-OVERDUE-REPORT ASSIGN TO "OVERDUE.DAT".
+           SELECT LATE-CHARGE-PARMS      ASSIGN TO "LATERATE.DAT"
+                                         LINE SEQUENTIAL
+                                         FILE STATUS IS LC-PARMS-STATUS.
+           SELECT PAYMENT-OVERDUE-REPORT ASSIGN TO "OVERDUE.DAT"
+                                         LINE SEQUENTIAL.
+           SELECT PAYMENT-SUSPENSE-FILE  ASSIGN TO "SUSPENSE.DAT"
+                                         LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -18,25 +25,64 @@
            05  MSTR-IN-ACCOUNT-NR      PIC X(8).
            05  MSTR-IN-LAST-BILLED-DATE PIC 9(6).
            05  MSTR-IN-LAST-PAID-DATE  PIC 9(6).
-           05  FILLER                  PIC X(60).
+           05  MSTR-IN-BALANCE-DUE     PIC 9(7)V99.
+           05  MSTR-IN-LATE-CHARGE-AMT PIC 9(5)V99.
+           05  FILLER                  PIC X(44).
 
       *  Other Input Master Billing Definitions
 
+       FD  OUTPUT-BILLING-MASTER.
+       01  MSTR-OUT-BILLING-RECORD.
+           05  MSTR-OUT-ACCOUNT-NR      PIC X(8).
+           05  MSTR-OUT-LAST-BILLED-DATE PIC 9(6).
+           05  MSTR-OUT-LAST-PAID-DATE  PIC 9(6).
+           05  MSTR-OUT-BALANCE-DUE     PIC 9(7)V99.
+           05  MSTR-OUT-LATE-CHARGE-AMT PIC 9(5)V99.
+           05  FILLER                  PIC X(44).
+
+      *  Other Output Master Billing Definitions
+
        FD  DAILY-PAYMENTS.
        01  PYMT-RECEIVED-RECORD.
            05  PYMT-ACCOUNT-NR         PIC X(8).
-           05  FILLER                  PIC X(72).
+           05  PYMT-AMOUNT-TEXT        PIC X(15).
+           05  FILLER                  PIC X(57).
+
+      *  PYMT-AMOUNT-TEXT is free-format, the way a payment amount
+      *  keyed at a terminal would come in, so it is edited through
+      *  NUMEDIT (GETNUM's free-format numeric parser, CHAP25) rather
+      *  than trusted as already-numeric.
 
-      *  Daily Payment Information Definitions
+       FD  LATE-CHARGE-PARMS.
+       01  LATE-CHARGE-PARM-RECORD.
+           05  LATE-CHARGE-PCT         PIC 9V999.
+           05  LATE-CHARGE-FLAT-FEE    PIC 9(3)V99.
+
+      *  One record giving the current late-charge rate and flat fee.
+      *  Missing file defaults to LATE-CHARGE-DEFAULT-PCT/FEE below.
 
        FD  PAYMENT-OVERDUE-REPORT.
        01  OVRDUE-PAYMENT-RECORD.
            05  OVRDUE-ACCOUNT-NR       PIC X(8).
            05                          PIC X.
            05  OVRDUE-BILLED-DATE      PIC 9(8).
+           05                          PIC X.
+           05  OVRDUE-BALANCE-DUE      PIC 9(7)V99.
 
       *  Other Information for Overdue Report
 
+       FD  PAYMENT-SUSPENSE-FILE.
+       01  SUSPENSE-PAYMENT-RECORD.
+           05  SUSP-ACCOUNT-NR          PIC X(8).
+           05                           PIC X.
+           05  SUSP-REASON-CODE         PIC X(4).
+           05                           PIC X.
+           05  SUSP-ORIGINAL-PAYMENT    PIC X(72).
+
+      *  Reason codes: NOMT = no matching account on INPMSTR.DAT.
+      *                BADA = payment amount failed NUMEDIT validation.
+      *                OVER = payment amount exceeded the balance due.
+
        WORKING-STORAGE SECTION.
        01  CURRENT-DATE-INFO           PIC X(21).
        01  CURRENT-DATE-INFO-GROUP REDEFINES CURRENT-DATE-INFO.
@@ -46,15 +92,28 @@
            88  MASTER-END              VALUE 'Y'.
        01  PAYMENT-EOF-STATUS          PIC X VALUE 'N'.
            88  PAYMENT-END             VALUE 'Y'.
+       01  LC-PARMS-STATUS    PIC XX.
+       01  LATE-CHARGE-RATE-PCT        PIC 9V999 VALUE 0.025.
+       01  LATE-CHARGE-RATE-FEE        PIC 9(3)V99 VALUE 5.00.
+       01  NUMEDIT-INPUT                PIC X(25).
+       01  NUMEDIT-VALUE                PIC S9(12)V9(06).
+       01  NUMEDIT-STATUS                PIC X.
+           88  NUMEDIT-VALID              VALUE 'Y'.
+       01  PYMT-VALIDATED-AMOUNT        PIC 9(7)V99.
+       01  BILLED-DATE-EXPANDED         PIC X(8).
+       01  DAYS-SINCE-BILLED            PIC S9(8).
+       01  ARTH-STATUS                  PIC X.
+           88  ARTH-DATES-VALID          VALUE 'Y'.
 
        PROCEDURE DIVISION.
        0000-MAIN-CONTROL.
            OPEN INPUT INPUT-BILLING-MASTER
                       DAILY-PAYMENTS
-                OUTPUT
-      *                OUTPUT-BILLING-MASTER
-                       PAYMENT-OVERDUE-REPORT.
+                OUTPUT OUTPUT-BILLING-MASTER
+                       PAYMENT-OVERDUE-REPORT
+                       PAYMENT-SUSPENSE-FILE.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-INFO.
+           PERFORM 0100-READ-LATE-CHARGE-PARMS.
            PERFORM 0800-READ-INPUT-MASTER.
            PERFORM 0820-READ-PAYMENTS.
            PERFORM 0200-UPDATE-CONTROL-LOOP
@@ -62,10 +121,28 @@
 
            CLOSE INPUT-BILLING-MASTER
                  DAILY-PAYMENTS
-      *          OUTPUT-BILLING-MASTER
-                 PAYMENT-OVERDUE-REPORT.
+                 OUTPUT-BILLING-MASTER
+                 PAYMENT-OVERDUE-REPORT
+                 PAYMENT-SUSPENSE-FILE.
            STOP RUN.
 
+       0100-READ-LATE-CHARGE-PARMS.
+
+           OPEN INPUT LATE-CHARGE-PARMS.
+           IF LC-PARMS-STATUS = '00'
+               READ LATE-CHARGE-PARMS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LATE-CHARGE-PCT TO LATE-CHARGE-RATE-PCT
+                       MOVE LATE-CHARGE-FLAT-FEE TO LATE-CHARGE-RATE-FEE
+               END-READ
+               CLOSE LATE-CHARGE-PARMS.
+
+      *  LATE-CHARGE-RATE-PCT/FEE keep their WORKING-STORAGE defaults
+      *  when LATERATE.DAT is absent, so the rate is configurable
+      *  without a recompile but billing never runs rateless.
+
        0200-UPDATE-CONTROL-LOOP.
            IF MSTR-IN-ACCOUNT-NR > PYMT-ACCOUNT-NR
                PERFORM 0300-NO-MASTER-MATCH
@@ -79,33 +156,107 @@
                PERFORM 0820-READ-PAYMENTS.
 
        0300-NO-MASTER-MATCH.
-           EXIT.
+
+           MOVE SPACES TO SUSPENSE-PAYMENT-RECORD.
+           MOVE PYMT-ACCOUNT-NR TO SUSP-ACCOUNT-NR.
+           MOVE 'NOMT' TO SUSP-REASON-CODE.
+           MOVE PYMT-RECEIVED-RECORD TO SUSP-ORIGINAL-PAYMENT.
+           WRITE SUSPENSE-PAYMENT-RECORD
+               AFTER ADVANCING 1 LINE.
 
        0400-OUTPUT-MASTER.
-           IF MSTR-IN-LAST-BILLED-DATE < 
-                   FUNCTION INTEGER-OF-DATE (CURRENT-DATE-INTEGER) + 25
+           PERFORM 0540-CHECK-DAYS-SINCE-BILLED.
+           IF ARTH-DATES-VALID AND DAYS-SINCE-BILLED > 25
              AND MSTR-IN-LAST-BILLED-DATE < MSTR-IN-LAST-PAID-DATE
                MOVE SPACES TO OVRDUE-PAYMENT-RECORD
                MOVE MSTR-IN-ACCOUNT-NR TO OVRDUE-ACCOUNT-NR
-               COMPUTE OVRDUE-BILLED-DATE = 
-                   FUNCTION DATE-OF-INTEGER (MSTR-IN-LAST-BILLED-DATE)
+               MOVE BILLED-DATE-EXPANDED TO OVRDUE-BILLED-DATE
+               MOVE MSTR-IN-BALANCE-DUE TO OVRDUE-BALANCE-DUE
 
       *  Additional Overdue Report Formatting
 
-               PERFORM 0840-WRITE-OVERDUE-RECORD.
-      *    PERFORM 0860-WRITE-OUTPUT-MASTER.
+               PERFORM 0840-WRITE-OVERDUE-RECORD
+               PERFORM 0520-DETERMINE-LATE-CHARGES.
+           PERFORM 0860-WRITE-OUTPUT-MASTER.
 
        0500-POST-PAYMENT.
-           IF MSTR-IN-LAST-BILLED-DATE < 
-                 FUNCTION INTEGER-OF-DATE (CURRENT-DATE-INTEGER) + 25
-               PERFORM 0520-DETERMINE-LATE-CHARGES.
-               COMPUTE MSTR-IN-LAST-PAID-DATE = 
-                 FUNCTION INTEGER-OF-DATE (CURRENT-DATE-INTEGER).
+           PERFORM 0510-VALIDATE-PAYMENT-AMOUNT.
+           IF NOT NUMEDIT-VALID
+               PERFORM 0530-SUSPEND-BAD-AMOUNT
+           ELSE
+               IF PYMT-VALIDATED-AMOUNT > MSTR-IN-BALANCE-DUE
+                   PERFORM 0535-SUSPEND-OVERPAYMENT
+                   MOVE ZERO TO MSTR-IN-BALANCE-DUE
+               ELSE
+                   SUBTRACT PYMT-VALIDATED-AMOUNT
+                       FROM MSTR-IN-BALANCE-DUE
+               END-IF
+               PERFORM 0540-CHECK-DAYS-SINCE-BILLED
+               IF ARTH-DATES-VALID AND DAYS-SINCE-BILLED > 25
+                   PERFORM 0520-DETERMINE-LATE-CHARGES
+                   MOVE CURRENT-DATE-INTEGER (3:6)
+                     TO MSTR-IN-LAST-PAID-DATE
+               END-IF
+           END-IF.
+
+      *  MSTR-IN-LAST-BILLED-DATE is a 6-digit YYMMDD; DATEARTH (and
+      *  the DATEEDIT validation it wraps) works in 8-digit YYYYMMDD,
+      *  so the century is prefixed as '20' before the shared routine
+      *  is called -- this is a billing system, not an archive, so
+      *  every YYMMDD on file is assumed to be 20xx.
+       0540-CHECK-DAYS-SINCE-BILLED.
+
+           MOVE SPACES TO BILLED-DATE-EXPANDED.
+           STRING '20' DELIMITED BY SIZE
+                  MSTR-IN-LAST-BILLED-DATE DELIMITED BY SIZE
+                  INTO BILLED-DATE-EXPANDED.
+           CALL 'DATEARTH' USING BILLED-DATE-EXPANDED
+               CURRENT-DATE-INTEGER DAYS-SINCE-BILLED ARTH-STATUS.
 
       *  Additional Payment Processing.
 
+       0510-VALIDATE-PAYMENT-AMOUNT.
+
+           MOVE SPACES TO NUMEDIT-INPUT.
+           MOVE PYMT-AMOUNT-TEXT TO NUMEDIT-INPUT.
+           CALL 'NUMEDIT' USING NUMEDIT-INPUT NUMEDIT-VALUE
+               NUMEDIT-STATUS.
+           IF NUMEDIT-VALID
+               MOVE NUMEDIT-VALUE TO PYMT-VALIDATED-AMOUNT.
+
+       0530-SUSPEND-BAD-AMOUNT.
+
+           MOVE SPACES TO SUSPENSE-PAYMENT-RECORD.
+           MOVE PYMT-ACCOUNT-NR TO SUSP-ACCOUNT-NR.
+           MOVE 'BADA' TO SUSP-REASON-CODE.
+           MOVE PYMT-RECEIVED-RECORD TO SUSP-ORIGINAL-PAYMENT.
+           WRITE SUSPENSE-PAYMENT-RECORD
+               AFTER ADVANCING 1 LINE.
+
+      *  A payment larger than the balance it is applied against is
+      *  capped at the balance due -- MSTR-IN-BALANCE-DUE is unsigned,
+      *  so posting the full amount would wrap around instead of
+      *  going negative.  The excess is suspended for research rather
+      *  than applied, the same as any other payment BILLUPDT can't
+      *  post outright.
+       0535-SUSPEND-OVERPAYMENT.
+
+           MOVE SPACES TO SUSPENSE-PAYMENT-RECORD.
+           MOVE PYMT-ACCOUNT-NR TO SUSP-ACCOUNT-NR.
+           MOVE 'OVER' TO SUSP-REASON-CODE.
+           MOVE PYMT-RECEIVED-RECORD TO SUSP-ORIGINAL-PAYMENT.
+           WRITE SUSPENSE-PAYMENT-RECORD
+               AFTER ADVANCING 1 LINE.
+
        0520-DETERMINE-LATE-CHARGES.
-           EXIT.
+
+           IF MSTR-IN-BALANCE-DUE > ZERO
+               COMPUTE MSTR-IN-LATE-CHARGE-AMT ROUNDED =
+                   MSTR-IN-BALANCE-DUE * LATE-CHARGE-RATE-PCT +
+                   LATE-CHARGE-RATE-FEE
+               ADD MSTR-IN-LATE-CHARGE-AMT TO MSTR-IN-BALANCE-DUE
+           ELSE
+               MOVE ZERO TO MSTR-IN-LATE-CHARGE-AMT.
 
        0800-READ-INPUT-MASTER.
 
@@ -126,5 +277,10 @@
            WRITE OVRDUE-PAYMENT-RECORD
                AFTER ADVANCING 1 LINE.
 
+       0860-WRITE-OUTPUT-MASTER.
+
+           MOVE MSTR-IN-BILLING-RECORD TO MSTR-OUT-BILLING-RECORD.
+           WRITE MSTR-OUT-BILLING-RECORD.
+
       *  Remainder of Program
 
